@@ -0,0 +1,23 @@
+*****************************************************************
+* COPY.....: linkage.cpy
+* FUNCAO...: Standard calling linkage shared by the batch/on-line
+*            programs that are invoked with a branch (unidade)
+*            code from the menu driver.
+* ALTERACAO:
+*   09/08/2026 RO  Added Lk-DryRun so the menu driver can request a
+*                  simulated (no-write) sync from PROG944SQL.
+*   09/08/2026 RO  Added Lk-Seletivo so the menu driver can request a
+*                  sync that only re-transmits the OD-SELE-n product
+*                  lines an order has flagged, leaving its other
+*                  lines untouched in ORDE.DAT.
+*   09/08/2026 RO  Added Lk-Dias-Parado, the configurable age (in
+*                  days) PROG948 uses to flag a still-open order as
+*                  stuck. Zero or spaces means "use the default".
+*****************************************************************
+ 01 LK-Linkage.
+    03 Lk-Unidade              Pic X(003).
+    03 Lk-DryRun               Pic X(001).
+       88 Lk-Simulacao         Value "S".
+    03 Lk-Seletivo             Pic X(001).
+       88 Lk-Reenvio-Seletivo  Value "S".
+    03 Lk-Dias-Parado          Pic 9(003) COMP-X.
