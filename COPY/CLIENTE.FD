@@ -0,0 +1,28 @@
+*****************************************************************
+* COPY.....: CLIENTE.FD
+* FUNCAO...: Record layout for CLIENTE.DAT, the client master file.
+*            CLI-CODIGO is the same shape as ORDE-CLIE/OO-CLIE
+*            (PIC S9(004) COMP-5) so a client added here can key
+*            straight against an order's client code.
+* ALTERACAO:
+*   09/08/2026 RO  Criacao.
+*****************************************************************
+ FD  CLIENTE
+     LABEL RECORD IS STANDARD
+     VALUE OF FILE-ID IS PATHCLIENTE.
+ 01  CLIENTE-REGI.
+     03 CLI-CODIGO      PIC S9(004)     COMP-5.
+     03 CLI-NOME        PIC  X(040).
+     03 CLI-CGCCPF      PIC  X(018).
+     03 CLI-ENDERECO    PIC  X(040).
+     03 CLI-CIDADE      PIC  X(030).
+     03 CLI-UF          PIC  X(002).
+     03 CLI-CEP         PIC  X(009).
+     03 CLI-TELEFONE    PIC  X(015).
+     03 CLI-SITU        PIC  X(001).
+        88 Cliente-Ativo    Value "A".
+        88 Cliente-Inativo  Value "I".
+     03 CLI-DTIN        PIC  X(008).
+     03 CLI-HRIN        PIC  X(008).
+     03 CLI-DTAL        PIC  X(008).
+     03 CLI-HRAL        PIC  X(008).
