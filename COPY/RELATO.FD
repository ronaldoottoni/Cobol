@@ -0,0 +1,24 @@
+*****************************************************************
+* COPY.....: RELATO.FD
+* FUNCAO...: Record layout for the PROG944SQL reconciliation
+*            print file - one detail line per order copied from
+*            IBICOARA.ORDE into ORDE.DAT.
+* ALTERACAO:
+*****************************************************************
+ FD  RELATO
+     LABEL RECORD IS OMITTED.
+ 01  RELATO-REGI.
+     03 WR-NUME             PIC Z(005)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 WR-EMIS             PIC X(010).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 WR-CLIE             PIC Z(003)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 WR-TRAN             PIC Z(005)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 WR-BRUT             PIC ZZZZZZZZZ,999.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 WR-LIQU             PIC ZZZZZZZZZ,999.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 WR-FRET             PIC ZZZZZZZZZ,99.
+     03 FILLER              PIC X(062) VALUE SPACES.
