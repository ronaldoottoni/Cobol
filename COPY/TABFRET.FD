@@ -0,0 +1,15 @@
+*****************************************************************
+* COPY.....: TABFRET.FD
+* FUNCAO...: Record layout for the freight rate table (TABFRET.DAT) -
+*            the value-per-kg and ICMS-frete percentage a
+*            transportadora charges, used to compute the expected
+*            OD-FRET/OD-ICFR for an order at sync time.
+* ALTERACAO:
+*****************************************************************
+ FD  TABFRET
+     LABEL RECORD IS STANDARD
+     VALUE OF FILE-ID IS PATHTABFRET.
+ 01  TABFRET-REGI.
+     03 TF-TRAN         PIC S9(004)     COMP-5.
+     03 TF-VALOR-KG      PIC S9(007)V9999 COMP-3.
+     03 TF-ALIQ-ICMS     PIC S9(003)V99   COMP-3.
