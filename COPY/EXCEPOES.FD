@@ -0,0 +1,30 @@
+*****************************************************************
+* COPY.....: EXCEPOES.FD
+* FUNCAO...: Record layout for the PROG944SQL sync exceptions
+*            file - one line per IBICOARA.ORDE row that PROG944SQL
+*            rejected instead of writing to ORDE.DAT. XC-MOTIVO
+*            carries the reason (bad code, bad weight, bad date,
+*            bad freight, or a cliente/emissao clash); the
+*            CLIE/EMIS-ANTIGO/NOVO pairs are only meaningful for
+*            the cliente/emissao clash and stay zero/blank for the
+*            other reasons.
+* ALTERACAO:
+*            09/08/2026 RO Added XC-MOTIVO so every validation
+*                           failure (not just duplicates) can be
+*                           routed here.
+*****************************************************************
+ FD  EXCEPOES
+     LABEL RECORD IS OMITTED.
+ 01  EXCEPOES-REGI.
+     03 XC-NUME             PIC Z(005)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 XC-CLIE-ANTIGO      PIC Z(003)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 XC-EMIS-ANTIGO      PIC X(010).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 XC-CLIE-NOVO        PIC Z(003)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 XC-EMIS-NOVO        PIC X(010).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 XC-MOTIVO           PIC X(040).
+     03 FILLER              PIC X(016) VALUE SPACES.
