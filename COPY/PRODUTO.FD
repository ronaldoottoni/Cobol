@@ -0,0 +1,22 @@
+*****************************************************************
+* COPY.....: PRODUTO.FD
+* FUNCAO...: Record layout for PRODUTO.DAT, the product master
+*            file. PD-CODIGO is the same shape as OO-PROD-n/
+*            ORDE-PROD (PIC S9(006) COMP-5).
+* ALTERACAO:
+*   09/08/2026 RO  Criacao.
+*****************************************************************
+ FD  PRODUTO
+     LABEL RECORD IS STANDARD
+     VALUE OF FILE-ID IS PATHPRODUTO.
+ 01  PRODUTO-REGI.
+     03 PD-CODIGO       PIC S9(006)     COMP-5.
+     03 PD-NOME         PIC  X(040).
+     03 PD-UNIDADE      PIC  X(006).
+     03 PD-SITU         PIC  X(001).
+        88 Produto-Ativo    Value "A".
+        88 Produto-Inativo  Value "I".
+     03 PD-DTIN         PIC  X(008).
+     03 PD-HRIN         PIC  X(008).
+     03 PD-DTAL         PIC  X(008).
+     03 PD-HRAL         PIC  X(008).
