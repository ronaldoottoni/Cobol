@@ -0,0 +1,22 @@
+*****************************************************************
+* COPY.....: ALERTA.FD
+* FUNCAO...: Record layout for the PROG944SQL sync-failure alert
+*            file - one line with the SQLCA detail of whatever
+*            error sent the run to ERROR-EXIT, written just
+*            before MAILALRT.BAT is called to notify operations.
+* ALTERACAO:
+*****************************************************************
+ FD  ALERTA
+     LABEL RECORD IS OMITTED.
+ 01  ALERTA-REGI.
+     03 AL-UNIDADE          PIC X(003).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 AL-DATA             PIC X(010).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 AL-HORA             PIC X(008).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 AL-SQLCODE          PIC -(009)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 AL-SQLSTATE         PIC X(005).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 AL-SQLERRMC         PIC X(070).
