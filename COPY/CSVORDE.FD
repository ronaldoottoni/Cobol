@@ -0,0 +1,36 @@
+*****************************************************************
+* COPY.....: CSVORDE.FD
+* FUNCAO...: Record layout for the CSV extract PROG947 writes from
+*            ORDE.DAT - one line per product line on the order.
+*            Fields are ";"-delimited rather than ","-delimited
+*            because this shop's numeric pictures use a comma as
+*            the decimal point (see Decimal-Point is comma in the
+*            programs that build them).
+* ALTERACAO:
+*****************************************************************
+ FD  CSVORDE
+     LABEL RECORD IS OMITTED.
+ 01  CSVORDE-REGI.
+     03 CS-NUME             PIC Z(005)9.
+     03 FILLER              PIC X(001) VALUE ";".
+     03 CS-EMIS             PIC X(010).
+     03 FILLER              PIC X(001) VALUE ";".
+     03 CS-CLIE             PIC Z(003)9.
+     03 FILLER              PIC X(001) VALUE ";".
+     03 CS-VEND             PIC Z(003)9.
+     03 FILLER              PIC X(001) VALUE ";".
+     03 CS-TRAN             PIC Z(003)9.
+     03 FILLER              PIC X(001) VALUE ";".
+     03 CS-BRUT             PIC ZZZZZZZZZ,999.
+     03 FILLER              PIC X(001) VALUE ";".
+     03 CS-LIQU             PIC ZZZZZZZZZ,999.
+     03 FILLER              PIC X(001) VALUE ";".
+     03 CS-FRET             PIC ZZZZZZZZZ,99.
+     03 FILLER              PIC X(001) VALUE ";".
+     03 CS-LINHA            PIC Z9.
+     03 FILLER              PIC X(001) VALUE ";".
+     03 CS-PROD             PIC Z(005)9.
+     03 FILLER              PIC X(001) VALUE ";".
+     03 CS-AREA             PIC Z(003)9.
+     03 FILLER              PIC X(001) VALUE ";".
+     03 CS-QUAN             PIC ZZZZZZZZZ,999.
