@@ -0,0 +1,16 @@
+*****************************************************************
+* COPY.....: DBCRED.FD
+* FUNCAO...: Record layout for the MySQL connection-credentials
+*            file (DBCRED.DAT). DC-SENHA holds the connection
+*            password enciphered byte-by-byte against WS-DB-CHAVE;
+*            the plain password is never written to disk.
+* ALTERACAO:
+*****************************************************************
+ FD  DBCRED
+     LABEL RECORD IS STANDARD
+     VALUE OF FILE-ID IS PATHDBCRED.
+ 01  DBCRED-REGI.
+     03 DC-BASE          PIC X(030).
+     03 DC-USUARIO       PIC X(020).
+     03 DC-SENHA-TAM     PIC 9(02) COMP-X.
+     03 DC-SENHA-BYTE    PIC 9(02) COMP-X OCCURS 20.
