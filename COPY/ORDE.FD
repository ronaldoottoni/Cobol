@@ -0,0 +1,67 @@
+*****************************************************************
+* COPY.....: ORDE.FD
+* FUNCAO...: Record layout for ORDE.DAT - the sequential-DAT
+*            mirror of the IBICOARA.ORDE MySQL table, written by
+*            PROG944SQL.
+* ALTERACAO:
+*   09/08/2026 RO  Added 88-levels under ORDE-SITU for the order
+*                  status codes so callers can test Situacao-Aberta/
+*                  Situacao-Fechada instead of hardcoding the digit.
+*   09/08/2026 RO  Added ORDE-MOEDA/ORDE-CAMBIO so an export order
+*                  priced in a foreign currency carries its own
+*                  currency code and the exchange rate captured at
+*                  ORDE-DTIN time, instead of every value field being
+*                  implicitly treated as local currency downstream.
+*****************************************************************
+ FD  ORDE
+     LABEL RECORD IS STANDARD
+     VALUE OF FILE-ID IS PATHORDE.
+ 01  ORDE-REGI.
+    03 ORDE-NUME     PIC S9(006)     COMP-5.
+    03 ORDE-EMIS     PIC  X(010)     .
+    03 ORDE-CLIE     PIC S9(004)     COMP-5.
+    03 ORDE-PROD     PIC S9(006)     COMP-5   OCCURS 20.
+    03 ORDE-AREA     PIC S9(004)     COMP-5   OCCURS 20.
+    03 ORDE-QUAN     PIC S9(012)V999 COMP-3   OCCURS 20.
+    03 ORDE-VOLU     PIC S9(004)     COMP-5   OCCURS 20.
+    03 ORDE-QVOL     PIC S9(009)V999 COMP-3   OCCURS 20.
+    03 ORDE-QAVL     PIC S9(009)V999 COMP-3   OCCURS 20.
+    03 ORDE-OBPR     PIC  X(030)              OCCURS 20.
+    03 ORDE-LOCA     PIC  X(020)     .
+    03 ORDE-TRAN     PIC S9(004)     COMP-5.
+    03 ORDE-TICK     PIC S9(006)     COMP-5.
+    03 ORDE-TARA     PIC S9(012)V999 COMP-3.
+    03 ORDE-BRUT     PIC S9(012)V999 COMP-3.
+    03 ORDE-LIQU     PIC S9(012)V999 COMP-3.
+    03 ORDE-ORVE     PIC S9(006)     COMP-5.
+    03 ORDE-OVEM     PIC S9(002)     COMP-5.
+    03 ORDE-OBSE     PIC  X(200)     .
+    03 ORDE-VLUN     PIC S9(005)V9999 COMP-3  OCCURS 20.
+    03 ORDE-VENC     PIC  X(010)              OCCURS 10.
+    03 ORDE-VALO     PIC S9(012)V99  COMP-3   OCCURS 10.
+    03 ORDE-VEND     PIC S9(004)     COMP-5.
+    03 ORDE-LIBE     PIC  X(020)     .
+    03 ORDE-DTLB     PIC  X(010)     .
+    03 ORDE-HRLB     PIC  X(008)     .
+    03 ORDE-SITU     PIC S9(001)     COMP-5.
+       88 Situacao-Pendente  Value 0.
+       88 Situacao-Liberado  Value 1.
+       88 Situacao-Faturado  Value 2.
+       88 Situacao-Cancelado Value 9.
+       88 Situacao-Aberta    Value 0 1.
+       88 Situacao-Fechada   Value 2 9.
+    03 ORDE-PEDV     PIC S9(006)     COMP-5.
+    03 ORDE-QDFA     PIC S9(009)V999 COMP-3   OCCURS 20.
+    03 ORDE-SELE     PIC  X(001)              OCCURS 20.
+    03 ORDE-FRET     PIC S9(011)V99  COMP-3.
+    03 ORDE-ICFR     PIC S9(011)V99  COMP-3.
+    03 ORDE-MOEDA    PIC  X(003)     VALUE "BRL".
+       88 Moeda-Real  Value "BRL".
+       88 Moeda-Dolar Value "USD".
+    03 ORDE-CAMBIO   PIC S9(004)V9999 COMP-3.
+    03 ORDE-INCL     PIC  X(020)     .
+    03 ORDE-DTIN     PIC  X(010)     .
+    03 ORDE-HRIN     PIC  X(008)     .
+    03 ORDE-ALTE     PIC  X(020)     .
+    03 ORDE-DTAL     PIC  X(010)     .
+    03 ORDE-HRAL     PIC  X(008)     .
