@@ -0,0 +1,38 @@
+*****************************************************************
+* COPY.....: HISTOR.FD
+* FUNCAO...: Record layout for the PROG944SQL order-overwrite
+*            history file - captures the values ORDE.DAT held
+*            for an order right before an incoming IBICOARA.ORDE
+*            row of the same number replaced them, side by side
+*            with the values it was replaced with.
+* ALTERACAO:
+*****************************************************************
+ FD  HISTOR
+     LABEL RECORD IS OMITTED.
+ 01  HISTOR-REGI.
+     03 HO-NUME             PIC Z(005)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 HO-EMIS-ANTIGO      PIC X(010).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 HO-EMIS-NOVO        PIC X(010).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 HO-CLIE-ANTIGO      PIC Z(003)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 HO-CLIE-NOVO        PIC Z(003)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 HO-TRAN-ANTIGO      PIC Z(005)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 HO-TRAN-NOVO        PIC Z(005)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 HO-BRUT-ANTIGO      PIC ZZZZZZZZZ,999.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 HO-BRUT-NOVO        PIC ZZZZZZZZZ,999.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 HO-LIQU-ANTIGO      PIC ZZZZZZZZZ,999.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 HO-LIQU-NOVO        PIC ZZZZZZZZZ,999.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 HO-FRET-ANTIGO      PIC ZZZZZZZZZ,99.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 HO-FRET-NOVO        PIC ZZZZZZZZZ,99.
+     03 FILLER              PIC X(016) VALUE SPACES.
