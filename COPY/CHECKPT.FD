@@ -0,0 +1,21 @@
+*****************************************************************
+* COPY.....: CHECKPT.FD
+* FUNCAO...: Record layout for the PROG944SQL checkpoint/restart
+*            file - the running counters and the order number last
+*            processed, rewritten after every record.
+* ALTERACAO:
+*****************************************************************
+ FD  CHECKPT
+     LABEL RECORD IS OMITTED.
+ 01  CHECKPT-REGI.
+     03 CK-DATA-INI         PIC X(010).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 CK-HORA-INI         PIC X(008).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 CK-QTD-LIDOS        PIC 9(006).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 CK-QTD-GRAVADOS     PIC 9(006).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 CK-QTD-REJEITADOS   PIC 9(006).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 CK-ULTIMO-NUME      PIC 9(006).
