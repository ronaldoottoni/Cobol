@@ -0,0 +1,33 @@
+*****************************************************************
+* COPY.....: PARADOS.FD
+* FUNCAO...: Record layout for PROG948's stuck-order status
+*            report. PARADOS-RESUMO prints one line per ORDE-SITU
+*            code with its count; PARADOS-DETALHE prints one line
+*            per order flagged as stuck (still open past the
+*            configured age). Both views REDEFINE the same 80-byte
+*            print line, the way WS-DB-SENHA-ED redefines its
+*            packed source in PROG944SQL.
+* ALTERACAO:
+*****************************************************************
+ FD  PARADOS
+     LABEL RECORD IS OMITTED.
+ 01  PARADOS-REGI            PIC X(080).
+ 01  PARADOS-RESUMO REDEFINES PARADOS-REGI.
+     03 WP-R-SITU            PIC Z9.
+     03 FILLER               PIC X(003) VALUE SPACES.
+     03 WP-R-DESCRICAO       PIC X(020).
+     03 FILLER               PIC X(003) VALUE SPACES.
+     03 WP-R-QTD             PIC Z(005)9.
+     03 FILLER               PIC X(045) VALUE SPACES.
+ 01  PARADOS-DETALHE REDEFINES PARADOS-REGI.
+     03 WP-D-NUME            PIC Z(005)9.
+     03 FILLER               PIC X(001) VALUE SPACE.
+     03 WP-D-CLIE            PIC Z(003)9.
+     03 FILLER               PIC X(001) VALUE SPACE.
+     03 WP-D-DTIN            PIC X(010).
+     03 FILLER               PIC X(001) VALUE SPACE.
+     03 WP-D-SITU            PIC Z9.
+     03 FILLER               PIC X(001) VALUE SPACE.
+     03 WP-D-DIAS            PIC Z(005)9.
+     03 FILLER               PIC X(001) VALUE SPACE.
+     03 WP-D-TEXTO           PIC X(040).
