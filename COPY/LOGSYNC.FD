@@ -0,0 +1,23 @@
+*****************************************************************
+* COPY.....: LOGSYNC.FD
+* FUNCAO...: Record layout for the PROG944SQL run-log.
+* ALTERACAO:
+*****************************************************************
+ FD  LOGSYNC
+     LABEL RECORD IS OMITTED.
+ 01  LOGSYNC-REGI.
+     03 LG-UNIDADE          PIC X(003).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 LG-DATA-INI         PIC X(010).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 LG-HORA-INI         PIC X(008).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 LG-DATA-FIM         PIC X(010).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 LG-HORA-FIM         PIC X(008).
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 LG-QTD-LIDOS        PIC Z(005)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 LG-QTD-GRAVADOS     PIC Z(005)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 LG-QTD-REJEITADOS   PIC Z(005)9.
