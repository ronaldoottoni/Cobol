@@ -0,0 +1,8 @@
+*****************************************************************
+* COPY.....: screen.cpy
+* FUNCAO...: Shared screen-handling paragraphs (standard GUI
+*            clean-up) appended to every window-based program.
+* ALTERACAO:
+*****************************************************************
+ 9999-EXIT.
+     EXIT.
