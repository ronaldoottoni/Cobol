@@ -0,0 +1,11 @@
+*****************************************************************
+* COPY.....: UNIDADES.FD
+* FUNCAO...: Record layout for UNIDADES.DAT - one branch (unidade)
+*            code per line.
+* ALTERACAO:
+*****************************************************************
+ FD  UNIDADES
+     LABEL RECORD IS OMITTED.
+ 01  UNIDADES-REGI.
+     03 UN-CODIGO           PIC X(003).
+     03 FILLER              PIC X(077).
