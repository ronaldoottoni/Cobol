@@ -0,0 +1,32 @@
+*****************************************************************
+* COPY.....: RESUMES.FD
+* FUNCAO...: Record layout for PROG952's monthly client/volume
+*            summary report - one line per client/month, totaling
+*            ORDE-LIQU (net weight) and ORDE-VALO (order value)
+*            off ORDE.DAT. RESUMES-CABEC/RESUMES-DETALHE REDEFINE
+*            the same 80-byte print line, the same technique
+*            PARADOS.FD uses for its own summary/detail views.
+* ALTERACAO:
+*   09/08/2026 RO  Criacao.
+*****************************************************************
+ FD  RESUMES
+     LABEL RECORD IS OMITTED.
+ 01  RESUMES-REGI            PIC X(080).
+ 01  RESUMES-CABEC REDEFINES RESUMES-REGI.
+     03 WM-C-CLIE            PIC X(010).
+     03 FILLER               PIC X(002) VALUE SPACES.
+     03 WM-C-ANOMES          PIC X(009).
+     03 FILLER               PIC X(002) VALUE SPACES.
+     03 WM-C-LIQU            PIC X(016).
+     03 FILLER               PIC X(002) VALUE SPACES.
+     03 WM-C-VALOR           PIC X(016).
+     03 FILLER               PIC X(023) VALUE SPACES.
+ 01  RESUMES-DETALHE REDEFINES RESUMES-REGI.
+     03 WM-D-CLIE            PIC Z(003)9.
+     03 FILLER               PIC X(008) VALUE SPACES.
+     03 WM-D-ANOMES          PIC 9(004)/99.
+     03 FILLER               PIC X(004) VALUE SPACES.
+     03 WM-D-LIQU            PIC Z(009)ZZZ,999.
+     03 FILLER               PIC X(002) VALUE SPACES.
+     03 WM-D-VALOR           PIC Z(010)ZZZ,99.
+     03 FILLER               PIC X(023) VALUE SPACES.
