@@ -0,0 +1,27 @@
+*****************************************************************
+* COPY.....: SALDOS.FD
+* FUNCAO...: Record layout for PROG955's quantity-available
+*            reconciliation report - one line per product line
+*            whose ORDE-QAVL does not match ORDE-QUAN minus
+*            ORDE-QVOL, or has gone negative.
+* ALTERACAO:
+*****************************************************************
+ FD  SALDOS
+     LABEL RECORD IS OMITTED.
+ 01  SALDOS-REGI            PIC X(109).
+ 01  SALDOS-DETALHE REDEFINES SALDOS-REGI.
+     03 WL-D-NUME           PIC Z(005)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 WL-D-CLIE           PIC Z(003)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 WL-D-PROD           PIC Z(005)9.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 WL-D-QUAN           PIC -(009)9,999.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 WL-D-QVOL           PIC -(009)9,999.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 WL-D-QAVL           PIC -(009)9,999.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 WL-D-SALDO-CALC     PIC -(009)9,999.
+     03 FILLER              PIC X(001) VALUE SPACE.
+     03 WL-D-TEXTO          PIC X(030).
