@@ -0,0 +1,24 @@
+*****************************************************************
+* COPY.....: TRANSP.FD
+* FUNCAO...: Record layout for TRANSP.DAT, the transporter/carrier
+*            master file. TR-CODIGO is the same shape as OO-TRAN/
+*            ORDE-TRAN (PIC S9(004) COMP-5) and is also the key
+*            TABFRET.FD's TF-TRAN uses for the rate that goes with
+*            this transportadora.
+* ALTERACAO:
+*   09/08/2026 RO  Criacao.
+*****************************************************************
+ FD  TRANSP
+     LABEL RECORD IS STANDARD
+     VALUE OF FILE-ID IS PATHTRANSP.
+ 01  TRANSP-REGI.
+     03 TR-CODIGO       PIC S9(004)     COMP-5.
+     03 TR-NOME         PIC  X(040).
+     03 TR-ROTA         PIC  X(030).
+     03 TR-SITU         PIC  X(001).
+        88 Transportadora-Ativa    Value "A".
+        88 Transportadora-Inativa  Value "I".
+     03 TR-DTIN         PIC  X(008).
+     03 TR-HRIN         PIC  X(008).
+     03 TR-DTAL         PIC  X(008).
+     03 TR-HRAL         PIC  X(008).
