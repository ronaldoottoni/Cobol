@@ -0,0 +1,235 @@
+*CONSULTA ON-LINE DO ARQUIVO ORDE.DAT
+ Identification Division.
+ Program-Id. PROG945.
+ Author. RONALDO OTTONI.
+ Environment Division.
+ Configuration Section.
+ Special-Names. Decimal-Point is comma.
+ Input-Output Section.
+ File-Control.
+*
+   Copy "..\COPY\ORDE.SL".
+*
+ Data Division.
+ File Section.
+$XFD FILE=ORDE
+   Copy "..\COPY\ORDE.FD".
+*
+ Working-Storage Section.
+*
+ Copy "..\COPY\Fonts.Def".
+ Copy "..\COPY\acugui.Def".
+ Copy "..\COPY\crtvars.Def".
+ Copy "..\COPY\WinHelp.Def".
+ Copy "..\COPY\Winprint.Def".
+ Copy "..\COPY\acucobol.Def".
+*
+ 01  Stat-ORDE           PIC X(002).
+     88 Valido-ORDE      Value "00" THRU "09".
+ 01  PATHORDE            PIC X(060).
+*
+ 01 WS-KEY-STATUS Is Special-Names Crt Status Pic 9(004) Value 0.
+    88 Sair-Pressed         Value 0010.
+    88 Consultar-Pressed    Value 0020.
+    88 Buscar-Cliente-Pressed Value 0030.
+*
+ 01 WS-NUME-DIGITADO   PIC Z(005)9.
+ 01 WS-ENCONTRADO      PIC X(01) VALUE "N".
+    88 Pedido-Encontrado    Value "S".
+    88 Pedido-Nao-Encontrado Value "N".
+*
+ 01 WS-CLIE-DIGITADO   PIC Z(003)9.
+ 01 WS-DTIN-DIGITADO   PIC X(010) VALUE SPACES.
+*
+ 01 WS-EMIS-ED    PIC X(010).
+ 01 WS-CLIE-ED    PIC Z(003)9.
+ 01 WS-VEND-ED    PIC Z(003)9.
+ 01 WS-TRAN-ED    PIC Z(003)9.
+ 01 WS-TARA-ED    PIC ZZZZZZZZZ,999.
+ 01 WS-BRUT-ED    PIC ZZZZZZZZZ,999.
+ 01 WS-LIQU-ED    PIC ZZZZZZZZZ,999.
+ 01 WS-FRET-ED    PIC ZZZZZZZZZ,99.
+ 01 WS-SITU-ED    PIC Z9.
+ 01 WS-MENSAGEM   PIC X(040) VALUE SPACES.
+ 01 WS-ACHOU-CLIE PIC X(01) VALUE "N".
+    88 Achou-Cliente-Data  Value "S".
+    88 Nao-Achou-Cliente-Data Value "N".
+*
+01 Handle-TELA945             Handle Of Window.
+*
+ Linkage Section.
+ Copy "..\copy\linkage.cpy".
+*
+Screen section.
+01 Tela-Consulta Exception Procedure Trata-Excecao.
+   03 Frame, Line    1,00, Col    2,00,
+      Lines  16,00, Size   60,00 CELLS,
+      Lowered
+   .
+   03 Label "Numero do Pedido:", Line 2,00, Col 3,00.
+   03 WS-NUME-DIGITADO, Entry-Field,
+      Line 2,00, Col 22,00, Size 08,00,
+      Using WS-NUME-DIGITADO.
+   03 PB-Consultar, Push-Button, "&Consultar",
+      Line 2,00, Col 34,00, Size 20 Cells,
+      Default-Button,
+      Exception-Value = 0020.
+*
+   03 Label "Cliente:", Line 3,00, Col 3,00.
+   03 WS-CLIE-DIGITADO, Entry-Field,
+      Line 3,00, Col 12,00, Size 08,00,
+      Using WS-CLIE-DIGITADO.
+   03 Label "A partir de (AAAAMMDD):", Line 3,00, Col 24,00.
+   03 WS-DTIN-DIGITADO, Entry-Field,
+      Line 3,00, Col 48,00, Size 10,00,
+      Using WS-DTIN-DIGITADO.
+   03 PB-Buscar-Cliente, Push-Button, "&Buscar",
+      Line 3,00, Col 59,00, Size 15 Cells,
+      Exception-Value = 0030.
+*
+   03 Label "Emissao.......:", Line 4,00, Col 3,00.
+   03 Label From WS-EMIS-ED, Line 4,00, Col 22,00, Size 12,00.
+   03 Label "Cliente.......:", Line 5,00, Col 3,00.
+   03 Label From WS-CLIE-ED, Line 5,00, Col 22,00, Size 08,00.
+   03 Label "Vendedor......:", Line 6,00, Col 3,00.
+   03 Label From WS-VEND-ED, Line 6,00, Col 22,00, Size 08,00.
+   03 Label "Transportadora:", Line 7,00, Col 3,00.
+   03 Label From WS-TRAN-ED, Line 7,00, Col 22,00, Size 08,00.
+   03 Label "Peso Tara.....:", Line 8,00, Col 3,00.
+   03 Label From WS-TARA-ED, Line 8,00, Col 22,00, Size 14,00.
+   03 Label "Peso Bruto....:", Line 9,00, Col 3,00.
+   03 Label From WS-BRUT-ED, Line 9,00, Col 22,00, Size 14,00.
+   03 Label "Peso Liquido..:", Line 10,00, Col 3,00.
+   03 Label From WS-LIQU-ED, Line 10,00, Col 22,00, Size 14,00.
+   03 Label "Frete.........:", Line 11,00, Col 3,00.
+   03 Label From WS-FRET-ED, Line 11,00, Col 22,00, Size 14,00.
+   03 Label "Situacao......:", Line 12,00, Col 3,00.
+   03 Label From WS-SITU-ED, Line 12,00, Col 22,00, Size 04,00.
+*
+   03 Label From WS-MENSAGEM, Line 14,00, Col 3,00, Size 55,00.
+*
+   03 PB-Sair, Push-Button, "&Sair",
+      Line 15,00, Col 24,00, Size 14 Cells,
+      Self-Act,
+      Exception-Value = 0010.
+*
+ Procedure Division Using LK-Linkage.
+ COPY "..\COPY\10000.MOD".
+*
+ Inicio.
+   Move Spaces to PathORDE.
+   String Lk-Unidade      Delimited By Size
+          "\DADOS\ORDE.DAT" Delimited By Size
+          Into PathORDE
+   End-String.
+   Open Input ORDE
+   If Not Valido-ORDE
+      Display Message Box "erro ORDE" Stat-ORDE
+      Exit Program
+   End-if.
+
+   Display Standard Graphical Window,
+           Title "Consulta ORDE.DAT",
+           Size 62, Lines 18, Background-Low
+           Modeless,
+           Handle Handle-TELA945.
+   Display Tela-Consulta.
+
+   Perform, With Test After, Until Sair-Pressed
+      Accept Tela-Consulta On Exception Continue
+   End-Perform.
+
+   Close ORDE.
+   Close Window Handle-TELA945.
+   Exit Program.
+*
+ Trata-Excecao.
+   Evaluate True
+      When Consultar-Pressed
+         Perform Consulta-Pedido Thru Consulta-Pedido-Exit
+      When Buscar-Cliente-Pressed
+         Perform Consulta-Por-Cliente Thru Consulta-Por-Cliente-Exit
+   End-Evaluate.
+*
+ Consulta-Pedido.
+   Move Spaces To WS-MENSAGEM
+   Move WS-NUME-DIGITADO To ORDE-NUME
+   Read ORDE
+      Invalid Key Continue
+   End-Read
+   If Valido-ORDE
+      Move "S"          To WS-ENCONTRADO
+      Move ORDE-EMIS     To WS-EMIS-ED
+      Move ORDE-CLIE     To WS-CLIE-ED
+      Move ORDE-VEND     To WS-VEND-ED
+      Move ORDE-TRAN     To WS-TRAN-ED
+      Move ORDE-TARA     To WS-TARA-ED
+      Move ORDE-BRUT     To WS-BRUT-ED
+      Move ORDE-LIQU     To WS-LIQU-ED
+      Move ORDE-FRET     To WS-FRET-ED
+      Move ORDE-SITU     To WS-SITU-ED
+   Else
+      Move "N"          To WS-ENCONTRADO
+      Move Spaces        To WS-EMIS-ED
+      Move Zeros          To WS-CLIE-ED WS-VEND-ED WS-TRAN-ED
+                             WS-TARA-ED WS-BRUT-ED WS-LIQU-ED
+                             WS-FRET-ED WS-SITU-ED
+      Move "Pedido nao encontrado." To WS-MENSAGEM
+   End-if
+   Display Tela-Consulta.
+ Consulta-Pedido-Exit.
+   Exit.
+*
+*  Looks a pedido up by client code and finds the first one on or
+*  after the inclusion/sync date typed, walking the ORDE-CLIE
+*  alternate index (WITH DUPLICATES) instead of the primary
+*  ORDE-NUME key.
+ Consulta-Por-Cliente.
+   Move Spaces To WS-MENSAGEM
+   Move "N"    To WS-ACHOU-CLIE
+   Move WS-CLIE-DIGITADO To ORDE-CLIE
+   Start ORDE Key Is = ORDE-CLIE
+      Invalid Key Continue
+   End-Start
+   If Valido-ORDE
+      Perform Le-Proximo-Por-Cliente Thru Le-Proximo-Por-Cliente-Exit
+      Perform Until Achou-Cliente-Data
+                  Or ORDE-CLIE Not = WS-CLIE-DIGITADO
+                  Or Not Valido-ORDE
+         Perform Le-Proximo-Por-Cliente Thru Le-Proximo-Por-Cliente-Exit
+      End-Perform
+   End-if
+   If Achou-Cliente-Data
+      Move "S"          To WS-ENCONTRADO
+      Move ORDE-EMIS     To WS-EMIS-ED
+      Move ORDE-CLIE     To WS-CLIE-ED
+      Move ORDE-VEND     To WS-VEND-ED
+      Move ORDE-TRAN     To WS-TRAN-ED
+      Move ORDE-TARA     To WS-TARA-ED
+      Move ORDE-BRUT     To WS-BRUT-ED
+      Move ORDE-LIQU     To WS-LIQU-ED
+      Move ORDE-FRET     To WS-FRET-ED
+      Move ORDE-SITU     To WS-SITU-ED
+   Else
+      Move "N"          To WS-ENCONTRADO
+      Move Spaces        To WS-EMIS-ED
+      Move Zeros          To WS-CLIE-ED WS-VEND-ED WS-TRAN-ED
+                             WS-TARA-ED WS-BRUT-ED WS-LIQU-ED
+                             WS-FRET-ED WS-SITU-ED
+      Move "Nenhum pedido do cliente a partir dessa data."
+                          To WS-MENSAGEM
+   End-if
+   Display Tela-Consulta.
+ Consulta-Por-Cliente-Exit.
+   Exit.
+*
+ Le-Proximo-Por-Cliente.
+   Read ORDE Next Record
+      Invalid Key Continue
+   End-Read
+   If Valido-ORDE And ORDE-CLIE = WS-CLIE-DIGITADO
+                   And ORDE-DTIN Not < WS-DTIN-DIGITADO
+      Move "S" To WS-ACHOU-CLIE
+   End-if
+ Le-Proximo-Por-Cliente-Exit.
+   Exit.
