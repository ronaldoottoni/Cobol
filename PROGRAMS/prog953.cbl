@@ -0,0 +1,429 @@
+*ENTRADA MANUAL DE PEDIDOS EM ORDE.DAT (FALLBACK DO SYNC MYSQL)
+ Identification Division.
+ Program-Id. PROG953.
+ Author. RONALDO OTTONI.
+ Environment Division.
+ Configuration Section.
+ Special-Names. Decimal-Point is comma.
+ Input-Output Section.
+ File-Control.
+*
+   Copy "..\COPY\ORDE.SL".
+*
+ Data Division.
+ File Section.
+$XFD FILE=ORDE
+   Copy "..\COPY\ORDE.FD".
+*
+ Working-Storage Section.
+*
+ Copy "..\COPY\Fonts.Def".
+ Copy "..\COPY\acugui.Def".
+ Copy "..\COPY\crtvars.Def".
+ Copy "..\COPY\WinHelp.Def".
+ Copy "..\COPY\Winprint.Def".
+ Copy "..\COPY\acucobol.Def".
+*
+ 01  Stat-ORDE           PIC X(002).
+     88 Valido-ORDE      Value "00" THRU "09".
+     88 Duplicado-ORDE   Value "22".
+ 01  PATHORDE            PIC X(060).
+*
+ 01 WS-KEY-STATUS Is Special-Names Crt Status Pic 9(004) Value 0.
+    88 Sair-Pressed         Value 0010.
+    88 Consultar-Pressed    Value 0020.
+    88 Incluir-Pressed      Value 0030.
+    88 Alterar-Pressed      Value 0040.
+    88 Limpar-Pressed       Value 0050.
+    88 Proxima-Linha-Pressed  Value 0060.
+    88 Anterior-Linha-Pressed Value 0070.
+*
+*  Cabecalho do pedido
+ 01 WS-NUME-DIGITADO   PIC 9(006) VALUE ZEROS.
+ 01 WS-EMIS-DIGITADO   PIC X(010) VALUE SPACES.
+ 01 WS-CLIE-DIGITADO   PIC 9(004) VALUE ZEROS.
+ 01 WS-VEND-DIGITADO   PIC 9(004) VALUE ZEROS.
+ 01 WS-TRAN-DIGITADO   PIC 9(004) VALUE ZEROS.
+ 01 WS-LOCA-DIGITADO   PIC X(020) VALUE SPACES.
+ 01 WS-TICK-DIGITADO   PIC 9(006) VALUE ZEROS.
+ 01 WS-TARA-DIGITADO   PIC 9(009)V999 VALUE ZEROS.
+ 01 WS-BRUT-DIGITADO   PIC 9(009)V999 VALUE ZEROS.
+ 01 WS-LIQU-DIGITADO   PIC 9(009)V999 VALUE ZEROS.
+ 01 WS-FRET-DIGITADO   PIC 9(009)V99  VALUE ZEROS.
+ 01 WS-ICFR-DIGITADO   PIC 9(009)V99  VALUE ZEROS.
+ 01 WS-MOEDA-DIGITADO  PIC X(003) VALUE "BRL".
+ 01 WS-CAMBIO-DIGITADO PIC 9(004)V9999 VALUE ZEROS.
+ 01 WS-SITU-DIGITADO   PIC 9(001) VALUE ZEROS.
+ 01 WS-INCL-DIGITADO   PIC X(020) VALUE SPACES.
+ 01 WS-ALTE-DIGITADO   PIC X(020) VALUE SPACES.
+*
+*  Uma linha de produto por vez - Proxima/Anterior percorrem as
+*  20 ocorrencias de ORDE-PROD/AREA/QUAN/OBPR do pedido corrente.
+ 01 WS-LINHA-ATUAL     PIC 9(002) VALUE 1.
+ 01 WS-PROD-DIGITADO   PIC 9(006) VALUE ZEROS.
+ 01 WS-AREA-DIGITADO   PIC 9(004) VALUE ZEROS.
+ 01 WS-QUAN-DIGITADO   PIC 9(009)V999 VALUE ZEROS.
+ 01 WS-OBPR-DIGITADO   PIC X(030) VALUE SPACES.
+ 01 WS-LINHA-ED        PIC Z9.
+*
+ 01 WS-DATA-SISTEMA    PIC 9(008).
+ 01 WS-HORA-SISTEMA    PIC 9(008).
+*
+ 01 WS-ENCONTRADO      PIC X(01) VALUE "N".
+    88 Pedido-Encontrado    Value "S".
+*
+ 01 WS-MENSAGEM        PIC X(050) VALUE SPACES.
+*
+01 Handle-TELA953             Handle Of Window.
+*
+ Linkage Section.
+ Copy "..\copy\linkage.cpy".
+*
+Screen section.
+01 Tela-Manutencao Exception Procedure Trata-Excecao.
+   03 Frame, Line    1,00, Col    2,00,
+      Lines  22,00, Size   68,00 CELLS,
+      Lowered
+   .
+   03 Label "Pedido:", Line 2,00, Col 3,00.
+   03 WS-NUME-DIGITADO, Entry-Field,
+      Line 2,00, Col 12,00, Size 08,00,
+      Using WS-NUME-DIGITADO.
+   03 PB-Consultar, Push-Button, "&Consultar",
+      Line 2,00, Col 22,00, Size 18 Cells,
+      Default-Button,
+      Exception-Value = 0020.
+   03 PB-Limpar, Push-Button, "&Novo",
+      Line 2,00, Col 42,00, Size 12 Cells,
+      Exception-Value = 0050.
+*
+   03 Label "Emissao (AAAAMMDD):", Line 4,00, Col 3,00.
+   03 WS-EMIS-DIGITADO, Entry-Field,
+      Line 4,00, Col 24,00, Size 10,00,
+      Using WS-EMIS-DIGITADO.
+   03 Label "Cliente......:", Line 5,00, Col 3,00.
+   03 WS-CLIE-DIGITADO, Entry-Field,
+      Line 5,00, Col 24,00, Size 06,00,
+      Using WS-CLIE-DIGITADO.
+   03 Label "Vendedor.....:", Line 6,00, Col 3,00.
+   03 WS-VEND-DIGITADO, Entry-Field,
+      Line 6,00, Col 24,00, Size 06,00,
+      Using WS-VEND-DIGITADO.
+   03 Label "Transportad..:", Line 7,00, Col 3,00.
+   03 WS-TRAN-DIGITADO, Entry-Field,
+      Line 7,00, Col 24,00, Size 06,00,
+      Using WS-TRAN-DIGITADO.
+   03 Label "Local........:", Line 8,00, Col 3,00.
+   03 WS-LOCA-DIGITADO, Entry-Field,
+      Line 8,00, Col 24,00, Size 20,00,
+      Using WS-LOCA-DIGITADO.
+   03 Label "Ticket.......:", Line 9,00, Col 3,00.
+   03 WS-TICK-DIGITADO, Entry-Field,
+      Line 9,00, Col 24,00, Size 08,00,
+      Using WS-TICK-DIGITADO.
+   03 Label "Peso Tara....:", Line 10,00, Col 3,00.
+   03 WS-TARA-DIGITADO, Entry-Field,
+      Line 10,00, Col 24,00, Size 13,00,
+      Using WS-TARA-DIGITADO.
+   03 Label "Peso Bruto...:", Line 11,00, Col 3,00.
+   03 WS-BRUT-DIGITADO, Entry-Field,
+      Line 11,00, Col 24,00, Size 13,00,
+      Using WS-BRUT-DIGITADO.
+   03 Label "Peso Liquido.:", Line 12,00, Col 3,00.
+   03 WS-LIQU-DIGITADO, Entry-Field,
+      Line 12,00, Col 24,00, Size 13,00,
+      Using WS-LIQU-DIGITADO.
+   03 Label "Frete........:", Line 13,00, Col 3,00.
+   03 WS-FRET-DIGITADO, Entry-Field,
+      Line 13,00, Col 24,00, Size 12,00,
+      Using WS-FRET-DIGITADO.
+   03 Label "ICMS Frete...:", Line 14,00, Col 3,00.
+   03 WS-ICFR-DIGITADO, Entry-Field,
+      Line 14,00, Col 24,00, Size 12,00,
+      Using WS-ICFR-DIGITADO.
+   03 Label "Moeda (BRL/USD)...:", Line 15,00, Col 3,00.
+   03 WS-MOEDA-DIGITADO, Entry-Field,
+      Line 15,00, Col 24,00, Size 03,00,
+      Using WS-MOEDA-DIGITADO.
+   03 Label "Cambio.......:", Line 15,00, Col 30,00.
+   03 WS-CAMBIO-DIGITADO, Entry-Field,
+      Line 15,00, Col 45,00, Size 09,00,
+      Using WS-CAMBIO-DIGITADO.
+   03 Label "Situacao (0-Pendente/1-Liberado/2-Faturado/9-Cancel):",
+      Line 16,00, Col 3,00.
+   03 WS-SITU-DIGITADO, Entry-Field,
+      Line 16,00, Col 58,00, Size 01,00,
+      Using WS-SITU-DIGITADO.
+*
+   03 Label "Linha", Line 17,00, Col 3,00.
+   03 WS-LINHA-ED, Label, Line 17,00, Col 9,00, Size 02,00.
+   03 PB-Anterior, Push-Button, "&<",
+      Line 17,00, Col 13,00, Size 05 Cells,
+      Exception-Value = 0070.
+   03 PB-Proxima, Push-Button, "&>",
+      Line 17,00, Col 19,00, Size 05 Cells,
+      Exception-Value = 0060.
+   03 Label "Produto:", Line 18,00, Col 3,00.
+   03 WS-PROD-DIGITADO, Entry-Field,
+      Line 18,00, Col 12,00, Size 07,00,
+      Using WS-PROD-DIGITADO.
+   03 Label "Area:", Line 18,00, Col 22,00.
+   03 WS-AREA-DIGITADO, Entry-Field,
+      Line 18,00, Col 28,00, Size 06,00,
+      Using WS-AREA-DIGITADO.
+   03 Label "Quant.:", Line 18,00, Col 37,00.
+   03 WS-QUAN-DIGITADO, Entry-Field,
+      Line 18,00, Col 45,00, Size 13,00,
+      Using WS-QUAN-DIGITADO.
+   03 Label "Obs.:", Line 19,00, Col 3,00.
+   03 WS-OBPR-DIGITADO, Entry-Field,
+      Line 19,00, Col 9,00, Size 30,00,
+      Using WS-OBPR-DIGITADO.
+*
+   03 Label From WS-MENSAGEM, Line 20,00, Col 3,00, Size 62,00.
+*
+   03 PB-Incluir, Push-Button, "&Incluir",
+      Line 21,00, Col 8,00, Size 15 Cells,
+      Exception-Value = 0030.
+   03 PB-Alterar, Push-Button, "A&lterar",
+      Line 21,00, Col 25,00, Size 15 Cells,
+      Exception-Value = 0040.
+   03 PB-Sair, Push-Button, "&Sair",
+      Line 21,00, Col 42,00, Size 15 Cells,
+      Self-Act,
+      Exception-Value = 0010.
+*
+ Procedure Division Using LK-Linkage.
+ COPY "..\COPY\10000.MOD".
+*
+ Inicio.
+   Move Spaces to PathORDE.
+   String Lk-Unidade      Delimited By Size
+          "\DADOS\ORDE.DAT" Delimited By Size
+          Into PathORDE
+   End-String.
+   Open I-O ORDE
+   If Not Valido-ORDE
+      Open Output ORDE
+      Close ORDE
+      Open I-O ORDE
+   End-if.
+   If Not Valido-ORDE
+      Display Message Box "erro ORDE" Stat-ORDE
+      Exit Program
+   End-if.
+
+   Perform Limpa-Campos Thru Limpa-Campos-Exit.
+
+   Display Standard Graphical Window,
+           Title "Entrada Manual de Pedidos",
+           Size 70, Lines 24, Background-Low
+           Modeless,
+           Handle Handle-TELA953.
+   Display Tela-Manutencao.
+
+   Perform, With Test After, Until Sair-Pressed
+      Accept Tela-Manutencao On Exception Continue
+   End-Perform.
+
+   Close ORDE.
+   Close Window Handle-TELA953.
+   Exit Program.
+*
+ Trata-Excecao.
+   Evaluate True
+      When Consultar-Pressed
+         Perform Consulta-Pedido Thru Consulta-Pedido-Exit
+      When Incluir-Pressed
+         Perform Inclui-Pedido Thru Inclui-Pedido-Exit
+      When Alterar-Pressed
+         Perform Altera-Pedido Thru Altera-Pedido-Exit
+      When Limpar-Pressed
+         Perform Limpa-Campos Thru Limpa-Campos-Exit
+      When Proxima-Linha-Pressed
+         Perform Muda-Linha-Proxima Thru Muda-Linha-Proxima-Exit
+      When Anterior-Linha-Pressed
+         Perform Muda-Linha-Anterior Thru Muda-Linha-Anterior-Exit
+   End-Evaluate.
+*
+ Consulta-Pedido.
+   Move Spaces To WS-MENSAGEM
+   Move WS-NUME-DIGITADO To ORDE-NUME
+   Read ORDE
+      Invalid Key Continue
+   End-Read
+   If Valido-ORDE
+      Move "S"                To WS-ENCONTRADO
+      Move 1                  To WS-LINHA-ATUAL
+      Perform Carrega-Cabecalho Thru Carrega-Cabecalho-Exit
+      Perform Carrega-Linha-Atual Thru Carrega-Linha-Atual-Exit
+      Move "Pedido encontrado." To WS-MENSAGEM
+   Else
+      Move "N"                To WS-ENCONTRADO
+      Move "Pedido nao cadastrado - use Incluir." To WS-MENSAGEM
+   End-if
+   Display Tela-Manutencao.
+ Consulta-Pedido-Exit.
+   Exit.
+*
+*  Grava um pedido novo digitado a mao - fallback para quando o
+*  sync do MySQL (PROG944SQL) nao esta disponivel ou trouxe um
+*  pedido errado. So a linha corrente de produto e gravada; as
+*  demais 19 ocorrencias ficam zeradas ate que Alterar seja usado
+*  para preenche-las, uma linha de cada vez, com Proxima/Anterior.
+ Inclui-Pedido.
+   Move Spaces To WS-MENSAGEM
+   Accept WS-DATA-SISTEMA From Date YYYYMMDD.
+   Accept WS-HORA-SISTEMA From Time.
+   Move Spaces           To ORDE-REGI
+   Move WS-NUME-DIGITADO  To ORDE-NUME
+   Perform Descarrega-Cabecalho Thru Descarrega-Cabecalho-Exit
+   Perform Descarrega-Linha-Atual Thru Descarrega-Linha-Atual-Exit
+   Move WS-DATA-SISTEMA   To ORDE-DTIN
+   Move WS-HORA-SISTEMA   To ORDE-HRIN
+   Move WS-DATA-SISTEMA   To ORDE-DTAL
+   Move WS-HORA-SISTEMA   To ORDE-HRAL
+   Write ORDE-REGI
+      Invalid Key
+         If Duplicado-ORDE
+            Move "Pedido ja cadastrado - use Alterar." To WS-MENSAGEM
+         Else
+            Move "Erro ao incluir pedido." To WS-MENSAGEM
+         End-if
+      Not Invalid Key
+         Move "Pedido incluido." To WS-MENSAGEM
+   End-Write
+   Display Tela-Manutencao.
+ Inclui-Pedido-Exit.
+   Exit.
+*
+*  Rereleitura e regravacao de um pedido ja consultado (ou digitado
+*  direto pelo numero); so a linha de produto corrente e afetada,
+*  as demais permanecem como estavam no arquivo.
+ Altera-Pedido.
+   Move Spaces To WS-MENSAGEM
+   Move WS-NUME-DIGITADO To ORDE-NUME
+   Read ORDE
+      Invalid Key Continue
+   End-Read
+   If Not Valido-ORDE
+      Move "Pedido nao cadastrado - use Incluir." To WS-MENSAGEM
+   Else
+      Accept WS-DATA-SISTEMA From Date YYYYMMDD.
+      Accept WS-HORA-SISTEMA From Time.
+      Perform Descarrega-Cabecalho Thru Descarrega-Cabecalho-Exit
+      Perform Descarrega-Linha-Atual Thru Descarrega-Linha-Atual-Exit
+      Move WS-DATA-SISTEMA   To ORDE-DTAL
+      Move WS-HORA-SISTEMA   To ORDE-HRAL
+      Rewrite ORDE-REGI
+         Invalid Key
+            Move "Erro ao alterar pedido." To WS-MENSAGEM
+         Not Invalid Key
+            Move "Pedido alterado." To WS-MENSAGEM
+      End-Rewrite
+   End-if
+   Display Tela-Manutencao.
+ Altera-Pedido-Exit.
+   Exit.
+*
+ Muda-Linha-Proxima.
+   If WS-LINHA-ATUAL < 20
+      Perform Descarrega-Linha-Atual Thru Descarrega-Linha-Atual-Exit
+      Add 1 To WS-LINHA-ATUAL
+      Perform Carrega-Linha-Atual Thru Carrega-Linha-Atual-Exit
+   End-if
+   Display Tela-Manutencao.
+ Muda-Linha-Proxima-Exit.
+   Exit.
+*
+ Muda-Linha-Anterior.
+   If WS-LINHA-ATUAL > 1
+      Perform Descarrega-Linha-Atual Thru Descarrega-Linha-Atual-Exit
+      Subtract 1 From WS-LINHA-ATUAL
+      Perform Carrega-Linha-Atual Thru Carrega-Linha-Atual-Exit
+   End-if
+   Display Tela-Manutencao.
+ Muda-Linha-Anterior-Exit.
+   Exit.
+*
+ Carrega-Cabecalho.
+   Move ORDE-EMIS  To WS-EMIS-DIGITADO
+   Move ORDE-CLIE  To WS-CLIE-DIGITADO
+   Move ORDE-VEND  To WS-VEND-DIGITADO
+   Move ORDE-TRAN  To WS-TRAN-DIGITADO
+   Move ORDE-LOCA  To WS-LOCA-DIGITADO
+   Move ORDE-TICK  To WS-TICK-DIGITADO
+   Move ORDE-TARA  To WS-TARA-DIGITADO
+   Move ORDE-BRUT  To WS-BRUT-DIGITADO
+   Move ORDE-LIQU  To WS-LIQU-DIGITADO
+   Move ORDE-FRET  To WS-FRET-DIGITADO
+   Move ORDE-ICFR  To WS-ICFR-DIGITADO
+   Move ORDE-MOEDA  To WS-MOEDA-DIGITADO
+   Move ORDE-CAMBIO To WS-CAMBIO-DIGITADO
+   Move ORDE-SITU  To WS-SITU-DIGITADO
+   Move ORDE-INCL  To WS-INCL-DIGITADO
+   Move ORDE-ALTE  To WS-ALTE-DIGITADO.
+ Carrega-Cabecalho-Exit.
+   Exit.
+*
+*  WS-MOEDA-DIGITADO defaults to "BRL" (see its Working-Storage
+*  Value) so an operator who tabs past the Moeda field without
+*  typing anything still gets a local-currency order, the same
+*  default PROG944SQL applies to a blank OD-MOEDA coming off the
+*  MySQL sync.
+ Descarrega-Cabecalho.
+   Move WS-EMIS-DIGITADO  To ORDE-EMIS
+   Move WS-CLIE-DIGITADO  To ORDE-CLIE
+   Move WS-VEND-DIGITADO  To ORDE-VEND
+   Move WS-TRAN-DIGITADO  To ORDE-TRAN
+   Move WS-LOCA-DIGITADO  To ORDE-LOCA
+   Move WS-TICK-DIGITADO  To ORDE-TICK
+   Move WS-TARA-DIGITADO  To ORDE-TARA
+   Move WS-BRUT-DIGITADO  To ORDE-BRUT
+   Move WS-LIQU-DIGITADO  To ORDE-LIQU
+   Move WS-FRET-DIGITADO  To ORDE-FRET
+   Move WS-ICFR-DIGITADO  To ORDE-ICFR
+   If WS-MOEDA-DIGITADO = Spaces
+      Move "BRL"             To ORDE-MOEDA
+   Else
+      Move WS-MOEDA-DIGITADO To ORDE-MOEDA
+   End-if
+   Move WS-CAMBIO-DIGITADO To ORDE-CAMBIO
+   Move WS-SITU-DIGITADO  To ORDE-SITU
+   Move WS-INCL-DIGITADO  To ORDE-INCL
+   Move WS-ALTE-DIGITADO  To ORDE-ALTE.
+ Descarrega-Cabecalho-Exit.
+   Exit.
+*
+ Carrega-Linha-Atual.
+   Move WS-LINHA-ATUAL              To WS-LINHA-ED
+   Move ORDE-PROD (WS-LINHA-ATUAL)  To WS-PROD-DIGITADO
+   Move ORDE-AREA (WS-LINHA-ATUAL)  To WS-AREA-DIGITADO
+   Move ORDE-QUAN (WS-LINHA-ATUAL)  To WS-QUAN-DIGITADO
+   Move ORDE-OBPR (WS-LINHA-ATUAL)  To WS-OBPR-DIGITADO.
+ Carrega-Linha-Atual-Exit.
+   Exit.
+*
+ Descarrega-Linha-Atual.
+   Move WS-PROD-DIGITADO  To ORDE-PROD (WS-LINHA-ATUAL)
+   Move WS-AREA-DIGITADO  To ORDE-AREA (WS-LINHA-ATUAL)
+   Move WS-QUAN-DIGITADO  To ORDE-QUAN (WS-LINHA-ATUAL)
+   Move WS-OBPR-DIGITADO  To ORDE-OBPR (WS-LINHA-ATUAL).
+ Descarrega-Linha-Atual-Exit.
+   Exit.
+*
+ Limpa-Campos.
+   Move Zeros  To WS-NUME-DIGITADO WS-CLIE-DIGITADO WS-VEND-DIGITADO
+                  WS-TRAN-DIGITADO WS-TICK-DIGITADO WS-TARA-DIGITADO
+                  WS-BRUT-DIGITADO WS-LIQU-DIGITADO WS-FRET-DIGITADO
+                  WS-ICFR-DIGITADO WS-CAMBIO-DIGITADO WS-SITU-DIGITADO
+                  WS-PROD-DIGITADO WS-AREA-DIGITADO WS-QUAN-DIGITADO
+   Move Spaces To WS-EMIS-DIGITADO WS-LOCA-DIGITADO WS-INCL-DIGITADO
+                  WS-ALTE-DIGITADO WS-OBPR-DIGITADO WS-MENSAGEM
+   Move "BRL"  To WS-MOEDA-DIGITADO
+   Move 1      To WS-LINHA-ATUAL
+   Move 1      To WS-LINHA-ED
+   Move "N"    To WS-ENCONTRADO
+   Display Tela-Manutencao.
+ Limpa-Campos-Exit.
+   Exit.
