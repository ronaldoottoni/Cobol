@@ -36,6 +36,15 @@
        78  refresh-btn-pressed                  value 711.
        78  search-btn-pressed                   value 712.
        78  stop-btn-pressed                     value 713.
+       78  favoritos-btn-pressed                value 714.
+       78  bookmark-1-pressed                   value 715.
+       78  bookmark-2-pressed                   value 716.
+       78  bookmark-3-pressed                   value 717.
+       78  bookmark-exit-pressed                value 718.
+       78  print-btn-pressed                    value 719.
+       78  history-btn-pressed                  value 720.
+       78  history-go-pressed                   value 721.
+       78  history-exit-pressed                 value 722.
        77  ef-url                               pic x(1000).
        77  wb-1-url                             pic x(1000).
        77  wb-1-title                           pic x(100).
@@ -62,6 +71,21 @@
            88 win-wordsize-32       value 2.
 
        77  window-1                 handle of window.
+       77  window-2                 handle of window.
+       77  window-3                 handle of window.
+
+       78  hist-max                             value 20.
+       77  hist-count                           pic 9(3) comp-x value 0.
+       77  hist-idx                             pic 9(3) comp-x.
+       77  hist-url  occurs 20 times            pic x(1000).
+       77  hist-selected                        pic x(1000).
+
+       77  bookmark-1-url           pic x(200)
+           value "http://www.acucorp.com".
+       77  bookmark-2-url           pic x(200)
+           value "http://www.microfocus.com".
+       77  bookmark-3-url           pic x(200)
+           value "http://www.google.com".
 
        01  message-txt             pic x(240)
            value  "This program demonstrates a feature (browser-control)
@@ -106,6 +130,21 @@
                self-act
                termination-value = stop-btn-pressed.
 
+           03  push-button, "&Favoritos",
+               column + 2, size 11
+               self-act
+               termination-value = favoritos-btn-pressed.
+
+           03  push-button, "&Imprimir",
+               column + 2, size 11
+               self-act
+               termination-value = print-btn-pressed.
+
+           03  push-button, "&Historico",
+               column + 2, size 11
+               self-act
+               termination-value = history-btn-pressed.
+
            03  push-button, "&Ir", default-button
                column 55.2, line 4,
                termination-value = go-btn-pressed.
@@ -141,6 +180,48 @@
            03 push-button, line 7.5, cline 8, col 20
               lines 1.5 "OK", ok-button.
 
+       01 bookmarks-screen.
+           03  label, "Favoritos", bold,
+               line 1, col 2, size 30 cells.
+
+           03  push-button, "Acucorp",
+               line 3, col 4, size 30 cells
+               self-act
+               termination-value = bookmark-1-pressed.
+
+           03  push-button, "Micro Focus",
+               line 5, col 4, size 30 cells
+               self-act
+               termination-value = bookmark-2-pressed.
+
+           03  push-button, "Google",
+               line 7, col 4, size 30 cells
+               self-act
+               termination-value = bookmark-3-pressed.
+
+           03  push-button, "Fechar", cancel-button,
+               line 9.5, col 10, size 11
+               termination-value = bookmark-exit-pressed.
+
+       01 history-screen.
+           03  label, "Historico de Navegacao", bold,
+               line 1, col 2, size 40 cells.
+
+           03  history-listbox, list-box,
+               line 2.5, column 2,
+               size 62, lines 14,
+               3-d,
+               unsorted.
+
+           03  push-button, "Ir",
+               line 16.5, col 20, size 11
+               self-act
+               termination-value = history-go-pressed.
+
+           03  push-button, "Fechar", cancel-button,
+               line 16.5, col 34, size 11
+               termination-value = history-exit-pressed.
+
       **************************************************
        procedure division.
        main-logic.
@@ -175,6 +256,12 @@
                     modify wb-1 refresh=1
                   when stop-btn-pressed
                     modify wb-1 stop-browser=1
+                  when favoritos-btn-pressed
+                    perform show-bookmarks
+                  when print-btn-pressed
+                    modify wb-1 print=1
+                  when history-btn-pressed
+                    perform show-history
                   when event-occurred
                     if event-type = ntf-resized
                       divide event-data-1 by 100 giving current-lines
@@ -206,6 +293,7 @@
                    if wb-1-url is not = ef-url then
                        move wb-1-url to ef-url
                        display screen-1
+                       perform record-history
                    end-if
       *        when msg-wb-download-begin
       *        when msg-wb-download-complete
@@ -234,6 +322,77 @@
                    display wb-1-title upon global window title
            end-evaluate.
 
+       show-bookmarks.
+           display floating window line 8 col 20
+               size 40 lines 10
+               title-bar
+               title "Favoritos"
+               system menu
+               boxed, erase,
+               background-low
+               handle window-2.
+           display bookmarks-screen.
+           accept bookmarks-screen.
+           evaluate true
+               when bookmark-1-pressed
+                   move bookmark-1-url to wb-1-url
+               when bookmark-2-pressed
+                   move bookmark-2-url to wb-1-url
+               when bookmark-3-pressed
+                   move bookmark-3-url to wb-1-url
+               when other
+                   continue
+           end-evaluate.
+           close window window-2.
+           if bookmark-1-pressed or bookmark-2-pressed
+              or bookmark-3-pressed
+               move wb-1-url to ef-url
+               modify wb-1 value=wb-1-url
+               display screen-1
+           end-if.
+
+       show-history.
+           move spaces to hist-selected.
+           display floating window line 6 col 12
+               size 66 lines 19
+               title-bar
+               title "Historico de Navegacao"
+               system menu
+               boxed, erase,
+               background-low
+               handle window-3.
+           modify history-listbox, reset-list = 1.
+           perform varying hist-idx from 1 by 1
+                     until hist-idx > hist-count
+               modify history-listbox, item-to-add = hist-url(hist-idx)
+           end-perform.
+           display history-screen.
+           accept history-screen.
+           if history-go-pressed
+               inquire history-listbox, selected-item in hist-selected
+           end-if.
+           close window window-3.
+           if history-go-pressed and hist-selected is not = spaces
+               move hist-selected to wb-1-url
+               move wb-1-url to ef-url
+               modify wb-1 value=wb-1-url
+               display screen-1
+           end-if.
+
+      * Keeps the last hist-max URLs visited in wb-1, oldest dropped
+      * first, so &Historico can offer a jump-back list.
+       record-history.
+           if hist-count < hist-max
+               add 1 to hist-count
+               move wb-1-url to hist-url(hist-count)
+           else
+               perform varying hist-idx from 1 by 1
+                         until hist-idx > hist-max - 1
+                   move hist-url(hist-idx + 1) to hist-url(hist-idx)
+               end-perform
+               move wb-1-url to hist-url(hist-max)
+           end-if.
+
        initialization.
            accept terminal-abilities from terminal-info.
            if (has-graphical-interface)
