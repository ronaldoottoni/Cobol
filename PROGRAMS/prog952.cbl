@@ -0,0 +1,230 @@
+*RELATORIO DE VOLUME MENSAL POR CLIENTE (RESUMO DE ORDE.DAT)
+ Identification Division.
+ Program-Id. PROG952.
+ Author. RONALDO OTTONI.
+ Environment Division.
+ Configuration Section.
+ Special-Names. Decimal-Point is comma.
+ Input-Output Section.
+ File-Control.
+*
+   Copy "..\COPY\ORDE.SL".
+   Copy "..\COPY\RESUMES.SL".
+*
+ Data Division.
+ File Section.
+$XFD FILE=ORDE
+   Copy "..\COPY\ORDE.FD".
+   Copy "..\COPY\RESUMES.FD".
+*
+ Working-Storage Section.
+*
+ 01  Stat-ORDE           PIC X(002).
+     88 Valido-ORDE      Value "00" THRU "09".
+     88 Fim-ORDE         Value "10".
+ 01  PATHORDE            PIC X(060).
+*
+ 01  Stat-RESUMES        PIC X(002).
+     88 Valido-RESUMES   Value "00" THRU "09".
+ 01  PATHRESUMES         PIC X(060).
+*
+*  Table of client/month totals, built one pass through ORDE.DAT
+*  (Localiza-Ou-Cria-Grupo does a linear search/insert, the same
+*  technique PROG948 uses for its situacao counters, just keyed by
+*  a combination instead of a fixed 0-9 code) and printed sorted
+*  at the end via the same bubble-sort technique GRIDCTL.CBL uses
+*  to sort its grid columns.
+*
+ 78  max-grupos          value 500.
+ 01  WS-GRUPO-TAB.
+     03 WS-GRUPO occurs 500 times.
+        05 WS-G-CLIE     PIC S9(004)     COMP-5.
+        05 WS-G-ANOMES   PIC 9(006).
+        05 WS-G-LIQU     PIC S9(012)V999 COMP-3.
+        05 WS-G-VALOR    PIC S9(012)V99  COMP-3.
+ 01  WS-TROCA-GRUPO.
+     03 WS-T-CLIE        PIC S9(004)     COMP-5.
+     03 WS-T-ANOMES      PIC 9(006).
+     03 WS-T-LIQU        PIC S9(012)V999 COMP-3.
+     03 WS-T-VALOR       PIC S9(012)V99  COMP-3.
+*
+ 01  WS-QTD-GRUPOS       PIC 9(003) COMP-X VALUE ZEROS.
+ 01  WS-G-IDX            PIC 9(003) COMP-X.
+ 01  WS-SORT-I           PIC 9(003) COMP-X.
+ 01  WS-SORT-J           PIC 9(003) COMP-X.
+ 01  WS-ACHOU-GRUPO      PIC X(001) VALUE "N".
+     88 Achou-Grupo      Value "S".
+ 01  WS-TABELA-AVISADA   PIC X(001) VALUE "N".
+     88 Tabela-Cheia-Avisada Value "S".
+ 01  WS-GRUPO-ESTOUROU   PIC X(001) VALUE "N".
+     88 Grupo-Estourou   Value "S".
+*
+ 01  WS-ANOMES-ATUAL     PIC 9(006).
+ 01  WS-VALO-IDX         PIC 9(002) COMP-X.
+ 01  WS-SOMA-VALO-ORDEM  PIC S9(012)V99 COMP-3.
+*
+ Linkage Section.
+ Copy "..\copy\linkage.cpy".
+*
+ Procedure Division Using LK-Linkage.
+*
+ Inicio.
+   Move Spaces to PathORDE.
+   String Lk-Unidade      Delimited By Size
+          "\DADOS\ORDE.DAT" Delimited By Size
+          Into PathORDE
+   End-String.
+   Open Input ORDE
+   If Not Valido-ORDE
+      Display "erro ORDE " Stat-ORDE
+      Exit Program
+   End-if.
+
+   Move Spaces to PathRESUMES.
+   String Lk-Unidade            Delimited By Size
+          "\DADOS\RESUMES.REL"   Delimited By Size
+          Into PathRESUMES
+   End-String.
+   Open Output RESUMES
+   If Not Valido-RESUMES
+      Display "erro RESUMES " Stat-RESUMES
+      Close ORDE
+      Exit Program
+   End-if.
+
+   Perform Imprime-Cabecalho Thru Imprime-Cabecalho-Exit.
+
+   Perform Le-Proxima-Ordem Thru Le-Proxima-Ordem-Exit
+   Perform Until Fim-ORDE
+      Perform Processa-Ordem Thru Processa-Ordem-Exit
+      Perform Le-Proxima-Ordem Thru Le-Proxima-Ordem-Exit
+   End-Perform
+
+   Perform Ordena-Grupos Thru Ordena-Grupos-Exit
+   Perform Imprime-Grupos Thru Imprime-Grupos-Exit
+
+   Close ORDE.
+   Close RESUMES.
+   Exit Program.
+*
+ Imprime-Cabecalho.
+   Move Spaces         To RESUMES-REGI
+   Move "RELATORIO DE VOLUME MENSAL POR CLIENTE" To RESUMES-REGI
+   Write RESUMES-REGI
+   Move Spaces         To RESUMES-REGI
+   Write RESUMES-REGI
+   Move Spaces         To RESUMES-CABEC
+   Move "CLIENTE"       To WM-C-CLIE
+   Move "ANO/MES"       To WM-C-ANOMES
+   Move "PESO LIQUIDO"  To WM-C-LIQU
+   Move "VALOR TOTAL"   To WM-C-VALOR
+   Write RESUMES-REGI From RESUMES-CABEC.
+ Imprime-Cabecalho-Exit.
+   Exit.
+*
+ Le-Proxima-Ordem.
+   Read ORDE Next Record
+      At End Move "10" To Stat-ORDE
+   End-Read.
+ Le-Proxima-Ordem-Exit.
+   Exit.
+*
+*  Sums the order's OO-VALO-n values and posts both that total and
+*  ORDE-LIQU into the client/month group the order belongs to,
+*  parsed from the first 6 bytes of ORDE-EMIS (AAAAMM).
+ Processa-Ordem.
+   Move ORDE-EMIS(1:6) To WS-ANOMES-ATUAL
+
+   Move Zeros To WS-SOMA-VALO-ORDEM
+   Perform Varying WS-VALO-IDX From 1 By 1 Until WS-VALO-IDX > 10
+      Add ORDE-VALO(WS-VALO-IDX) To WS-SOMA-VALO-ORDEM
+   End-Perform
+
+*  The group totals are kept in BRL, so an order priced in a foreign
+*  currency has its value converted using the exchange rate captured
+*  at ORDE-DTIN time before it goes into the total - otherwise a
+*  client with a mix of BRL and USD orders would have incompatible
+*  currencies blended into one meaningless number.
+   If Not Moeda-Real And ORDE-CAMBIO > Zeros
+      Compute WS-SOMA-VALO-ORDEM Rounded =
+              WS-SOMA-VALO-ORDEM * ORDE-CAMBIO
+   End-if
+
+   Perform Localiza-Ou-Cria-Grupo Thru Localiza-Ou-Cria-Grupo-Exit
+
+   If Not Grupo-Estourou
+      Add ORDE-LIQU          To WS-G-LIQU  (WS-G-IDX)
+      Add WS-SOMA-VALO-ORDEM To WS-G-VALOR (WS-G-IDX)
+   End-if.
+ Processa-Ordem-Exit.
+   Exit.
+*
+ Localiza-Ou-Cria-Grupo.
+   Move "N" To WS-ACHOU-GRUPO
+   Move "N" To WS-GRUPO-ESTOUROU
+   Perform Varying WS-SORT-I From 1 By 1
+             Until WS-SORT-I > WS-QTD-GRUPOS Or Achou-Grupo
+      If WS-G-CLIE(WS-SORT-I) = ORDE-CLIE
+         And WS-G-ANOMES(WS-SORT-I) = WS-ANOMES-ATUAL
+         Move WS-SORT-I To WS-G-IDX
+         Move "S"       To WS-ACHOU-GRUPO
+      End-if
+   End-Perform
+
+   If Not Achou-Grupo
+      If WS-QTD-GRUPOS < max-grupos
+         Add 1 To WS-QTD-GRUPOS
+         Move WS-QTD-GRUPOS To WS-G-IDX
+         Move ORDE-CLIE       To WS-G-CLIE   (WS-G-IDX)
+         Move WS-ANOMES-ATUAL To WS-G-ANOMES (WS-G-IDX)
+         Move Zeros           To WS-G-LIQU   (WS-G-IDX)
+                                 WS-G-VALOR  (WS-G-IDX)
+      Else
+*        Table is full - this order's client/month combination has
+*        nowhere to post. Leaving WS-G-IDX pointed at group 1 would
+*        silently blend this order's totals into whatever unrelated
+*        client/month happened to be first in the table, so instead
+*        the order is left out of the report altogether and counted
+*        only once, in the operator warning below.
+         If Not Tabela-Cheia-Avisada
+            Display Message Box
+               "Tabela de resumo cheia - alguns pedidos nao entraram na soma."
+            Move "S" To WS-TABELA-AVISADA
+         End-if
+         Move "S" To WS-GRUPO-ESTOUROU
+      End-if
+   End-if.
+ Localiza-Ou-Cria-Grupo-Exit.
+   Exit.
+*
+*  Simple ascending bubble sort by cliente/ano-mes, same technique
+*  GRIDCTL.CBL uses to sort its grid columns.
+ Ordena-Grupos.
+   Perform Varying WS-SORT-I From 1 By 1
+             Until WS-SORT-I > WS-QTD-GRUPOS
+      Perform Varying WS-SORT-J From 1 By 1
+                Until WS-SORT-J > WS-QTD-GRUPOS - WS-SORT-I
+         If WS-G-CLIE(WS-SORT-J) > WS-G-CLIE(WS-SORT-J + 1)
+            Or (WS-G-CLIE(WS-SORT-J) = WS-G-CLIE(WS-SORT-J + 1)
+                And WS-G-ANOMES(WS-SORT-J) > WS-G-ANOMES(WS-SORT-J + 1))
+            Move WS-GRUPO(WS-SORT-J)     To WS-TROCA-GRUPO
+            Move WS-GRUPO(WS-SORT-J + 1) To WS-GRUPO(WS-SORT-J)
+            Move WS-TROCA-GRUPO          To WS-GRUPO(WS-SORT-J + 1)
+         End-if
+      End-Perform
+   End-Perform.
+ Ordena-Grupos-Exit.
+   Exit.
+*
+ Imprime-Grupos.
+   Perform Varying WS-SORT-I From 1 By 1
+             Until WS-SORT-I > WS-QTD-GRUPOS
+      Move Spaces               To RESUMES-DETALHE
+      Move WS-G-CLIE   (WS-SORT-I) To WM-D-CLIE
+      Move WS-G-ANOMES (WS-SORT-I) To WM-D-ANOMES
+      Move WS-G-LIQU   (WS-SORT-I) To WM-D-LIQU
+      Move WS-G-VALOR  (WS-SORT-I) To WM-D-VALOR
+      Write RESUMES-REGI From RESUMES-DETALHE
+   End-Perform.
+ Imprime-Grupos-Exit.
+   Exit.
