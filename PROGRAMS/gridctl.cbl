@@ -0,0 +1,733 @@
+       identification division.
+       program-id.  gridctl.
+ 
+       environment division.
+       input-output section.
+       file-control.
+           copy "..\COPY\ORDE.SL".
+           copy "..\COPY\PRODUTO.SL".
+
+           select EXPGRID assign to PathEXPGRID
+                  organization is line sequential
+                  file status is Stat-EXPGRID.
+
+       data division.
+       file section.
+$XFD FILE=ORDE
+           copy "..\COPY\ORDE.FD".
+$XFD FILE=PRODUTO
+           copy "..\COPY\PRODUTO.FD".
+
+       FD  EXPGRID
+           label record is omitted.
+       01  EXPGRID-REGI                      pic x(055).
+
+       working-storage section.
+
+      * Export - dumps the grid rows currently on screen to a text
+      * file, same branch-path convention as PathORDE/PathPARADOS.
+
+       77  PathEXPGRID                       pic x(060).
+       77  Stat-EXPGRID                      pic x(002).
+         88  Valido-EXPGRID                  value "00" thru "09".
+
+      * Search field above the grid - jumps straight to the page
+      * that has the typed order number, via START on ORDE-NUME.
+
+       77  ws-busca-valor                    pic 9(006) value zeros.
+       77  ws-busca-nume                     pic s9(006) comp-5
+                                                          value zeros.
+
+      * Fields for reading the live order file (ORDE.DAT) the grid
+      * is loaded from - same Lk-Unidade branch-path convention the
+      * on-line/batch programs use.
+
+       77  Stat-ORDE                         pic x(002).
+         88  Valido-ORDE                     value "00" thru "09".
+         88  Fim-ORDE                        value "10".
+       77  PathORDE                          pic x(060).
+       77  gl-situ-desc                      pic x(012).
+
+      * Fields for resolving a product name out of PRODUTO.DAT for
+      * each grid row's first product line. PRODUTO.DAT is optional
+      * from this program's point of view - if it can't be opened
+      * (not yet cadastrado for this branch) the grid just falls
+      * back to showing the bare product code, same as before.
+
+       77  Stat-PRODUTO                      pic x(002).
+         88  Valido-PRODUTO                  value "00" thru "09".
+       77  PathPRODUTO                       pic x(060).
+       77  ws-produto-disponivel             pic x(001) value "N".
+         88  Produto-Disponivel              value "S".
+
+      * Paging - ORDE.DAT normally holds far more rows than fit in
+      * max-rows, so the grid shows one page at a time. ws-page-inicio
+      * remembers the ORDE-NUME the page started on so Anterior can
+      * re-START the file back onto a page already visited; a fresh
+      * Proxima past the last page visited just keeps reading, since
+      * load-grid always leaves the file positioned on the next
+      * unread record when it stops.
+
+       78  max-paginas                       value 200.
+       77  ws-pagina-atual                   pic 9(003) comp value 1.
+       77  ws-total-paginas                  pic 9(003) comp value 1.
+       77  ws-page-inicio occurs max-paginas times
+                                             pic s9(006) comp-5
+                                                          value zeros.
+       77  ws-flag-inicial                   pic x(001) value "S".
+         88  Primeira-Carga                  value "S".
+       77  ws-precisa-ler                    pic x(001) value "S".
+         88  Precisa-Ler-Primeiro            value "S".
+
+      * Copybooks
+
+       copy "def/acucobol.def".
+       copy "def/acugui.def".
+       copy "def/crtvars.def".
+       copy "def/controls.def".
+       copy "def/opensave.def".
+       copy resource "littlegt.bmp".
+
+      * Constants
+
+       78  max-rows                          value 18.
+       78  max-cols                          value 7.
+
+      * Crt-Status
+
+       77  key-status is special-names crt status pic 9(4) value 0.
+         88  exit-pressed                    value 10.
+         88  about-pressed                   value 15.
+         88  exit-about-screen               value 201.
+         88  proxima-pagina-pressed          value 30.
+         88  anterior-pagina-pressed         value 31.
+         88  exportar-pressed                value 20.
+         88  buscar-pressed                  value 40.
+
+      * Handles
+
+       77  window-0                          handle of window.
+       77  window-1                          handle of window.
+       77  about-thread                      handle of thread.
+       77  grid-menu                         handle of menu.
+       77  gt-bitmap                         pic s9(9) comp-4.
+
+      * Data Items for Screen Handling
+
+       77  ctr                               pic 99    value 0.
+       77  grid-y                            pic 99    value 0.
+         88 in-column-headings                         value 1.
+       77  grid-x                            pic 99    value 0.
+         88 in-row-headings                            value 1.
+       77  bmp-num                           pic 99    value 0.
+       77  scratch                           pic x(90) value spaces.
+
+      * Grid Data
+      *
+      * Loaded at runtime from ORDE.DAT by load-grid; grid-record(1)
+      * carries the column headings, grid-record(2) thru (max-rows)
+      * carry one order apiece (only the order's first product line
+      * is shown - the grid has no room for all 20).
+
+       01 grid-data-table.
+         05 grid-record occurs max-rows times      pic x(069)
+                                                     value spaces.
+
+      * Same 69-byte layout as ws-grid-linha, overlaid on the table
+      * so a click on a column heading can pick out just that
+      * column's bytes out of every loaded row to sort on.
+
+       01 grid-record-campos redefines grid-data-table.
+         05 gc-linha occurs max-rows times.
+           10 gc-pedido                      pic x(006).
+           10 gc-cliente                     pic x(004).
+           10 gc-emissao                     pic x(010).
+           10 gc-situacao                    pic x(012).
+           10 gc-produto                     pic x(020).
+           10 gc-quantidade                  pic x(013).
+           10 gc-transp                      pic x(004).
+
+       01 ws-chave-ordenacao occurs max-rows times
+                                             pic x(020) value spaces.
+       77 ws-troca-chave                    pic x(020) value spaces.
+       77 ws-sort-troca                     pic x(069) value spaces.
+       77 ws-sort-i                         pic 99     value 0.
+       77 ws-sort-j                         pic 99     value 0.
+       77 ws-coluna-clicada                 pic 99     value 0.
+
+       01 ws-grid-linha.
+         05 gl-pedido                        pic z(005)9.
+         05 gl-cliente                       pic z(003)9.
+         05 gl-emissao                       pic x(010).
+         05 gl-situacao                      pic x(012).
+         05 gl-produto                       pic x(020).
+         05 gl-quantidade                    pic zzzzzzzzz,999.
+         05 gl-transp                        pic z(003)9.
+      *
+       linkage section.
+       copy "..\copy\linkage.cpy".
+      *
+       screen section.
+       01 main-screen exception procedure exception-handler.
+         05  line 1, col 2, value "Localizar Pedido No.:".
+
+         05 busca-ef, entry-field,
+               line 1, col 25,
+               size 6,
+               using ws-busca-valor.
+
+         05 busca-pb, push-button,
+               line 1, col 34,
+               size 12 cells
+               title "&Buscar",
+               self-act,
+               exception-value    = 40.
+
+         03 grid-1, grid,
+               line 2.5, col 2,
+               size 75, lines 13,
+               3-d,
+               vscroll,
+               data-columns       = ( 1, 7, 11, 21, 33, 53, 66)
+               display-columns    = ( 1, 11, 19, 33, 49, 73, 90)
+               alignment          = ("C","C","C","C","C","C")
+               row-dividers       = (1,3)
+               column-dividers    = (2,2,2,2,2,2)
+               divider-color      = bright-red
+               cursor-color       = 80
+               heading-color      = 144
+               cursor-frame-width = -1
+               vpadding           = 50
+               virtual-width      = 104
+               hscroll
+               adjustable-columns
+               use-tab
+               column-headings
+               row-headings
+               centered-headings
+               tiled-headings
+               pop-up menu          grid-menu
+               event procedure is   grid-1-handler.
+
+         05 anterior-pb, push-button,
+               line 25, col 2,
+               size 14 cells
+               title "&Anterior",
+               self-act,
+               exception-value    = 31.
+
+         05 proxima-pb, push-button,
+               line 25, col 18,
+               size 14 cells
+               title "Pro&xima",
+               self-act,
+               exception-value    = 30.
+
+         05 about-pb, push-button,
+               line 25, col 34,
+               size 14 cells
+               title "&About",
+               self-act,
+               exception-value    = 15.
+
+         05 push-button,
+               line 25, col 50,
+               size 14 cells
+               title "E&xit",
+               self-act,
+               exception-value    = 10.
+      *
+       01 about-screen exception exception-handler.
+         05 comments-listbox, list-box,
+               line + 1.5, column 2
+               size 62, lines 14
+               3-d,
+               unsorted.
+
+         05 push-button,
+               line 16, col 26.5,
+               title "E&xit",
+               self-act,
+               exception-value = 201.
+      *
+       procedure division using LK-Linkage.
+       main-logic.
+      *
+           perform initialization.
+           perform open-orde.
+           perform open-produto.
+           display standard graphical window,
+                   title "Exemplo Grid - Gridctl.cbl",
+                   size 80, lines 27, background-low
+                   modeless, link to thread,
+                   handle window-0.
+      *
+           call "w$bitmap" using wbitmap-load, "littlegt.bmp",
+                giving gt-bitmap.
+
+      *   O menu é um popup menu, ativado pelo clico do botao direito do mouse.
+      *   Neste programa, você também pode ativar o meno clicando no logo animado.
+
+           perform build-main-popup.
+           move menu-handle to grid-menu.
+
+           display main-screen.
+           perform load-grid.
+           perform thread animate-bitmap.
+
+           perform, with test after, until exit-pressed
+             accept main-screen on exception continue end-accept
+           end-perform.
+
+           close ORDE.
+           if Produto-Disponivel
+              close PRODUTO
+           end-if.
+           stop run.
+
+      *  Abre ORDE.DAT (mesmo Lk-Unidade das demais telas/relatorios)
+      *  para que load-grid tenha de onde ler os pedidos.
+
+       open-orde.
+           move spaces to PathORDE.
+           string Lk-Unidade      delimited by size
+                  "\DADOS\ORDE.DAT" delimited by size
+                  into PathORDE
+           end-string.
+           open input ORDE.
+           if not Valido-ORDE
+             display message box
+               "Nao foi possivel abrir ORDE.DAT: " Stat-ORDE
+             stop run
+           end-if.
+
+      *  Abre PRODUTO.DAT so busca-produto can resolve a product
+      *  name for the grid; unlike ORDE.DAT this file is optional
+      *  here - a branch that hasn't cadastrado PRODUTO.DAT yet
+      *  just keeps seeing the bare product code, same as before.
+
+       open-produto.
+           move spaces to PathPRODUTO.
+           string Lk-Unidade         delimited by size
+                  "\DADOS\PRODUTO.DAT" delimited by size
+                  into PathPRODUTO
+           end-string.
+           open input PRODUTO.
+           if Valido-PRODUTO
+              move "S" to ws-produto-disponivel
+           else
+              move "N" to ws-produto-disponivel
+           end-if.
+
+      *  Grids é carregado com o comando MODIFY.....RECORD-TO-ADD.
+      *  Após carregar o grid, o cursor é colocado na celula 2,2
+      *  porque o grid tem COLUMN-HEADINGS ocupando a linha 1, e
+      *  ROW-HEADINGS ocupando coluna 1.
+      *
+      *  grid-record(1) traz os titulos das colunas; os pedidos lidos
+      *  de ORDE.DAT (um por linha, so o primeiro produto de cada um)
+      *  ocupam as demais linhas do grid, ate acabarem os pedidos ou
+      *  acabar o espaco do grid.
+
+       load-grid.
+           if Primeira-Carga
+              move "PEDIDOCLIEEMISSAO   SITUACAO    PRODUTO             "
+                &  "QUANTIDADE   TRAN"
+                                           to grid-record(1)
+              modify grid-1, record-to-add = grid-record(1)
+           end-if.
+
+           if Precisa-Ler-Primeiro
+              read ORDE next record
+                at end move "10" to Stat-ORDE
+              end-read
+           end-if.
+
+           if not Fim-ORDE
+              move ORDE-NUME to ws-page-inicio(ws-pagina-atual)
+           end-if.
+
+           perform varying ctr from 2 by 1
+             until ctr > max-rows
+             if Fim-ORDE
+                move spaces to grid-record(ctr)
+             else
+                perform monta-linha-grid
+             end-if
+             perform grava-linha-grid
+             if not Fim-ORDE
+                read ORDE next record
+                  at end move "10" to Stat-ORDE
+                end-read
+             end-if
+           end-perform.
+
+           move "N" to ws-flag-inicial.
+           move "S" to ws-precisa-ler.
+           modify grid-1, cursor-x = 2, cursor-y = 2.
+
+      *  A primeira carga usa RECORD-TO-ADD para construir as linhas
+      *  do grid; as trocas de pagina seguintes so substituem o
+      *  conteudo das linhas ja existentes, via Y/RECORD-DATA.
+
+       grava-linha-grid.
+           if Primeira-Carga
+              modify grid-1, record-to-add = grid-record(ctr)
+           else
+              modify grid-1, y = ctr, record-data = grid-record(ctr)
+           end-if.
+
+      *  Avanca para a proxima pagina de pedidos. Se a pagina seguinte
+      *  ja foi visitada antes (o usuario voltou com Anterior), a
+      *  leitura eh reposicionada com START a partir da chave gravada
+      *  em ws-page-inicio; senao a leitura apenas continua de onde
+      *  load-grid parou, ja que o ultimo registro lido para a pagina
+      *  atual fica no buffer para virar a primeira linha da proxima.
+
+       pagina-proxima.
+           if Fim-ORDE and ws-pagina-atual = ws-total-paginas
+              display message box "Nao ha mais paginas de pedidos."
+           else
+           if ws-pagina-atual = max-paginas
+              display message box
+                 "Limite de paginas da grade atingido."
+           else
+              add 1 to ws-pagina-atual
+              if ws-pagina-atual > ws-total-paginas
+                 move ws-pagina-atual to ws-total-paginas
+                 move "N" to ws-precisa-ler
+              else
+                 move ws-page-inicio(ws-pagina-atual) to ORDE-NUME
+                 start ORDE key is not less than ORDE-NUME
+                   invalid key move "10" to Stat-ORDE
+                 end-start
+              end-if
+              perform load-grid
+           end-if
+           end-if.
+
+      *  Volta para a pagina anterior, reposicionando ORDE com START
+      *  na chave gravada quando aquela pagina foi carregada.
+
+       pagina-anterior.
+           if ws-pagina-atual = 1
+              display message box "Ja esta na primeira pagina."
+           else
+              subtract 1 from ws-pagina-atual
+              move ws-page-inicio(ws-pagina-atual) to ORDE-NUME
+              start ORDE key is not less than ORDE-NUME
+                invalid key move "10" to Stat-ORDE
+              end-start
+              perform load-grid
+           end-if.
+
+       monta-linha-grid.
+           move spaces to ws-grid-linha.
+           move ORDE-NUME       to gl-pedido.
+           move ORDE-CLIE       to gl-cliente.
+           move ORDE-EMIS       to gl-emissao.
+           perform busca-produto.
+           move ORDE-QUAN(1)    to gl-quantidade.
+           move ORDE-TRAN       to gl-transp.
+
+           evaluate true
+             when Situacao-Pendente
+                  move "Pendente"  to gl-situ-desc
+             when Situacao-Liberado
+                  move "Liberado"  to gl-situ-desc
+             when Situacao-Faturado
+                  move "Faturado"  to gl-situ-desc
+             when Situacao-Cancelado
+                  move "Cancelado" to gl-situ-desc
+             when other
+                  move "Outra"     to gl-situ-desc
+           end-evaluate.
+           move gl-situ-desc    to gl-situacao.
+
+           move ws-grid-linha   to grid-record(ctr).
+
+      *  Resolves the row's first product code to a name out of
+      *  PRODUTO.DAT; falls back to the bare code (same as before
+      *  this file had a product master to look up) when the file
+      *  isn't available or the code isn't cadastrado.
+
+       busca-produto.
+           move spaces to gl-produto.
+           if Produto-Disponivel
+              move ORDE-PROD(1) to PD-CODIGO
+              read PRODUTO
+                invalid key continue
+              end-read
+           end-if.
+           if Produto-Disponivel and Valido-PRODUTO
+              move PD-NOME      to gl-produto
+           else
+              move ORDE-PROD(1) to gl-produto
+           end-if.
+
+       animate-bitmap.
+
+           perform until 2 = 1
+             perform varying bmp-num from 1 by 1 until bmp-num > 15
+               modify grid-1,
+                 x = 1, y = 1,
+                 bitmap = gt-bitmap
+                 bitmap-number = bmp-num
+                 bitmap-width = 16,
+                 bitmap-trailing = 1
+
+                 call "c$sleep" using 0.2
+             end-perform
+           end-perform.
+
+      * A janela SOBRE é uma INDEPENDENT WINDOW, e pode ser minimizada
+      * indepentenmente da janela principal. Ela é também uma MODELESS WINDOW,
+      * e é executada no seu proprio THREAD.
+
+       explain-the-program.
+           display independent window line 10 col 10
+                   title-bar, system menu,
+                   title "Sobre GridCtl",
+                   lines 17 size 60
+                   auto-minimize
+                   modeless bind to thread
+                   handle window-1.
+
+           display about-screen.
+           perform load-comments.
+
+           perform until exit-about-screen
+             accept about-screen on exception continue end-accept
+           end-perform.
+
+           modify about-pb, enabled = 1.
+           call "w$menu" using wmenu-enable, grid-menu, 15.
+
+      * An unsorted Listbox is an excellent tool for presenting comments
+
+       load-comments.
+           modify comments-listbox, reset-list = 1                    .
+           move "Utilizando o Controle Grid " to scratch      .
+           modify comments-listbox, item-to-add = scratch             .
+           move "-" to scratch                                        .
+           modify comments-listbox, item-to-add = scratch             .
+           move "Arraste o Mouse entre a Coluna de Cabecalho" to scratch.
+           modify comments-listbox, item-to-add = scratch             .
+           move "Arraste o Mouse abaixo da Linha Cabecalho" to scratch.
+           modify comments-listbox, item-to-add = scratch             .
+           move "Left-click na celula, e arraste o Mouse" to scratch.
+           modify comments-listbox, item-to-add = scratch             .
+           move "Clique na Coluna Cabecalho" to scratch                .
+           modify comments-listbox, item-to-add = scratch             .
+           move "Clicque na Linha Cabecalho" to scratch                   .
+           modify comments-listbox, item-to-add = scratch             .
+           move "Cliqie no divisor da Coluna Cabecalho, e " to scratch  .
+           modify comments-listbox, item-to-add = scratch             .
+           move " ajuste o tamanho da coluna com o divisor" to scratch.
+           modify comments-listbox, item-to-add = scratch             .
+           move "Chamando o Popup Menu Vertical: " to scratch          .
+           modify comments-listbox, item-to-add = scratch             .
+           move "  Clicando no Bitmap na Celula (1,1) " to scratch      .
+           modify comments-listbox, item-to-add = scratch             .
+           move "  Right-clicking dentro do Controle Grid" to scratch     .
+           modify comments-listbox, item-to-add = scratch             .
+           move "Clique na celula, e insira dados" to scratch            .
+           modify comments-listbox, item-to-add = scratch             .
+           move "Para cancelar, aperte a telcha ESC" to scratch       .
+           modify comments-listbox, item-to-add = scratch             .
+
+       exception-handler.
+           evaluate true
+             when about-pressed
+               modify about-pb, enabled = 0
+               call "w$menu" using wmenu-disable, grid-menu, 15
+               perform thread explain-the-program handle about-thread
+             when proxima-pagina-pressed
+               perform pagina-proxima
+             when anterior-pagina-pressed
+               perform pagina-anterior
+             when exportar-pressed
+               perform exportar-grid
+             when buscar-pressed
+               perform buscar-pedido
+           end-evaluate.
+
+      *  Salta direto para a pagina que contem o pedido digitado no
+      *  campo de busca, reposicionando ORDE com START na chave
+      *  informada - o mesmo mecanismo de pagina-proxima/anterior,
+      *  só que a nova pagina nao havia sido visitada ainda.
+
+       buscar-pedido.
+           move ws-busca-valor to ws-busca-nume.
+           move ws-busca-nume  to ORDE-NUME.
+           start ORDE key is not less than ORDE-NUME
+             invalid key move "23" to Stat-ORDE
+           end-start.
+
+           if not Valido-ORDE
+              display message box
+                "Pedido nao encontrado: " ws-busca-valor
+           else
+              move "S" to ws-precisa-ler
+              add 1 to ws-total-paginas
+              move ws-total-paginas to ws-pagina-atual
+              perform load-grid
+           end-if.
+
+      *  Grava as linhas do grid atualmente na tela (a pagina
+      *  corrente) num arquivo texto, uma linha por registro, no
+      *  mesmo padrao de PathORDE/PathPARADOS.
+
+       exportar-grid.
+           move spaces to PathEXPGRID.
+           string Lk-Unidade         delimited by size
+                  "\DADOS\GRIDEXP.TXT" delimited by size
+                  into PathEXPGRID
+           end-string.
+
+           open output EXPGRID.
+           if not Valido-EXPGRID
+              display message box
+                "Nao foi possivel gerar o arquivo de exportacao: "
+                Stat-EXPGRID
+           else
+              perform varying ctr from 1 by 1 until ctr > max-rows
+                 move grid-record(ctr) to EXPGRID-REGI
+                 write EXPGRID-REGI
+              end-perform
+              close EXPGRID
+              display message box
+                "Pedidos exportados para " PathEXPGRID
+           end-if.
+
+       grid-1-handler.
+           evaluate event-type
+
+             when msg-goto-cell
+             when msg-goto-cell-mouse
+                 modify grid-1, region-color = 0
+
+             when msg-bitmap-clicked
+                 call "w$menu" using wmenu-popup, grid-menu
+
+             when msg-goto-cell-drag
+                 modify grid-1,
+                   drag-color = bright-white + bckgrnd-red
+
+              when msg-heading-clicked
+              when msg-heading-dragged
+                  inquire grid-1, x in grid-x, y in grid-y
+
+                  evaluate true
+                    when grid-x = 1 and grid-y = 1
+                       modify grid-1, region-color = 0
+                    when in-row-headings
+                       modify grid-1,
+                         start-x = 2, start-y = grid-y
+                         x = max-cols, y = grid-y,
+                         region-color = bright-white + bckgrnd-black
+
+                    when in-column-headings
+                      modify grid-1,
+                        start-x = grid-x, start-y = 2,
+                        x = grid-x, y = max-rows
+                        region-color = bright-white + bckgrnd-black
+                      perform ordena-grid-por-coluna
+
+                  end-evaluate
+
+           end-evaluate.
+
+      *  Ordena as linhas de pedidos atualmente carregadas no grid
+      *  (a pagina corrente, linhas 2 a max-rows) pela coluna cujo
+      *  cabecalho foi clicado. grid-x traz o numero da coluna (1 a
+      *  max-cols), na mesma ordem das listas data-columns/
+      *  display-columns do grid-1: Pedido, Cliente, Emissao,
+      *  Situacao, Produto, Quantidade, Transportadora.
+
+       ordena-grid-por-coluna.
+           move grid-x to ws-coluna-clicada.
+
+           perform varying ws-sort-i from 2 by 1
+             until ws-sort-i > max-rows
+             evaluate ws-coluna-clicada
+               when 1
+                 move gc-pedido(ws-sort-i)     to ws-chave-ordenacao(ws-sort-i)
+               when 2
+                 move gc-cliente(ws-sort-i)    to ws-chave-ordenacao(ws-sort-i)
+               when 3
+                 move gc-emissao(ws-sort-i)    to ws-chave-ordenacao(ws-sort-i)
+               when 4
+                 move gc-situacao(ws-sort-i)   to ws-chave-ordenacao(ws-sort-i)
+               when 5
+                 move gc-produto(ws-sort-i)    to ws-chave-ordenacao(ws-sort-i)
+               when 6
+                 move gc-quantidade(ws-sort-i) to ws-chave-ordenacao(ws-sort-i)
+               when 7
+                 move gc-transp(ws-sort-i)     to ws-chave-ordenacao(ws-sort-i)
+             end-evaluate
+           end-perform.
+
+      *  A blank ws-chave-ordenacao means that row is unused filler
+      *  from a partial last page (load-grid space-fills anything
+      *  past Fim-ORDE) - the swap test below only ever moves a
+      *  filler row down, never up, so filler sorts to the bottom
+      *  instead of bubbling above real order data.
+
+           perform varying ws-sort-i from 2 by 1
+             until ws-sort-i > max-rows - 1
+             perform varying ws-sort-j from 2 by 1
+               until ws-sort-j > max-rows - (ws-sort-i - 1)
+               if ws-chave-ordenacao(ws-sort-j + 1) not = spaces
+                  and (ws-chave-ordenacao(ws-sort-j) = spaces
+                    or ws-chave-ordenacao(ws-sort-j) >
+                       ws-chave-ordenacao(ws-sort-j + 1))
+                  move ws-chave-ordenacao(ws-sort-j)
+                                          to ws-troca-chave
+                  move ws-chave-ordenacao(ws-sort-j + 1)
+                                          to ws-chave-ordenacao(ws-sort-j)
+                  move ws-troca-chave     to ws-chave-ordenacao(ws-sort-j + 1)
+
+                  move grid-record(ws-sort-j)     to ws-sort-troca
+                  move grid-record(ws-sort-j + 1) to grid-record(ws-sort-j)
+                  move ws-sort-troca               to grid-record(ws-sort-j + 1)
+               end-if
+             end-perform
+           end-perform.
+
+           perform varying ws-sort-i from 2 by 1
+             until ws-sort-i > max-rows
+             modify grid-1, y = ws-sort-i, record-data = grid-record(ws-sort-i)
+           end-perform.
+
+           modify grid-1, cursor-x = grid-x, cursor-y = 2.
+      *
+      *copy "gridctl.cpy".
+       BUILD-MAIN-POPUP.
+           PERFORM GEN-MAIN-POPUP THRU GEN-MAIN-POPUP-EXIT.
+
+       GEN-MAIN-POPUP.
+           CALL "W$MENU" USING WMENU-NEW-POPUP
+           IF RETURN-CODE = ZERO
+               GO TO GEN-MAIN-POPUP-EXIT
+           END-IF
+           MOVE RETURN-CODE TO MENU-HANDLE
+
+           CALL "W$MENU" USING WMENU-ADD, MENU-HANDLE, 0, 0,
+                               "Sobre", 15
+           CALL "W$MENU" USING WMENU-ADD, MENU-HANDLE, 0, 0,
+                               "Exportar", 20
+           CALL "W$MENU" USING WMENU-ADD, MENU-HANDLE, 0, 0,
+                               "Sair", 10
+           .
+
+       GEN-MAIN-POPUP-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+
+       initialization.
+           accept terminal-abilities from terminal-info.
+           if not has-graphical-interface
+             display message box
+               "Este programa requer um runtime de interface grafica!"
+             stop run
+           end-if.
