@@ -1,23 +1,20 @@
        PROGRAM-ID. JOBCALC.
-       ENVIRONMENT DIVISION.                         
+       ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES.                                
+       SPECIAL-NAMES.
            DECIMAL-POINT                IS COMMA.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
        01  WS-TABELA.
-           05  WS-EXPRESSION            PIC  X(050)        VALUE SPACES.
+           05  WS-EXPRESSION            PIC  X(250)        VALUE SPACES.
            05  WS-BLANK-COUNT           PIC  9(004)        COMP.
            05  WS-TAM                   PIC  9(003)        VALUE ZEROS.
-           05  WS-SUB-EXPRESS           PIC  X(050)        VALUE SPACES.
+           05  WS-SUB-EXPRESS           PIC  X(250)        VALUE SPACES.
            05  WS-SUB-TAM               PIC  9(003)        VALUE ZEROS.
-           05  WS-NEW-EXPRESS           PIC  X(050)        VALUE SPACES.
+           05  WS-NEW-EXPRESS           PIC  X(250)        VALUE SPACES.
            05  WS-QTDE-ESP              PIC  9(003).
-           05  WL-EXPRESSION            PIC  X(050).
-           05  WL-OPERATION             PIC  X(001).
-           05  WL-RESULT                PIC S9(012)V9(005).
            05  WL-TEXT                  PIC  X(512).
            05  WL-TEXT-RETORNO          PIC  X(512).
 
@@ -31,13 +28,13 @@
               10  WS-RESULT          PIC S9(006)V99999.
               10  WX-RESULT          PIC -ZZZZZ9,9999 BLANK ZEROS.
 
-            05 WS-NUMBERS               OCCURS 050.
+            05 WS-NUMBERS               OCCURS 125.
                10 WS-NUMBER             PIC S9(006)V99999.
 
-            05 WS-OPERADORES            OCCURS 050.
+            05 WS-OPERADORES            OCCURS 125.
                10 WS-OPERAND            PIC  X(001).
 
-            05 WS-VALORES               OCCURS 050.
+            05 WS-VALORES               OCCURS 125.
                10 WS-VALOR              PIC S9(006)V99999.
 
             05 WS-NIVEIS.
@@ -54,21 +51,18 @@
            05  AC-IDX-AUX               PIC  9(003)        VALUE ZEROS.
            05  AC-IDX-NVL               PIC  9(003)        VALUE ZEROS.
            05  AC-ULT-IDX               PIC  9(003)        VALUE ZEROS.
-           05  AC-IDX-RET               PIC  9(003)        VALUE ZEROS.                          
+           05  AC-IDX-RET               PIC  9(003)        VALUE ZEROS.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
 
-       010-START.
-           MOVE "25+10-((2*5)/3)+15+(1*2)+1" 
-                                       TO WL-EXPRESSION
-           MOVE "1"                     TO WL-OPERATION.
-
-       011-DIRECTION.
-           IF WL-OPERATION = "1"
-              MOVE WL-EXPRESSION         TO WS-EXPRESSION
-              PERFORM 015-EXPRESSION-CALCULATE
-           END-IF
+       01  LK-EXPRESSION                PIC  X(250).
+       01  LK-RESULT                    PIC S9(012)V9(005).
 
+       PROCEDURE DIVISION USING LK-EXPRESSION LK-RESULT.
+
+       010-START.
+           MOVE LK-EXPRESSION            TO WS-EXPRESSION
+           PERFORM 015-EXPRESSION-CALCULATE
            GO 990-EXIT-PROGRAM.
 
        015-EXPRESSION-CALCULATE.
@@ -76,7 +70,7 @@
            INSPECT FUNCTION REVERSE (WS-EXPRESSION) 
                    TALLYING WS-BLANK-COUNT FOR LEADING SPACES
 
-           COMPUTE WS-TAM = 50 - WS-BLANK-COUNT
+           COMPUTE WS-TAM = 250 - WS-BLANK-COUNT
 
            MOVE "N"                TO WS-NIVEL.
 
@@ -107,8 +101,7 @@
 
            MOVE WS-EXPRESSION            TO WS-SUB-EXPRESS
            PERFORM 800-EXPRESSION-CALC
-           MOVE WS-RESULT         TO WL-RESULT
-                                        WX-RESULT.
+           MOVE WS-RESULT                TO LK-RESULT.
 
        800-LEVEL-VERIFY.
            INITIALIZE AC-IDX-NVL
@@ -124,12 +117,17 @@
            END-PERFORM.
 
        800-EXPRESSION-CALC.
+           PERFORM VARYING AC-IDX FROM 1 BY 1 UNTIL AC-IDX > 125
+               MOVE ZEROS  TO WS-NUMBER(AC-IDX) WS-VALOR(AC-IDX)
+               MOVE SPACES TO WS-OPERAND(AC-IDX)
+           END-PERFORM
+
            MOVE ZEROS              TO WS-BLANK-COUNT
            
            INSPECT FUNCTION REVERSE (WS-SUB-EXPRESS) 
                    TALLYING WS-BLANK-COUNT FOR LEADING SPACES
            
-           COMPUTE WS-SUB-TAM = 50 - WS-BLANK-COUNT.
+           COMPUTE WS-SUB-TAM = 250 - WS-BLANK-COUNT.
        
       
            MOVE ZEROS           TO WS-POSITION
@@ -151,6 +149,7 @@
                END-IF
 
                IF  WS-SUB-EXPRESS(AC-IDX-2:1) = "+" OR "-" OR "*" OR "/"
+                                     OR "^" OR "%"
                    ADD 1                TO AC-IDX-NUM
                    MOVE FUNCTION 
                         NUMVAL(WS-SUB-EXPRESS(WS-POSI-INI:WS-POSI-FIN))
@@ -178,25 +177,58 @@
 
            
            MOVE ZEROS TO AC-IDX-AUX
-           PERFORM VARYING AC-IDX-2 FROM 1 BY 1 
+           PERFORM VARYING AC-IDX-2 FROM 1 BY 1
+             UNTIL AC-IDX-2 > AC-IDX-OPE
+               IF WS-OPERADORES(AC-IDX-2) = SPACES
+                  EXIT PERFORM
+               END-IF
+               IF WS-OPERADORES(AC-IDX-2) = "^"
+                  MOVE WS-NUMBERS(AC-IDX-2)     TO WS-NUMBER-1
+                  MOVE WS-NUMBERS(AC-IDX-2 + 1) TO WS-NUMBER-2
+                  ADD 1 TO AC-IDX-AUX
+                  COMPUTE WS-RESULT = WS-NUMBER-1 ** WS-NUMBER-2
+                  MOVE WS-RESULT TO WS-VALOR(AC-IDX-AUX)
+                                       WS-NUMBERS(AC-IDX-2)
+                  MOVE ZEROS        TO WS-NUMBERS(AC-IDX-2 + 1)
+                  MOVE SPACES       TO WS-OPERADORES(AC-IDX-2)
+                  PERFORM 800-MOVE-ELEMENTS
+                  SUBTRACT 1 FROM AC-IDX-2
+               END-IF
+           END-PERFORM.
+
+           MOVE ZEROS TO AC-IDX-AUX
+           PERFORM VARYING AC-IDX-2 FROM 1 BY 1
              UNTIL AC-IDX-2 > AC-IDX-OPE
                IF WS-OPERADORES(AC-IDX-2) = SPACES
                   EXIT PERFORM
                END-IF
-               IF WS-OPERADORES(AC-IDX-2) = "*" OR "/"
+               IF WS-OPERADORES(AC-IDX-2) = "*" OR "/" OR "%"
                   MOVE WS-NUMBERS(AC-IDX-2)     TO WS-NUMBER-1
                   MOVE WS-NUMBERS(AC-IDX-2 + 1) TO WS-NUMBER-2
                   EVALUATE WS-OPERADORES(AC-IDX-2)
                    WHEN "*"
                        ADD 1 TO AC-IDX-AUX
-                       
-                       MULTIPLY WS-NUMBER-1 BY WS-NUMBER-2 
+
+                       MULTIPLY WS-NUMBER-1 BY WS-NUMBER-2
                          GIVING WS-RESULT
                    WHEN "/"
                        ADD 1 TO AC-IDX-AUX
-                       
-                       DIVIDE WS-NUMBER-1 BY WS-NUMBER-2 
-                       GIVING WS-RESULT
+                       IF WS-NUMBER-2 = ZEROS
+                          DISPLAY "JOBCALC: divisao por zero - "
+                                  "resultado do termo zerado"
+                          MOVE ZEROS TO WS-RESULT
+                       ELSE
+                          DIVIDE WS-NUMBER-1 BY WS-NUMBER-2
+                          GIVING WS-RESULT
+                       END-IF
+                   WHEN "%"
+                       ADD 1 TO AC-IDX-AUX
+                       IF WS-NUMBER-2 = ZEROS
+                          MOVE ZEROS TO WS-RESULT
+                       ELSE
+                          COMPUTE WS-RESULT =
+                             FUNCTION MOD(WS-NUMBER-1, WS-NUMBER-2)
+                       END-IF
                   END-EVALUATE
                   MOVE WS-RESULT TO WS-VALOR(AC-IDX-AUX)
                                        WS-NUMBERS(AC-IDX-2)
@@ -208,8 +240,8 @@
            END-PERFORM.
 
 
-           PERFORM VARYING AC-IDX-2 FROM 1 BY 1 
-             UNTIL AC-IDX-2 > WS-SUB-TAM
+           PERFORM VARYING AC-IDX-2 FROM 1 BY 1
+             UNTIL AC-IDX-2 > AC-IDX-OPE
                IF WS-OPERADORES(AC-IDX-2) = "+" OR "-"
                   MOVE WS-NUMBERS(AC-IDX-2)     TO WS-NUMBER-1
                   MOVE WS-NUMBERS(AC-IDX-2 + 1) TO WS-NUMBER-2
@@ -230,15 +262,16 @@
            END-PERFORM.
 
        800-MOVE-ELEMENTS.
-           PERFORM VARYING AC-IDX-3 FROM 1 BY 1 
-             UNTIL AC-IDX-3 > WS-TAM
+           PERFORM VARYING AC-IDX-3 FROM 1 BY 1
+             UNTIL AC-IDX-3 > AC-IDX-OPE
                IF WS-NUMBER(AC-IDX-3) = ZEROS
-                  MOVE WS-NUMBER(AC-IDX-3 + 1 ) 
+                  MOVE WS-NUMBER(AC-IDX-3 + 1 )
                                         TO WS-NUMBER(AC-IDX-3)
                   MOVE ZEROS            TO WS-NUMBER(AC-IDX-3 + 1)
                END-IF
            END-PERFORM.
-           PERFORM VARYING AC-IDX-3 FROM 1 BY 1 UNTIL AC-IDX-3 > WS-TAM
+           PERFORM VARYING AC-IDX-3 FROM 1 BY 1
+             UNTIL AC-IDX-3 > AC-IDX-OPE
                IF WS-OPERAND(AC-IDX-3) = SPACES
                   MOVE WS-OPERAND(AC-IDX-3 + 1)  
                                         TO WS-OPERAND(AC-IDX-3)
@@ -265,5 +298,4 @@
             END-PERFORM.
       
        990-EXIT-PROGRAM.
-            DISPLAY WL-RESULT
            EXIT PROGRAM.
