@@ -0,0 +1,2010 @@
+*BACK-UP DO ARQUIVO ORDE.DAT (MYSQL)
+ Identification Division.
+ Program-Id. PROG944SQL.
+ Author. RONALDO OTTONI.
+ Environment Division.
+ Configuration Section.
+ Special-Names. Decimal-Point is comma.
+ Input-Output Section.
+ File-Control.
+*
+   Copy "..\COPY\ORDE.SL".
+   Copy "..\COPY\RELATO.SL".
+   Copy "..\COPY\LOGSYNC.SL".
+   Copy "..\COPY\UNIDADES.SL".
+   Copy "..\COPY\CHECKPT.SL".
+   Copy "..\COPY\TABFRET.SL".
+   Copy "..\COPY\DBCRED.SL".
+   Copy "..\COPY\EXCEPOES.SL".
+   Copy "..\COPY\HISTOR.SL".
+   Copy "..\COPY\ALERTA.SL".
+   Copy "..\COPY\CLIENTE.SL".
+   Copy "..\COPY\TRANSP.SL".
+*
+*
+ Data Division.
+ File Section.
+$XFD FILE=ORDE
+   Copy "..\COPY\ORDE.FD".
+$XFD FILE=RELATO
+   Copy "..\COPY\RELATO.FD".
+$XFD FILE=LOGSYNC
+   Copy "..\COPY\LOGSYNC.FD".
+$XFD FILE=UNIDADES
+   Copy "..\COPY\UNIDADES.FD".
+$XFD FILE=CHECKPT
+   Copy "..\COPY\CHECKPT.FD".
+$XFD FILE=TABFRET
+   Copy "..\COPY\TABFRET.FD".
+$XFD FILE=DBCRED
+   Copy "..\COPY\DBCRED.FD".
+$XFD FILE=EXCEPOES
+   Copy "..\COPY\EXCEPOES.FD".
+$XFD FILE=HISTOR
+   Copy "..\COPY\HISTOR.FD".
+$XFD FILE=ALERTA
+   Copy "..\COPY\ALERTA.FD".
+$XFD FILE=CLIENTE
+   Copy "..\COPY\CLIENTE.FD".
+$XFD FILE=TRANSP
+   Copy "..\COPY\TRANSP.FD".
+*
+ Working-Storage Section.
+*
+ Copy "..\COPY\Fonts.Def".
+ Copy "..\COPY\acugui.Def".
+ Copy "..\COPY\crtvars.Def".
+ Copy "..\COPY\WinHelp.Def".
+ Copy "..\COPY\Winprint.Def".
+ Copy "..\COPY\acucobol.Def".
+*
+ 01  Stat-ORDE           PIC X(002).
+     88 Valido-ORDE      Value "00" THRU "09".
+ 01  PATHORDE            PIC X(060).
+*
+ 01  Stat-RELATO         PIC X(002).
+     88 Valido-RELATO    Value "00" THRU "09".
+ 01  PRINTER             PIC X(060).
+*
+ 01  Stat-LOGSYNC        PIC X(002).
+     88 Valido-LOGSYNC   Value "00" THRU "09".
+ 01  PATHLOG             PIC X(060)
+     VALUE "..\DADOS\PROG944.LOG".
+*
+ 01  Stat-UNIDADES       PIC X(002).
+     88 Valido-UNIDADES  Value "00" THRU "09".
+     88 Fim-UNIDADES     Value "10".
+ 01  PATHUNID            PIC X(060)
+     VALUE "..\DADOS\UNIDADES.DAT".
+ 01  WS-UNIDADE-ATUAL    PIC X(003).
+ 01  WS-MODO-TODAS       PIC X(01) VALUE "N".
+     88 Todas-Unidades   Value "S".
+     88 Unidade-Unica    Value "N".
+ 01 WS-QTD-GRAVADOS-TOTAL     PIC 9(006) VALUE ZEROS.
+ 01 WS-QTD-REJEITADOS-TOTAL   PIC 9(006) VALUE ZEROS.
+ 01 WS-QTD-GRAVADOS-TOTAL-ED   PIC Z(005)9.
+ 01 WS-QTD-REJEITADOS-TOTAL-ED PIC Z(005)9.
+*
+ 01  Stat-CHECKPT        PIC X(002).
+     88 Valido-CHECKPT   Value "00" THRU "09".
+ 01  PATHCKP             PIC X(060).
+ 01  WS-RETOMAR          PIC X(01) VALUE "N".
+     88 Retomando        Value "S".
+*
+ 01  Stat-TABFRET        PIC X(002).
+     88 Valido-TABFRET   Value "00" THRU "09".
+ 01  PATHTABFRET         PIC X(060)
+     VALUE "..\DADOS\TABFRET.DAT".
+*
+ 01  WS-MODO-DRYRUN      PIC X(01) VALUE "N".
+     88 Modo-Simulacao   Value "S".
+     88 Modo-Normal      Value "N".
+*
+ 01  WS-MODO-SELETIVO    PIC X(01) VALUE "N".
+     88 Modo-Seletivo    Value "S".
+*  Holds the product-line data ORDE.DAT already had for this order,
+*  read before Modo-Seletivo rebuilds ORDE-REGI, so the lines whose
+*  OD-SELE(n) is not "S" can be put back exactly as they were.
+ 01  WS-ORDE-EXISTE      PIC X(01) VALUE "N".
+ 01  WS-SEL-IDX          PIC 9(02) COMP-X.
+ 01  WS-ORDE-ANTERIOR.
+     03 WA-PROD          PIC S9(006)     COMP-5   OCCURS 20.
+     03 WA-AREA          PIC S9(004)     COMP-5   OCCURS 20.
+     03 WA-QUAN          PIC S9(012)V999 COMP-3   OCCURS 20.
+     03 WA-VOLU          PIC S9(004)     COMP-5   OCCURS 20.
+     03 WA-QVOL          PIC S9(009)V999 COMP-3   OCCURS 20.
+     03 WA-QAVL          PIC S9(009)V999 COMP-3   OCCURS 20.
+     03 WA-OBPR          PIC  X(030)              OCCURS 20.
+     03 WA-VLUN          PIC S9(005)V9999 COMP-3  OCCURS 20.
+     03 WA-QDFA          PIC S9(009)V999 COMP-3   OCCURS 20.
+     03 WA-SELE          PIC  X(001)              OCCURS 20.
+*
+ 01  Stat-DBCRED         PIC X(002).
+     88 Valido-DBCRED    Value "00" THRU "09".
+ 01  PATHDBCRED          PIC X(060)
+     VALUE "..\DADOS\DBCRED.DAT".
+*  WS-DB-CHAVE is the shared key PROG944SQL and the DBCRED
+*  maintenance utility both compile in; DBCRED.DAT only ever holds
+*  DC-SENHA-BYTE enciphered against it, never the plain password.
+ 01  WS-DB-CHAVE         PIC X(008) VALUE "R0N944KY".
+ 01  WS-DB-SENHA-DEC.
+     03 WS-DB-SENHA-BYTE PIC 9(02) COMP-X OCCURS 20.
+ 01  WS-DB-SENHA-ED REDEFINES WS-DB-SENHA-DEC
+                        PIC X(020).
+ 01  WS-DB-IDX           PIC 9(02) COMP-X.
+*  Scratch fields for the CRYPTO call - DC-SENHA-BYTE is deciphered
+*  by running it back through CRYPTO's RC4-style cipher keyed on
+*  WS-DB-CHAVE, the same real cipher PROG946 enciphers it with, in
+*  place of the old hand-rolled repeating subtract.
+ 01  WS-CRY-BUFFER       PIC X(100).
+ 01  WS-CRY-BUFFER-BYTE REDEFINES WS-CRY-BUFFER
+                        PIC 9(02) COMP-X OCCURS 100.
+ 01  WS-CRY-CHAVE        PIC X(016).
+ 01  WS-CRY-TAMANHO      PIC 9(03) COMP-X.
+ 01  WS-CRY-OPERACAO     PIC X(001).
+*
+ 01 WS-PRI         PIC X(01) VALUE "S".
+ 01 WS-ERRO-GRAVACAO PIC X(01) VALUE "N".
+    88 Houve-Erro-Gravacao   Value "S".
+    88 Sem-Erro-Gravacao     Value "N".
+ 01 WS-QTD-LIDOS      PIC 9(006) VALUE ZEROS.
+ 01 WS-QTD-GRAVADOS   PIC 9(006) VALUE ZEROS.
+ 01 WS-QTD-REJEITADOS PIC 9(006) VALUE ZEROS.
+*  How many rows CORDE had already delivered, as of the checkpoint
+*  being resumed from, vs. how many this attempt has fetched so
+*  far - used only to drive the progress gauge on a resumed run,
+*  not to decide what gets skipped (see WS-ULTIMO-NUME-ANTERIOR).
+ 01 WS-QTD-LIDOS-ANTERIOR PIC 9(006) VALUE ZEROS.
+ 01 WS-QTD-LIDOS-ATUAL    PIC 9(006) VALUE ZEROS.
+*  OD-NUME of the last order the attempt that wrote the checkpoint
+*  had already validated/written (or rejected) - the cursor always
+*  restarts at the top of IBICOARA.ORDE, so every row whose OD-NUME
+*  is not greater than this was already processed and must be
+*  skipped rather than reprocessed. Keying the skip on OD-NUME
+*  itself, rather than a row count, keeps the resume correct even
+*  if rows were inserted into or deleted from IBICOARA.ORDE between
+*  the checkpointed attempt and this one.
+ 01 WS-ULTIMO-NUME-ANTERIOR PIC 9(006) VALUE ZEROS.
+ 01 WS-QTD-GRAVADOS-ED PIC Z(005)9.
+ 01 WS-QTD-REJEITADOS-ED PIC Z(005)9.
+ 01 WS-CODIGO-INVALIDO PIC X(01) VALUE "N".
+    88 Codigo-Invalido      Value "S".
+    88 Codigo-Valido        Value "N".
+ 01 WS-PESO-INVALIDO   PIC X(01) VALUE "N".
+    88 Peso-Invalido        Value "S".
+    88 Peso-Valido          Value "N".
+ 01 WS-LIQU-CALCULADO  PIC S9(012)V999 COMP-3.
+*  OD-LIQU comes from MySQL as a number that has already been through
+*  its own arithmetic there, so comparing it to OD-BRUT - OD-TARA for
+*  exact equality flags rounding noise in the last decimal place as a
+*  data error. WS-LIQU-TOLERANCIA is the largest difference still
+*  treated as the same weight.
+ 01 WS-LIQU-DIFERENCA  PIC S9(012)V999 COMP-3.
+ 01 WS-LIQU-TOLERANCIA PIC S9(012)V999 COMP-3 VALUE 0,010.
+ 01 WS-DATA-INVALIDA PIC X(01) VALUE "N".
+    88 Data-Invalida     Value "S".
+    88 Data-Valida       Value "N".
+ 01 WS-EMIS-ANO     PIC 9(004).
+ 01 WS-EMIS-MES     PIC 9(002).
+ 01 WS-EMIS-DIA     PIC 9(002).
+*  Shared scratch fields used by Valida-Uma-Data-Opcional to check
+*  each of the optional installment/write-off dates in turn, without
+*  repeating the year/month/day breakdown logic for every field.
+ 01 WS-DATA-TESTE      PIC X(010).
+ 01 WS-TESTE-ANO       PIC 9(004).
+ 01 WS-TESTE-MES       PIC 9(002).
+ 01 WS-TESTE-DIA       PIC 9(002).
+ 01 WS-FRETE-INVALIDO PIC X(01) VALUE "N".
+    88 Frete-Invalido     Value "S".
+    88 Frete-Valido       Value "N".
+ 01 WS-FRET-ESPERADO  PIC S9(011)V99  COMP-3.
+ 01 WS-ICFR-ESPERADO  PIC S9(011)V99  COMP-3.
+*  Set when ORDE.DAT already holds a record under OD-NUME whose
+*  cliente or emissao disagrees with the row PROG944SQL just
+*  fetched - such a row is routed to EXCEPOES instead of
+*  overwriting ORDE.DAT.
+ 01 WS-DUPLICIDADE-INVALIDA PIC X(01) VALUE "N".
+    88 Duplicidade-Invalida  Value "S".
+    88 Duplicidade-Valida    Value "N".
+ 01 WS-EMIS-COMPACTA  PIC X(010).
+*
+ 01  Stat-EXCEPOES       PIC X(002).
+     88 Valido-EXCEPOES  Value "00" THRU "09".
+ 01  PATHEXCEPOES        PIC X(060).
+*  Snapshot of the ORDE.DAT record found under OD-NUME by
+*  Valida-Duplicidade's own Read ORDE, kept here so a HISTOR-REGI
+*  can be written if that record ends up being overwritten further
+*  down instead of re-reading ORDE a second time.
+ 01 WS-HIST-EXISTE   PIC X(01) VALUE "N".
+    88 Historico-Necessario  Value "S".
+ 01 WS-ORDE-ANTES.
+    03 HA-NUME          PIC S9(006)     COMP-5.
+    03 HA-EMIS          PIC  X(010).
+    03 HA-CLIE          PIC S9(004)     COMP-5.
+    03 HA-TRAN          PIC S9(004)     COMP-5.
+    03 HA-BRUT          PIC S9(012)V999 COMP-3.
+    03 HA-LIQU          PIC S9(012)V999 COMP-3.
+    03 HA-FRET          PIC S9(011)V99  COMP-3.
+*
+ 01  Stat-HISTOR         PIC X(002).
+     88 Valido-HISTOR    Value "00" THRU "09".
+ 01  PATHHISTOR          PIC X(060).
+*  ERROR-EXIT writes the SQLCA detail here and shells out to
+*  MAILALRT.BAT so the operations list gets an alert even when
+*  nobody is watching the screen at the time of an overnight run.
+ 01  Stat-ALERTA         PIC X(002).
+     88 Valido-ALERTA    Value "00" THRU "09".
+ 01  PATHALERTA          PIC X(060).
+ 01  WS-OPS-EMAIL        PIC X(040)
+     VALUE "operacoes@ibicoara.com.br".
+ 01  WS-MAIL-CMD         PIC X(200).
+*  CLIENTE.DAT/TRANSP.DAT give Valida-Codigos a real master to key
+*  against instead of just checking OD-CLIE/OD-TRAN are positive.
+ 01  Stat-CLIENTE        PIC X(002).
+     88 Valido-CLIENTE   Value "00" THRU "09".
+ 01  PATHCLIENTE         PIC X(060).
+ 01  Stat-TRANSP         PIC X(002).
+     88 Valido-TRANSP    Value "00" THRU "09".
+ 01  PATHTRANSP          PIC X(060).
+ 01 WS-DATA-HORA-INI.
+    03 WS-DATA-INI    PIC X(010).
+    03 WS-HORA-INI    PIC X(008).
+ 01 WS-DATA-HORA-FIM.
+    03 WS-DATA-FIM    PIC X(010).
+    03 WS-HORA-FIM    PIC X(008).
+ 01 WS-DATA-SISTEMA.
+    03 WS-ANO-SIS     PIC 9(004).
+    03 WS-MES-SIS     PIC 9(002).
+    03 WS-DIA-SIS     PIC 9(002).
+ 01 WS-HORA-SISTEMA.
+    03 WS-HH-SIS      PIC 9(002).
+    03 WS-MM-SIS      PIC 9(002).
+    03 WS-SS-SIS      PIC 9(002).
+    03 WS-CC-SIS      PIC 9(002).
+ 01 OLD_ORDE.
+    03 OO-NUME     PIC S9(006)     COMP-5.
+    03 OO-EMIS     PIC  X(010)     .
+    03 OO-CLIE     PIC S9(004)     COMP-5.
+    03 OO-PROD-1   PIC S9(006)     COMP-5.
+    03 OO-PROD-2   PIC S9(006)     COMP-5.
+    03 OO-PROD-3   PIC S9(006)     COMP-5.
+    03 OO-PROD-4   PIC S9(006)     COMP-5.
+    03 OO-PROD-5   PIC S9(006)     COMP-5.
+    03 OO-PROD-6   PIC S9(006)     COMP-5.
+    03 OO-PROD-7   PIC S9(006)     COMP-5.
+    03 OO-PROD-8   PIC S9(006)     COMP-5.
+    03 OO-PROD-9   PIC S9(006)     COMP-5.
+    03 OO-PROD-10  PIC S9(006)     COMP-5.
+    03 OO-PROD-11  PIC S9(006)     COMP-5.
+    03 OO-PROD-12  PIC S9(006)     COMP-5.
+    03 OO-PROD-13  PIC S9(006)     COMP-5.
+    03 OO-PROD-14  PIC S9(006)     COMP-5.
+    03 OO-PROD-15  PIC S9(006)     COMP-5.
+    03 OO-PROD-16  PIC S9(006)     COMP-5.
+    03 OO-PROD-17  PIC S9(006)     COMP-5.
+    03 OO-PROD-18  PIC S9(006)     COMP-5.
+    03 OO-PROD-19  PIC S9(006)     COMP-5.
+    03 OO-PROD-20  PIC S9(006)     COMP-5.
+    03 OO-AREA-1   PIC S9(004)     COMP-5.
+    03 OO-AREA-2   PIC S9(004)     COMP-5.
+    03 OO-AREA-3   PIC S9(004)     COMP-5.
+    03 OO-AREA-4   PIC S9(004)     COMP-5.
+    03 OO-AREA-5   PIC S9(004)     COMP-5.
+    03 OO-AREA-6   PIC S9(004)     COMP-5.
+    03 OO-AREA-7   PIC S9(004)     COMP-5.
+    03 OO-AREA-8   PIC S9(004)     COMP-5.
+    03 OO-AREA-9   PIC S9(004)     COMP-5.
+    03 OO-AREA-10  PIC S9(004)     COMP-5.
+    03 OO-AREA-11  PIC S9(004)     COMP-5.
+    03 OO-AREA-12  PIC S9(004)     COMP-5.
+    03 OO-AREA-13  PIC S9(004)     COMP-5.
+    03 OO-AREA-14  PIC S9(004)     COMP-5.
+    03 OO-AREA-15  PIC S9(004)     COMP-5.
+    03 OO-AREA-16  PIC S9(004)     COMP-5.
+    03 OO-AREA-17  PIC S9(004)     COMP-5.
+    03 OO-AREA-18  PIC S9(004)     COMP-5.
+    03 OO-AREA-19  PIC S9(004)     COMP-5.
+    03 OO-AREA-20  PIC S9(004)     COMP-5.
+    03 OO-QUAN-1   PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-2   PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-3   PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-4   PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-5   PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-6   PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-7   PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-8   PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-9   PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-10  PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-11  PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-12  PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-13  PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-14  PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-15  PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-16  PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-17  PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-18  PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-19  PIC S9(012)V999 COMP-3.
+    03 OO-QUAN-20  PIC S9(012)V999 COMP-3.
+    03 OO-VOLU-1   PIC S9(004)     COMP-5.
+    03 OO-VOLU-2   PIC S9(004)     COMP-5.
+    03 OO-VOLU-3   PIC S9(004)     COMP-5.
+    03 OO-VOLU-4   PIC S9(004)     COMP-5.
+    03 OO-VOLU-5   PIC S9(004)     COMP-5.
+    03 OO-VOLU-6   PIC S9(004)     COMP-5.
+    03 OO-VOLU-7   PIC S9(004)     COMP-5.
+    03 OO-VOLU-8   PIC S9(004)     COMP-5.
+    03 OO-VOLU-9   PIC S9(004)     COMP-5.
+    03 OO-VOLU-10  PIC S9(004)     COMP-5.
+    03 OO-VOLU-11  PIC S9(004)     COMP-5.
+    03 OO-VOLU-12  PIC S9(004)     COMP-5.
+    03 OO-VOLU-13  PIC S9(004)     COMP-5.
+    03 OO-VOLU-14  PIC S9(004)     COMP-5.
+    03 OO-VOLU-15  PIC S9(004)     COMP-5.
+    03 OO-VOLU-16  PIC S9(004)     COMP-5.
+    03 OO-VOLU-17  PIC S9(004)     COMP-5.
+    03 OO-VOLU-18  PIC S9(004)     COMP-5.
+    03 OO-VOLU-19  PIC S9(004)     COMP-5.
+    03 OO-VOLU-20  PIC S9(004)     COMP-5.
+    03 OO-QVOL-1   PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-2   PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-3   PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-4   PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-5   PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-6   PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-7   PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-8   PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-9   PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-10  PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-11  PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-12  PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-13  PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-14  PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-15  PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-16  PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-17  PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-18  PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-19  PIC S9(009)V999 COMP-3.
+    03 OO-QVOL-20  PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-1   PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-2   PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-3   PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-4   PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-5   PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-6   PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-7   PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-8   PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-9   PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-10  PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-11  PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-12  PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-13  PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-14  PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-15  PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-16  PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-17  PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-18  PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-19  PIC S9(009)V999 COMP-3.
+    03 OO-QAVL-20  PIC S9(009)V999 COMP-3.
+    03 OO-OBPR-1   PIC  X(030)     .
+    03 OO-OBPR-2   PIC  X(030)     .
+    03 OO-OBPR-3   PIC  X(030)     .
+    03 OO-OBPR-4   PIC  X(030)     .
+    03 OO-OBPR-5   PIC  X(030)     .
+    03 OO-OBPR-6   PIC  X(030)     .
+    03 OO-OBPR-7   PIC  X(030)     .
+    03 OO-OBPR-8   PIC  X(030)     .
+    03 OO-OBPR-9   PIC  X(030)     .
+    03 OO-OBPR-10  PIC  X(030)     .
+    03 OO-OBPR-11  PIC  X(030)     .
+    03 OO-OBPR-12  PIC  X(030)     .
+    03 OO-OBPR-13  PIC  X(030)     .
+    03 OO-OBPR-14  PIC  X(030)     .
+    03 OO-OBPR-15  PIC  X(030)     .
+    03 OO-OBPR-16  PIC  X(030)     .
+    03 OO-OBPR-17  PIC  X(030)     .
+    03 OO-OBPR-18  PIC  X(030)     .
+    03 OO-OBPR-19  PIC  X(030)     .
+    03 OO-OBPR-20  PIC  X(030)     .
+    03 OO-LOCA     PIC  X(020)     .
+    03 OO-TRAN     PIC S9(004)     COMP-5.
+    03 OO-TICK     PIC S9(006)     COMP-5.
+    03 OO-TARA     PIC S9(012)V999 COMP-3.
+    03 OO-BRUT     PIC S9(012)V999 COMP-3.
+    03 OO-LIQU     PIC S9(012)V999 COMP-3.
+    03 OO-ORVE     PIC S9(006)     COMP-5.
+    03 OO-OVEM     PIC S9(002)     COMP-5.
+    03 OO-OBSE     PIC  X(200)     .
+    03 OO-VLUN-1   PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-2   PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-3   PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-4   PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-5   PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-6   PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-7   PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-8   PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-9   PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-10  PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-11  PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-12  PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-13  PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-14  PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-15  PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-16  PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-17  PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-18  PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-19  PIC S9(005)V9999 COMP-3.
+    03 OO-VLUN-20  PIC S9(005)V9999 COMP-3.
+    03 OO-VENC-1   PIC  X(010)     .
+    03 OO-VENC-2   PIC  X(010)     .
+    03 OO-VENC-3   PIC  X(010)     .
+    03 OO-VENC-4   PIC  X(010)     .
+    03 OO-VENC-5   PIC  X(010)     .
+    03 OO-VENC-6   PIC  X(010)     .
+    03 OO-VENC-7   PIC  X(010)     .
+    03 OO-VENC-8   PIC  X(010)     .
+    03 OO-VENC-9   PIC  X(010)     .
+    03 OO-VENC-10  PIC  X(010)     .
+    03 OO-VALO-1   PIC S9(012)V99  COMP-3.
+    03 OO-VALO-2   PIC S9(012)V99  COMP-3.
+    03 OO-VALO-3   PIC S9(012)V99  COMP-3.
+    03 OO-VALO-4   PIC S9(012)V99  COMP-3.
+    03 OO-VALO-5   PIC S9(012)V99  COMP-3.
+    03 OO-VALO-6   PIC S9(012)V99  COMP-3.
+    03 OO-VALO-7   PIC S9(012)V99  COMP-3.
+    03 OO-VALO-8   PIC S9(012)V99  COMP-3.
+    03 OO-VALO-9   PIC S9(012)V99  COMP-3.
+    03 OO-VALO-10  PIC S9(012)V99  COMP-3.
+    03 OO-VEND     PIC S9(004)     COMP-5.
+    03 OO-LIBE     PIC  X(020)     .
+    03 OO-DTLB     PIC  X(010)     .
+    03 OO-HRLB     PIC  X(008)     .
+    03 OO-SITU     PIC S9(001)     COMP-5.
+    03 OO-PEDV     PIC S9(006)     COMP-5.
+    03 OO-QDFA-1   PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-2   PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-3   PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-4   PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-5   PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-6   PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-7   PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-8   PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-9   PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-10  PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-11  PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-12  PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-13  PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-14  PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-15  PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-16  PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-17  PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-18  PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-19  PIC S9(009)V999 COMP-3.
+    03 OO-QDFA-20  PIC S9(009)V999 COMP-3.
+    03 OO-SELE-1   PIC  X(001)     .
+    03 OO-SELE-2   PIC  X(001)     .
+    03 OO-SELE-3   PIC  X(001)     .
+    03 OO-SELE-4   PIC  X(001)     .
+    03 OO-SELE-5   PIC  X(001)     .
+    03 OO-SELE-6   PIC  X(001)     .
+    03 OO-SELE-7   PIC  X(001)     .
+    03 OO-SELE-8   PIC  X(001)     .
+    03 OO-SELE-9   PIC  X(001)     .
+    03 OO-SELE-10  PIC  X(001)     .
+    03 OO-SELE-11  PIC  X(001)     .
+    03 OO-SELE-12  PIC  X(001)     .
+    03 OO-SELE-13  PIC  X(001)     .
+    03 OO-SELE-14  PIC  X(001)     .
+    03 OO-SELE-15  PIC  X(001)     .
+    03 OO-SELE-16  PIC  X(001)     .
+    03 OO-SELE-17  PIC  X(001)     .
+    03 OO-SELE-18  PIC  X(001)     .
+    03 OO-SELE-19  PIC  X(001)     .
+    03 OO-SELE-20  PIC  X(001)     .
+    03 OO-FRET     PIC S9(011)V99  COMP-3.
+    03 OO-ICFR     PIC S9(011)V99  COMP-3.
+    03 OO-INCL     PIC  X(020)     .
+    03 OO-DTIN     PIC  X(010)     .
+    03 OO-HRIN     PIC  X(008)     .
+    03 OO-ALTE     PIC  X(020)     .
+    03 OO-DTAL     PIC  X(010)     .
+    03 OO-HRAL     PIC  X(008)     .
+
+   EXEC SQL INCLUDE SQLCA END-EXEC.
+   EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+        01 WS_ORDE.
+           03 OD-NUME     PIC S9(006)     COMP-5.
+           03 OD-EMIS     PIC  X(010)     .
+           03 OD-CLIE     PIC S9(004)     COMP-5.
+           03 OD-PROD-1   PIC S9(006)     COMP-5.
+           03 OD-PROD-2   PIC S9(006)     COMP-5.
+           03 OD-PROD-3   PIC S9(006)     COMP-5.
+           03 OD-PROD-4   PIC S9(006)     COMP-5.
+           03 OD-PROD-5   PIC S9(006)     COMP-5.
+           03 OD-PROD-6   PIC S9(006)     COMP-5.
+           03 OD-PROD-7   PIC S9(006)     COMP-5.
+           03 OD-PROD-8   PIC S9(006)     COMP-5.
+           03 OD-PROD-9   PIC S9(006)     COMP-5.
+           03 OD-PROD-10  PIC S9(006)     COMP-5.
+           03 OD-PROD-11  PIC S9(006)     COMP-5.
+           03 OD-PROD-12  PIC S9(006)     COMP-5.
+           03 OD-PROD-13  PIC S9(006)     COMP-5.
+           03 OD-PROD-14  PIC S9(006)     COMP-5.
+           03 OD-PROD-15  PIC S9(006)     COMP-5.
+           03 OD-PROD-16  PIC S9(006)     COMP-5.
+           03 OD-PROD-17  PIC S9(006)     COMP-5.
+           03 OD-PROD-18  PIC S9(006)     COMP-5.
+           03 OD-PROD-19  PIC S9(006)     COMP-5.
+           03 OD-PROD-20  PIC S9(006)     COMP-5.
+           03 OD-AREA-1   PIC S9(004)     COMP-5.
+           03 OD-AREA-2   PIC S9(004)     COMP-5.
+           03 OD-AREA-3   PIC S9(004)     COMP-5.
+           03 OD-AREA-4   PIC S9(004)     COMP-5.
+           03 OD-AREA-5   PIC S9(004)     COMP-5.
+           03 OD-AREA-6   PIC S9(004)     COMP-5.
+           03 OD-AREA-7   PIC S9(004)     COMP-5.
+           03 OD-AREA-8   PIC S9(004)     COMP-5.
+           03 OD-AREA-9   PIC S9(004)     COMP-5.
+           03 OD-AREA-10  PIC S9(004)     COMP-5.
+           03 OD-AREA-11  PIC S9(004)     COMP-5.
+           03 OD-AREA-12  PIC S9(004)     COMP-5.
+           03 OD-AREA-13  PIC S9(004)     COMP-5.
+           03 OD-AREA-14  PIC S9(004)     COMP-5.
+           03 OD-AREA-15  PIC S9(004)     COMP-5.
+           03 OD-AREA-16  PIC S9(004)     COMP-5.
+           03 OD-AREA-17  PIC S9(004)     COMP-5.
+           03 OD-AREA-18  PIC S9(004)     COMP-5.
+           03 OD-AREA-19  PIC S9(004)     COMP-5.
+           03 OD-AREA-20  PIC S9(004)     COMP-5.
+           03 OD-QUAN-1   PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-2   PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-3   PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-4   PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-5   PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-6   PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-7   PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-8   PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-9   PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-10  PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-11  PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-12  PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-13  PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-14  PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-15  PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-16  PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-17  PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-18  PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-19  PIC S9(012)V999 COMP-3.
+           03 OD-QUAN-20  PIC S9(012)V999 COMP-3.
+           03 OD-VOLU-1   PIC S9(004)     COMP-5.
+           03 OD-VOLU-2   PIC S9(004)     COMP-5.
+           03 OD-VOLU-3   PIC S9(004)     COMP-5.
+           03 OD-VOLU-4   PIC S9(004)     COMP-5.
+           03 OD-VOLU-5   PIC S9(004)     COMP-5.
+           03 OD-VOLU-6   PIC S9(004)     COMP-5.
+           03 OD-VOLU-7   PIC S9(004)     COMP-5.
+           03 OD-VOLU-8   PIC S9(004)     COMP-5.
+           03 OD-VOLU-9   PIC S9(004)     COMP-5.
+           03 OD-VOLU-10  PIC S9(004)     COMP-5.
+           03 OD-VOLU-11  PIC S9(004)     COMP-5.
+           03 OD-VOLU-12  PIC S9(004)     COMP-5.
+           03 OD-VOLU-13  PIC S9(004)     COMP-5.
+           03 OD-VOLU-14  PIC S9(004)     COMP-5.
+           03 OD-VOLU-15  PIC S9(004)     COMP-5.
+           03 OD-VOLU-16  PIC S9(004)     COMP-5.
+           03 OD-VOLU-17  PIC S9(004)     COMP-5.
+           03 OD-VOLU-18  PIC S9(004)     COMP-5.
+           03 OD-VOLU-19  PIC S9(004)     COMP-5.
+           03 OD-VOLU-20  PIC S9(004)     COMP-5.
+           03 OD-QVOL-1   PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-2   PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-3   PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-4   PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-5   PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-6   PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-7   PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-8   PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-9   PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-10  PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-11  PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-12  PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-13  PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-14  PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-15  PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-16  PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-17  PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-18  PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-19  PIC S9(009)V999 COMP-3.
+           03 OD-QVOL-20  PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-1   PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-2   PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-3   PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-4   PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-5   PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-6   PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-7   PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-8   PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-9   PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-10  PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-11  PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-12  PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-13  PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-14  PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-15  PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-16  PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-17  PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-18  PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-19  PIC S9(009)V999 COMP-3.
+           03 OD-QAVL-20  PIC S9(009)V999 COMP-3.
+           03 OD-OBPR-1   PIC  X(030)     .
+           03 OD-OBPR-2   PIC  X(030)     .
+           03 OD-OBPR-3   PIC  X(030)     .
+           03 OD-OBPR-4   PIC  X(030)     .
+           03 OD-OBPR-5   PIC  X(030)     .
+           03 OD-OBPR-6   PIC  X(030)     .
+           03 OD-OBPR-7   PIC  X(030)     .
+           03 OD-OBPR-8   PIC  X(030)     .
+           03 OD-OBPR-9   PIC  X(030)     .
+           03 OD-OBPR-10  PIC  X(030)     .
+           03 OD-OBPR-11  PIC  X(030)     .
+           03 OD-OBPR-12  PIC  X(030)     .
+           03 OD-OBPR-13  PIC  X(030)     .
+           03 OD-OBPR-14  PIC  X(030)     .
+           03 OD-OBPR-15  PIC  X(030)     .
+           03 OD-OBPR-16  PIC  X(030)     .
+           03 OD-OBPR-17  PIC  X(030)     .
+           03 OD-OBPR-18  PIC  X(030)     .
+           03 OD-OBPR-19  PIC  X(030)     .
+           03 OD-OBPR-20  PIC  X(030)     .
+           03 OD-LOCA     PIC  X(020)     .
+           03 OD-TRAN     PIC S9(006)     COMP-5.
+           03 OD-TICK     PIC S9(006)     COMP-5.
+           03 OD-TARA     PIC S9(012)V999 COMP-3.
+           03 OD-BRUT     PIC S9(012)V999 COMP-3.
+           03 OD-LIQU     PIC S9(012)V999 COMP-3.
+           03 OD-ORVE     PIC S9(006)     COMP-5.
+           03 OD-OVEM     PIC S9(002)     COMP-5.
+           03 OD-OBSE     PIC  X(200)     .
+           03 OD-VLUN-1   PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-2   PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-3   PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-4   PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-5   PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-6   PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-7   PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-8   PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-9   PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-10  PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-11  PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-12  PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-13  PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-14  PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-15  PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-16  PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-17  PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-18  PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-19  PIC S9(005)V9999 COMP-3.
+           03 OD-VLUN-20  PIC S9(005)V9999 COMP-3.
+           03 OD-VENC-1   PIC  X(010)     .
+           03 OD-VENC-2   PIC  X(010)     .
+           03 OD-VENC-3   PIC  X(010)     .
+           03 OD-VENC-4   PIC  X(010)     .
+           03 OD-VENC-5   PIC  X(010)     .
+           03 OD-VENC-6   PIC  X(010)     .
+           03 OD-VENC-7   PIC  X(010)     .
+           03 OD-VENC-8   PIC  X(010)     .
+           03 OD-VENC-9   PIC  X(010)     .
+           03 OD-VENC-10  PIC  X(010)     .
+           03 OD-VALO-1   PIC S9(012)V99  COMP-3.
+           03 OD-VALO-2   PIC S9(012)V99  COMP-3.
+           03 OD-VALO-3   PIC S9(012)V99  COMP-3.
+           03 OD-VALO-4   PIC S9(012)V99  COMP-3.
+           03 OD-VALO-5   PIC S9(012)V99  COMP-3.
+           03 OD-VALO-6   PIC S9(012)V99  COMP-3.
+           03 OD-VALO-7   PIC S9(012)V99  COMP-3.
+           03 OD-VALO-8   PIC S9(012)V99  COMP-3.
+           03 OD-VALO-9   PIC S9(012)V99  COMP-3.
+           03 OD-VALO-10  PIC S9(012)V99  COMP-3.
+           03 OD-VEND     PIC S9(004)     COMP-5.
+           03 OD-LIBE     PIC  X(020)     .
+           03 OD-DTLB     PIC  X(010)     .
+           03 OD-HRLB     PIC  X(008)     .
+           03 OD-SITU     PIC S9(001)     COMP-5.
+           03 OD-PEDV     PIC S9(006)     COMP-5.
+           03 OD-QDFA-1   PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-2   PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-3   PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-4   PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-5   PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-6   PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-7   PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-8   PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-9   PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-10  PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-11  PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-12  PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-13  PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-14  PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-15  PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-16  PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-17  PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-18  PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-19  PIC S9(009)V999 COMP-3.
+           03 OD-QDFA-20  PIC S9(009)V999 COMP-3.
+           03 OD-SELE-1   PIC  X(001)     .
+           03 OD-SELE-2   PIC  X(001)     .
+           03 OD-SELE-3   PIC  X(001)     .
+           03 OD-SELE-4   PIC  X(001)     .
+           03 OD-SELE-5   PIC  X(001)     .
+           03 OD-SELE-6   PIC  X(001)     .
+           03 OD-SELE-7   PIC  X(001)     .
+           03 OD-SELE-8   PIC  X(001)     .
+           03 OD-SELE-9   PIC  X(001)     .
+           03 OD-SELE-10  PIC  X(001)     .
+           03 OD-SELE-11  PIC  X(001)     .
+           03 OD-SELE-12  PIC  X(001)     .
+           03 OD-SELE-13  PIC  X(001)     .
+           03 OD-SELE-14  PIC  X(001)     .
+           03 OD-SELE-15  PIC  X(001)     .
+           03 OD-SELE-16  PIC  X(001)     .
+           03 OD-SELE-17  PIC  X(001)     .
+           03 OD-SELE-18  PIC  X(001)     .
+           03 OD-SELE-19  PIC  X(001)     .
+           03 OD-SELE-20  PIC  X(001)     .
+           03 OD-FRET     PIC S9(011)V99  COMP-3.
+           03 OD-ICFR     PIC S9(011)V99  COMP-3.
+           03 OD-MOEDA    PIC  X(003)     .
+           03 OD-CAMBIO   PIC S9(004)V9999 COMP-3.
+           03 OD-INCL     PIC  X(020)     .
+           03 OD-DTIN     PIC  X(010)     .
+           03 OD-HRIN     PIC  X(008)     .
+           03 OD-ALTE     PIC  X(020)     .
+           03 OD-DTAL     PIC  X(010)     .
+           03 OD-HRAL     PIC  X(008)     .
+        01 WS-DB-USUARIO-SQL PIC X(020).
+        01 WS-DB-BASE-SQL    PIC X(030).
+        01 WS-DB-SENHA-SQL   PIC X(020).
+        01 WS-TOTAL-CORDE-SQL PIC S9(009) COMP-5.
+   EXEC SQL END DECLARE SECTION END-EXEC.
+*
+01 Contador                   Pic 9(006)    value zeros.
+01 WS-TOTAL-CORDE             Pic 9(009)    value zeros.
+01 WS-PERCENTUAL-SYNC         Pic 9(003)    value zeros.
+01 WS-PERCENTUAL-SYNC-ED      Pic ZZ9.
+01 WS-GAUGE-SIZE              Pic 9(003)    value zeros.
+01 Handle-TELA002             Handle Of Window.
+01 FONT-TELA002-nLabel-001    Handle Of Font.
+01 COLOR-TELA002-nLabel-001   Pic X Comp-X.
+*
+ Linkage Section.
+ Copy "..\copy\linkage.cpy".
+ 01 Lk-Data-Inicial           Pic 9(008).
+*
+Screen section.
+01 Tela-Tela002.
+   03 Frame, Line    1,00, Col    2,00,
+      Lines   6,00, Size   57,00 CELLS,
+      Lowered
+   .
+   03 TELA002-nLabel-001 Label,
+      "Aguarde...",
+      Line    3,00, Col   25,00,
+      Lines    2,00, Size   14,00, Label-OffSet = 20,
+      Transparent,
+      Left,
+      ID = 011
+      FONT FONT-TELA002-nLabel-001,
+      COLOR COLOR-TELA002-nLabel-001
+   .
+   03 TELA001-nLabel-002 Label,
+      Contador ,
+      Line    9,00, Col    3,00,
+      Lines    1,00, Size   55,00, Label-OffSet = 20,
+      Transparent,
+      Center,
+      ID = 012
+   .
+*  Real percent-complete gauge for the CORDE fetch loop, built the
+*  same way barras.cbl's working fill-bar demo is - a fixed
+*  background BAR behind a foreground BAR whose Size is recomputed
+*  from WS-PERCENTUAL-SYNC every time Contador advances.
+   03 TELA002-gauge-bg Bar,
+      Line 5.00, Col 3.00, Size 53, Width 4,
+      Color White, Low.
+   03 TELA002-gauge-fill Bar,
+      Line 5.00, Col 3.00, Size 1, Width 4,
+      Color Green.
+   03 TELA002-pct-label Label,
+      WS-PERCENTUAL-SYNC-ED,
+      Line 4.00, Col 3.00,
+      Lines 1.00, Size 10.00,
+      Transparent,
+      Left,
+      ID = 013
+   .
+*
+ Procedure Division Using LK-Linkage, Lk-Data-Inicial.
+ COPY "..\COPY\10000.MOD".
+*
+ Inicio.
+   Display Floating Window, Size   59,00,
+   Lines   6,00 Color 0257 System Menu Title-Bar
+   Title "Verifying file: ORDE.DAT- Please Wait",
+   Cell Height 15
+   Cell Width   9
+   Pop-Up Handle-TELA002.
+   Display tela-tela002.
+*
+   Move "PROG944" To WS-PROG
+   Move 80        To WS-COL-SCREEN
+
+   Perform Carrega-Credenciais Thru Carrega-Credenciais-Exit
+
+*  Lk-Unidade = "ALL" (or spaces) means sync every branch listed in
+*  UNIDADES.DAT in this one submission instead of just the branch
+*  passed by the menu driver.
+   Move "N" To WS-MODO-TODAS
+   If Lk-Unidade = "ALL" Or Lk-Unidade = Spaces
+      Move "S" To WS-MODO-TODAS
+   End-if
+
+*  Lk-DryRun = "S" simulates the sync - every record is read and
+*  validated exactly as usual, but ORDE.DAT is left untouched and
+*  IBICOARA.ORDE is never purged.
+   Move "N" To WS-MODO-DRYRUN
+   If Lk-Simulacao
+      Move "S" To WS-MODO-DRYRUN
+   End-if
+
+*  Lk-Seletivo = "S" re-sends only the product lines an order has
+*  flagged via OD-SELE(n); the rest of that order's lines are left
+*  exactly as ORDE.DAT already has them.
+   Move "N" To WS-MODO-SELETIVO
+   If Lk-Reenvio-Seletivo
+      Move "S" To WS-MODO-SELETIVO
+   End-if
+
+   If Todas-Unidades
+      Perform Processa-Todas-Unidades Thru Processa-Todas-Unidades-Exit
+   Else
+      Move Lk-Unidade To WS-UNIDADE-ATUAL
+      Perform Sincroniza-Unidade Thru Sincroniza-Unidade-Exit
+   End-if
+
+   Move WS-QTD-GRAVADOS-TOTAL   To WS-QTD-GRAVADOS-TOTAL-ED
+   Move WS-QTD-REJEITADOS-TOTAL To WS-QTD-REJEITADOS-TOTAL-ED
+   If Modo-Simulacao
+      Display Message Box
+        "SIMULACAO - nada foi gravado."NEWLINE
+        WS-QTD-GRAVADOS-TOTAL-ED   " registro(s) seriam sincronizado(s) para 'ORDE.DAT'"NEWLINE
+        WS-QTD-REJEITADOS-TOTAL-ED " registro(s) seriam rejeitado(s)"
+   Else
+      Display Message Box
+        WS-QTD-GRAVADOS-TOTAL-ED   " registro(s) sincronizado(s) para 'ORDE.DAT'"NEWLINE
+        WS-QTD-REJEITADOS-TOTAL-ED " registro(s) rejeitado(s)"
+   End-if
+
+   EXEC SQL DISCONNECT ALL END-EXEC.
+   Close Window Handle-TELA002.
+   Exit Program.
+*
+*  Reads DBCRED.DAT and deciphers DC-SENHA into WS-DB-SENHA-ED,
+*  then connects to IBICOARA's MySQL database with those
+*  credentials - nothing but the enciphered bytes ever sits on
+*  disk, and the plain password only ever lives in this run's
+*  Working-Storage.
+ Carrega-Credenciais.
+   Open Input DBCRED
+   If Not Valido-DBCRED
+      Display Message Box "erro DBCRED" Stat-DBCRED
+      Exit Program
+   End-if
+   Read DBCRED
+      At End
+         Close DBCRED
+         Display Message Box "DBCRED.DAT esta vazio"
+         Exit Program
+   End-Read
+   Close DBCRED
+
+   Move Spaces To WS-DB-SENHA-ED
+   Move DC-SENHA-TAM To WS-CRY-TAMANHO
+   Move Spaces       To WS-CRY-BUFFER
+   Perform Varying WS-DB-IDX From 1 By 1
+           Until WS-DB-IDX > DC-SENHA-TAM
+      Move DC-SENHA-BYTE(WS-DB-IDX) To WS-CRY-BUFFER-BYTE(WS-DB-IDX)
+   End-Perform
+   Move Spaces        To WS-CRY-CHAVE
+   Move WS-DB-CHAVE    To WS-CRY-CHAVE(1:8)
+   Move "D"            To WS-CRY-OPERACAO
+   Call "CRYPTO" Using WS-CRY-BUFFER WS-CRY-TAMANHO WS-CRY-OPERACAO
+                        WS-CRY-CHAVE
+
+   Perform Varying WS-DB-IDX From 1 By 1
+           Until WS-DB-IDX > DC-SENHA-TAM
+      Move WS-CRY-BUFFER-BYTE(WS-DB-IDX) To WS-DB-SENHA-BYTE(WS-DB-IDX)
+   End-Perform
+
+   Move DC-USUARIO     To WS-DB-USUARIO-SQL
+   Move DC-BASE        To WS-DB-BASE-SQL
+   Move WS-DB-SENHA-ED To WS-DB-SENHA-SQL
+
+   EXEC SQL WHENEVER SQLERROR GOTO ERROR-EXIT END-EXEC
+   EXEC SQL
+        CONNECT :WS-DB-USUARIO-SQL IDENTIFIED BY :WS-DB-SENHA-SQL
+        USING :WS-DB-BASE-SQL
+   END-EXEC
+ Carrega-Credenciais-Exit.
+   Exit.
+*
+ Processa-Todas-Unidades.
+   Open Input UNIDADES
+   If Not Valido-UNIDADES
+      Display Message Box "erro UNIDADES" Stat-UNIDADES
+      Go To Processa-Todas-Unidades-Exit
+   End-if
+   Perform Le-Proxima-Unidade Thru Le-Proxima-Unidade-Exit
+   Perform Until Fim-UNIDADES
+      Move UN-CODIGO To WS-UNIDADE-ATUAL
+      Perform Sincroniza-Unidade Thru Sincroniza-Unidade-Exit
+      Perform Le-Proxima-Unidade Thru Le-Proxima-Unidade-Exit
+   End-Perform
+   Close UNIDADES
+ Processa-Todas-Unidades-Exit.
+   Exit.
+*
+ Le-Proxima-Unidade.
+   Read UNIDADES
+      At End Move "10" To Stat-UNIDADES
+   End-Read
+ Le-Proxima-Unidade-Exit.
+   Exit.
+*
+ Sincroniza-Unidade.
+   Move Zeros To WS-QTD-LIDOS WS-QTD-GRAVADOS WS-QTD-REJEITADOS
+   Move Zeros To WS-QTD-LIDOS-ANTERIOR WS-QTD-LIDOS-ATUAL
+   Move Zeros To WS-ULTIMO-NUME-ANTERIOR
+   Move "N" To WS-ERRO-GRAVACAO
+   Move "N" To WS-RETOMAR
+
+   Accept WS-DATA-SISTEMA From Date YYYYMMDD
+   Accept WS-HORA-SISTEMA From Time
+   String WS-ANO-SIS Delimited By Size
+          "-"        Delimited By Size
+          WS-MES-SIS Delimited By Size
+          "-"        Delimited By Size
+          WS-DIA-SIS Delimited By Size
+          Into WS-DATA-INI
+   End-String
+   String WS-HH-SIS  Delimited By Size
+          ":"        Delimited By Size
+          WS-MM-SIS  Delimited By Size
+          ":"        Delimited By Size
+          WS-SS-SIS  Delimited By Size
+          Into WS-HORA-INI
+   End-String
+
+*  If a checkpoint survives from an earlier attempt at this branch
+*  that never reached commit, resume its running counters and its
+*  original start time instead of starting the tally over cold.
+   Move Spaces to PathCKP.
+   String WS-UNIDADE-ATUAL  Delimited By Size
+          "\DADOS\PROG944.CKP" Delimited By Size
+          Into PathCKP
+   End-String.
+   Open Input CHECKPT
+   If Valido-CHECKPT
+      Read CHECKPT
+      If Valido-CHECKPT
+         Move CK-DATA-INI       To WS-DATA-INI
+         Move CK-HORA-INI       To WS-HORA-INI
+         Move CK-QTD-LIDOS      To WS-QTD-LIDOS
+         Move CK-QTD-LIDOS      To WS-QTD-LIDOS-ANTERIOR
+         Move CK-QTD-GRAVADOS   To WS-QTD-GRAVADOS
+         Move CK-QTD-REJEITADOS To WS-QTD-REJEITADOS
+         Move CK-ULTIMO-NUME    To WS-ULTIMO-NUME-ANTERIOR
+         Move "S"               To WS-RETOMAR
+      End-if
+      Close CHECKPT
+   End-if
+
+   Move Spaces to PathORDE.
+   String WS-UNIDADE-ATUAL  Delimited By Size
+          "\DADOS\ORDE.DAT" Delimited By Size
+          Into PathORDE
+   End-String.
+   If Modo-Simulacao
+      OPEN INPUT ORDE
+   Else
+      OPEN I-O ORDE
+   End-if
+   If Not valido-ORDE
+      Display message box "erro ORDE" stat-ORDE
+      Go To Sincroniza-Unidade-Exit
+   End-if
+*
+   Move Spaces to Printer.
+   String WS-UNIDADE-ATUAL   Delimited By Size
+          "\DADOS\PROG944.LST" Delimited By Size
+          Into Printer
+   End-String.
+*  A resumed run must not truncate the reconciliation report the
+*  crashed attempt already wrote - Open Extend picks up where it
+*  left off, the same fallback-to-Output idiom Grava-Log-Execucao
+*  already uses for LOGSYNC, for the case this file does not exist
+*  yet (first attempt, not a resume).
+   If Retomando
+      Open Extend RELATO
+      If Not Valido-RELATO
+         Open Output RELATO
+      End-if
+   Else
+      Open Output RELATO
+   End-if
+   If Not Valido-RELATO
+      Display message box "erro RELATO" stat-RELATO
+      Close ORDE
+      Go To Sincroniza-Unidade-Exit
+   End-if
+*
+   Open Input TABFRET
+   If Not Valido-TABFRET
+      Display message box "erro TABFRET" stat-TABFRET
+      Close ORDE
+      Close RELATO
+      Go To Sincroniza-Unidade-Exit
+   End-if
+*
+   Move Spaces to PathEXCEPOES.
+   String WS-UNIDADE-ATUAL   Delimited By Size
+          "\DADOS\PROG944.XCP" Delimited By Size
+          Into PathEXCEPOES
+   End-String.
+*  Same reasoning as RELATO above - a resumed run appends to the
+*  exceptions file instead of discarding the crashed attempt's
+*  entries for orders it already rejected.
+   If Retomando
+      Open Extend EXCEPOES
+      If Not Valido-EXCEPOES
+         Open Output EXCEPOES
+      End-if
+   Else
+      Open Output EXCEPOES
+   End-if
+   If Not Valido-EXCEPOES
+      Display message box "erro EXCEPOES" stat-EXCEPOES
+      Close ORDE
+      Close RELATO
+      Close TABFRET
+      Go To Sincroniza-Unidade-Exit
+   End-if
+*
+   Move Spaces to PathHISTOR.
+   String WS-UNIDADE-ATUAL   Delimited By Size
+          "\DADOS\PROG944.HST" Delimited By Size
+          Into PathHISTOR
+   End-String.
+*  Same reasoning as RELATO above - a resumed run appends to the
+*  change log instead of discarding the crashed attempt's entries.
+   If Retomando
+      Open Extend HISTOR
+      If Not Valido-HISTOR
+         Open Output HISTOR
+      End-if
+   Else
+      Open Output HISTOR
+   End-if
+   If Not Valido-HISTOR
+      Display message box "erro HISTOR" stat-HISTOR
+      Close ORDE
+      Close RELATO
+      Close TABFRET
+      Close EXCEPOES
+      Go To Sincroniza-Unidade-Exit
+   End-if
+*
+   Move Spaces to PathCLIENTE.
+   String WS-UNIDADE-ATUAL   Delimited By Size
+          "\DADOS\CLIENTE.DAT" Delimited By Size
+          Into PathCLIENTE
+   End-String.
+   Open Input CLIENTE
+   If Not Valido-CLIENTE
+      Display message box "erro CLIENTE" stat-CLIENTE
+      Close ORDE
+      Close RELATO
+      Close TABFRET
+      Close EXCEPOES
+      Close HISTOR
+      Go To Sincroniza-Unidade-Exit
+   End-if
+*
+   Move Spaces to PathTRANSP.
+   String WS-UNIDADE-ATUAL   Delimited By Size
+          "\DADOS\TRANSP.DAT" Delimited By Size
+          Into PathTRANSP
+   End-String.
+   Open Input TRANSP
+   If Not Valido-TRANSP
+      Display message box "erro TRANSP" stat-TRANSP
+      Close ORDE
+      Close RELATO
+      Close TABFRET
+      Close EXCEPOES
+      Close HISTOR
+      Close CLIENTE
+      Go To Sincroniza-Unidade-Exit
+   End-if
+*
+   EXEC SQL WHENEVER SQLERROR GOTO ERROR-EXIT END-EXEC
+
+   EXEC SQL
+        SELECT COUNT(*) INTO :WS-TOTAL-CORDE-SQL
+                FROM IBICOARA.ORDE
+   END-EXEC
+   MOVE WS-TOTAL-CORDE-SQL TO WS-TOTAL-CORDE
+   MOVE ZEROS              TO WS-PERCENTUAL-SYNC WS-GAUGE-SIZE
+   MOVE WS-PERCENTUAL-SYNC TO WS-PERCENTUAL-SYNC-ED
+   MODIFY TELA002-gauge-fill, Size = WS-GAUGE-SIZE
+   DISPLAY TELA002-pct-label
+
+   EXEC SQL
+        DECLARE CORDE CURSOR FOR
+                SELECT * FROM IBICOARA.ORDE
+   END-EXEC
+
+   EXEC SQL OPEN CORDE END-EXEC
+   MOVE "S" TO WS-PRI
+   Perform until 1 = 0
+       Initialize WS_ORDE
+       EXEC SQL
+            FETCH CORDE INTO :WS_ORDE
+       END-EXEC
+       IF WS_ORDE = SPACES
+          EXIT PERFORM
+       END-IF
+       IF WS-PRI = "S"
+          MOVE WS_ORDE TO OLD_ORDE
+          MOVE "N"     TO WS-PRI
+       ELSE
+          IF WS_ORDE EQUAL OLD_ORDE
+             EXIT PERFORM
+          ELSE
+             MOVE WS_ORDE TO OLD_ORDE
+          END-IF
+       END-IF
+       IF OD-NUME > ZEROS
+          Add 1 To Contador
+          Display TELA001-nLabel-002
+          If WS-TOTAL-CORDE > ZEROS
+             Compute WS-PERCENTUAL-SYNC =
+                     Contador * 100 / WS-TOTAL-CORDE
+             If WS-PERCENTUAL-SYNC > 100
+                Move 100 To WS-PERCENTUAL-SYNC
+             End-if
+             Compute WS-GAUGE-SIZE =
+                     WS-PERCENTUAL-SYNC * 53 / 100
+             If WS-GAUGE-SIZE < 1
+                Move 1 To WS-GAUGE-SIZE
+             End-if
+             Move WS-PERCENTUAL-SYNC To WS-PERCENTUAL-SYNC-ED
+             Modify TELA002-gauge-fill, Size = WS-GAUGE-SIZE
+             Display TELA002-pct-label
+          End-if
+          Add 1 To WS-QTD-LIDOS-ATUAL
+          If Retomando And OD-NUME Not > WS-ULTIMO-NUME-ANTERIOR
+*            This order was already read (and either written or
+*            rejected) by the attempt that left the checkpoint
+*            behind - skip it instead of validating and writing
+*            it a second time. Keyed on OD-NUME rather than a
+*            fetch count so the skip stays correct even if rows
+*            were inserted/deleted in IBICOARA.ORDE meanwhile.
+             Continue
+          Else
+          Add 1 To WS-QTD-LIDOS
+          Perform Valida-Codigos Thru Valida-Codigos-Exit
+          Perform Valida-Pesos  Thru Valida-Pesos-Exit
+          Perform Valida-Datas  Thru Valida-Datas-Exit
+          Perform Valida-Frete  Thru Valida-Frete-Exit
+          Perform Valida-Duplicidade Thru Valida-Duplicidade-Exit
+          If Codigo-Invalido
+             Initialize EXCEPOES-REGI
+             Move OD-NUME To XC-NUME
+             Move "CODIGO INVALIDO (CLIE/VEND/TRAN)" To XC-MOTIVO
+             Write EXCEPOES-REGI
+          Else If Peso-Invalido
+             Initialize EXCEPOES-REGI
+             Move OD-NUME To XC-NUME
+             Move "PESO BRUTO-TARA DIVERGE DO LIQUIDO" To XC-MOTIVO
+             Write EXCEPOES-REGI
+          Else If Data-Invalida
+             Initialize EXCEPOES-REGI
+             Move OD-NUME To XC-NUME
+             Move "DATA DE EMISSAO INVALIDA" To XC-MOTIVO
+             Write EXCEPOES-REGI
+          Else If Frete-Invalido
+             Initialize EXCEPOES-REGI
+             Move OD-NUME To XC-NUME
+             Move "FRETE/ICMS-FRETE DIVERGE DA TABELA" To XC-MOTIVO
+             Write EXCEPOES-REGI
+          Else If Duplicidade-Invalida
+             Initialize EXCEPOES-REGI
+             Move ORDE-NUME To XC-NUME
+             Move ORDE-CLIE To XC-CLIE-ANTIGO
+             Move ORDE-EMIS To XC-EMIS-ANTIGO
+             Move OD-CLIE   To XC-CLIE-NOVO
+             Move WS-EMIS-COMPACTA To XC-EMIS-NOVO
+             Move "CLIENTE/EMISSAO DIVERGE DE ORDE.DAT" To XC-MOTIVO
+             Write EXCEPOES-REGI
+          Else
+          Move "N" To WS-ORDE-EXISTE
+          If Modo-Seletivo
+             Move OD-NUME To ORDE-NUME
+             Read ORDE
+                Invalid Key
+                   Continue
+                Not Invalid Key
+                   Move "S"        To WS-ORDE-EXISTE
+                   Move ORDE-PROD  To WA-PROD
+                   Move ORDE-AREA  To WA-AREA
+                   Move ORDE-QUAN  To WA-QUAN
+                   Move ORDE-VOLU  To WA-VOLU
+                   Move ORDE-QVOL  To WA-QVOL
+                   Move ORDE-QAVL  To WA-QAVL
+                   Move ORDE-OBPR  To WA-OBPR
+                   Move ORDE-VLUN  To WA-VLUN
+                   Move ORDE-QDFA  To WA-QDFA
+                   Move ORDE-SELE  To WA-SELE
+             End-Read
+          End-if
+          Initialize ORDE-REGI
+          MOVE OD-NUME     TO  ORDE-NUME
+          MOVE OD-EMIS(1:4)TO  ORDE-EMIS(1:4)
+          MOVE OD-EMIS(6:2)TO  ORDE-EMIS(5:2)
+          MOVE OD-EMIS(9:2)TO  ORDE-EMIS(7:2)
+          MOVE OD-CLIE     TO  ORDE-CLIE
+          MOVE OD-PROD-1   TO  ORDE-PROD(1)
+          MOVE OD-PROD-2   TO  ORDE-PROD(2)
+          MOVE OD-PROD-3   TO  ORDE-PROD(3)
+          MOVE OD-PROD-4   TO  ORDE-PROD(4)
+          MOVE OD-PROD-5   TO  ORDE-PROD(5)
+          MOVE OD-PROD-6   TO  ORDE-PROD(6)
+          MOVE OD-PROD-7   TO  ORDE-PROD(7)
+          MOVE OD-PROD-8   TO  ORDE-PROD(8)
+          MOVE OD-PROD-9   TO  ORDE-PROD(9)
+          MOVE OD-PROD-10  TO  ORDE-PROD(10)
+          MOVE OD-PROD-11  TO  ORDE-PROD(11)
+          MOVE OD-PROD-12  TO  ORDE-PROD(12)
+          MOVE OD-PROD-13  TO  ORDE-PROD(13)
+          MOVE OD-PROD-14  TO  ORDE-PROD(14)
+          MOVE OD-PROD-15  TO  ORDE-PROD(15)
+          MOVE OD-PROD-16  TO  ORDE-PROD(16)
+          MOVE OD-PROD-17  TO  ORDE-PROD(17)
+          MOVE OD-PROD-18  TO  ORDE-PROD(18)
+          MOVE OD-PROD-19  TO  ORDE-PROD(19)
+          MOVE OD-PROD-20  TO  ORDE-PROD(20)
+          MOVE OD-AREA-1   TO  ORDE-AREA(1)
+          MOVE OD-AREA-2   TO  ORDE-AREA(2)
+          MOVE OD-AREA-3   TO  ORDE-AREA(3)
+          MOVE OD-AREA-4   TO  ORDE-AREA(4)
+          MOVE OD-AREA-5   TO  ORDE-AREA(5)
+          MOVE OD-AREA-6   TO  ORDE-AREA(6)
+          MOVE OD-AREA-7   TO  ORDE-AREA(7)
+          MOVE OD-AREA-8   TO  ORDE-AREA(8)
+          MOVE OD-AREA-9   TO  ORDE-AREA(9)
+          MOVE OD-AREA-10  TO  ORDE-AREA(10)
+          MOVE OD-AREA-11  TO  ORDE-AREA(11)
+          MOVE OD-AREA-12  TO  ORDE-AREA(12)
+          MOVE OD-AREA-13  TO  ORDE-AREA(13)
+          MOVE OD-AREA-14  TO  ORDE-AREA(14)
+          MOVE OD-AREA-15  TO  ORDE-AREA(15)
+          MOVE OD-AREA-16  TO  ORDE-AREA(16)
+          MOVE OD-AREA-17  TO  ORDE-AREA(17)
+          MOVE OD-AREA-18  TO  ORDE-AREA(18)
+          MOVE OD-AREA-19  TO  ORDE-AREA(19)
+          MOVE OD-AREA-20  TO  ORDE-AREA(20)
+          MOVE OD-QUAN-1   TO  ORDE-QUAN(1)
+          MOVE OD-QUAN-2   TO  ORDE-QUAN(2)
+          MOVE OD-QUAN-3   TO  ORDE-QUAN(3)
+          MOVE OD-QUAN-4   TO  ORDE-QUAN(4)
+          MOVE OD-QUAN-5   TO  ORDE-QUAN(5)
+          MOVE OD-QUAN-6   TO  ORDE-QUAN(6)
+          MOVE OD-QUAN-7   TO  ORDE-QUAN(7)
+          MOVE OD-QUAN-8   TO  ORDE-QUAN(8)
+          MOVE OD-QUAN-9   TO  ORDE-QUAN(9)
+          MOVE OD-QUAN-10  TO  ORDE-QUAN(10)
+          MOVE OD-QUAN-11  TO  ORDE-QUAN(11)
+          MOVE OD-QUAN-12  TO  ORDE-QUAN(12)
+          MOVE OD-QUAN-13  TO  ORDE-QUAN(13)
+          MOVE OD-QUAN-14  TO  ORDE-QUAN(14)
+          MOVE OD-QUAN-15  TO  ORDE-QUAN(15)
+          MOVE OD-QUAN-16  TO  ORDE-QUAN(16)
+          MOVE OD-QUAN-17  TO  ORDE-QUAN(17)
+          MOVE OD-QUAN-18  TO  ORDE-QUAN(18)
+          MOVE OD-QUAN-19  TO  ORDE-QUAN(19)
+          MOVE OD-QUAN-20  TO  ORDE-QUAN(20)
+          MOVE OD-VOLU-1   TO  ORDE-VOLU(1)
+          MOVE OD-VOLU-2   TO  ORDE-VOLU(2)
+          MOVE OD-VOLU-3   TO  ORDE-VOLU(3)
+          MOVE OD-VOLU-4   TO  ORDE-VOLU(4)
+          MOVE OD-VOLU-5   TO  ORDE-VOLU(5)
+          MOVE OD-VOLU-6   TO  ORDE-VOLU(6)
+          MOVE OD-VOLU-7   TO  ORDE-VOLU(7)
+          MOVE OD-VOLU-8   TO  ORDE-VOLU(8)
+          MOVE OD-VOLU-9   TO  ORDE-VOLU(9)
+          MOVE OD-VOLU-10  TO  ORDE-VOLU(10)
+          MOVE OD-VOLU-11  TO  ORDE-VOLU(11)
+          MOVE OD-VOLU-12  TO  ORDE-VOLU(12)
+          MOVE OD-VOLU-13  TO  ORDE-VOLU(13)
+          MOVE OD-VOLU-14  TO  ORDE-VOLU(14)
+          MOVE OD-VOLU-15  TO  ORDE-VOLU(15)
+          MOVE OD-VOLU-16  TO  ORDE-VOLU(16)
+          MOVE OD-VOLU-17  TO  ORDE-VOLU(17)
+          MOVE OD-VOLU-18  TO  ORDE-VOLU(18)
+          MOVE OD-VOLU-19  TO  ORDE-VOLU(19)
+          MOVE OD-VOLU-20  TO  ORDE-VOLU(20)
+          MOVE OD-QVOL-1   TO  ORDE-QVOL(1)
+          MOVE OD-QVOL-2   TO  ORDE-QVOL(2)
+          MOVE OD-QVOL-3   TO  ORDE-QVOL(3)
+          MOVE OD-QVOL-4   TO  ORDE-QVOL(4)
+          MOVE OD-QVOL-5   TO  ORDE-QVOL(5)
+          MOVE OD-QVOL-6   TO  ORDE-QVOL(6)
+          MOVE OD-QVOL-7   TO  ORDE-QVOL(7)
+          MOVE OD-QVOL-8   TO  ORDE-QVOL(8)
+          MOVE OD-QVOL-9   TO  ORDE-QVOL(9)
+          MOVE OD-QVOL-10  TO  ORDE-QVOL(10)
+          MOVE OD-QVOL-11  TO  ORDE-QVOL(11)
+          MOVE OD-QVOL-12  TO  ORDE-QVOL(12)
+          MOVE OD-QVOL-13  TO  ORDE-QVOL(13)
+          MOVE OD-QVOL-14  TO  ORDE-QVOL(14)
+          MOVE OD-QVOL-15  TO  ORDE-QVOL(15)
+          MOVE OD-QVOL-16  TO  ORDE-QVOL(16)
+          MOVE OD-QVOL-17  TO  ORDE-QVOL(17)
+          MOVE OD-QVOL-18  TO  ORDE-QVOL(18)
+          MOVE OD-QVOL-19  TO  ORDE-QVOL(19)
+          MOVE OD-QVOL-20  TO  ORDE-QVOL(20)
+          MOVE OD-QAVL-1   TO  ORDE-QAVL(1)
+          MOVE OD-QAVL-2   TO  ORDE-QAVL(2)
+          MOVE OD-QAVL-3   TO  ORDE-QAVL(3)
+          MOVE OD-QAVL-4   TO  ORDE-QAVL(4)
+          MOVE OD-QAVL-5   TO  ORDE-QAVL(5)
+          MOVE OD-QAVL-6   TO  ORDE-QAVL(6)
+          MOVE OD-QAVL-7   TO  ORDE-QAVL(7)
+          MOVE OD-QAVL-8   TO  ORDE-QAVL(8)
+          MOVE OD-QAVL-9   TO  ORDE-QAVL(9)
+          MOVE OD-QAVL-10  TO  ORDE-QAVL(10)
+          MOVE OD-QAVL-11  TO  ORDE-QAVL(11)
+          MOVE OD-QAVL-12  TO  ORDE-QAVL(12)
+          MOVE OD-QAVL-13  TO  ORDE-QAVL(13)
+          MOVE OD-QAVL-14  TO  ORDE-QAVL(14)
+          MOVE OD-QAVL-15  TO  ORDE-QAVL(15)
+          MOVE OD-QAVL-16  TO  ORDE-QAVL(16)
+          MOVE OD-QAVL-17  TO  ORDE-QAVL(17)
+          MOVE OD-QAVL-18  TO  ORDE-QAVL(18)
+          MOVE OD-QAVL-19  TO  ORDE-QAVL(19)
+          MOVE OD-QAVL-20  TO  ORDE-QAVL(20)
+          MOVE OD-OBPR-1   TO  ORDE-OBPR(1)
+          MOVE OD-OBPR-2   TO  ORDE-OBPR(2)
+          MOVE OD-OBPR-3   TO  ORDE-OBPR(3)
+          MOVE OD-OBPR-4   TO  ORDE-OBPR(4)
+          MOVE OD-OBPR-5   TO  ORDE-OBPR(5)
+          MOVE OD-OBPR-6   TO  ORDE-OBPR(6)
+          MOVE OD-OBPR-7   TO  ORDE-OBPR(7)
+          MOVE OD-OBPR-8   TO  ORDE-OBPR(8)
+          MOVE OD-OBPR-9   TO  ORDE-OBPR(9)
+          MOVE OD-OBPR-10  TO  ORDE-OBPR(10)
+          MOVE OD-OBPR-11  TO  ORDE-OBPR(11)
+          MOVE OD-OBPR-12  TO  ORDE-OBPR(12)
+          MOVE OD-OBPR-13  TO  ORDE-OBPR(13)
+          MOVE OD-OBPR-14  TO  ORDE-OBPR(14)
+          MOVE OD-OBPR-15  TO  ORDE-OBPR(15)
+          MOVE OD-OBPR-16  TO  ORDE-OBPR(16)
+          MOVE OD-OBPR-17  TO  ORDE-OBPR(17)
+          MOVE OD-OBPR-18  TO  ORDE-OBPR(18)
+          MOVE OD-OBPR-19  TO  ORDE-OBPR(19)
+          MOVE OD-OBPR-20  TO  ORDE-OBPR(20)
+          MOVE OD-LOCA     TO  ORDE-LOCA
+          MOVE OD-TRAN     TO  ORDE-TRAN
+          MOVE OD-TICK     TO  ORDE-TICK
+          MOVE OD-TARA     TO  ORDE-TARA
+          MOVE OD-BRUT     TO  ORDE-BRUT
+          MOVE OD-LIQU     TO  ORDE-LIQU
+          MOVE OD-ORVE     TO  ORDE-ORVE
+          MOVE OD-OVEM     TO  ORDE-OVEM
+          MOVE OD-OBSE     TO  ORDE-OBSE
+          MOVE OD-VLUN-1   TO  ORDE-VLUN(1)
+          MOVE OD-VLUN-2   TO  ORDE-VLUN(2)
+          MOVE OD-VLUN-3   TO  ORDE-VLUN(3)
+          MOVE OD-VLUN-4   TO  ORDE-VLUN(4)
+          MOVE OD-VLUN-5   TO  ORDE-VLUN(5)
+          MOVE OD-VLUN-6   TO  ORDE-VLUN(6)
+          MOVE OD-VLUN-7   TO  ORDE-VLUN(7)
+          MOVE OD-VLUN-8   TO  ORDE-VLUN(8)
+          MOVE OD-VLUN-9   TO  ORDE-VLUN(9)
+          MOVE OD-VLUN-10  TO  ORDE-VLUN(10)
+          MOVE OD-VLUN-11  TO  ORDE-VLUN(11)
+          MOVE OD-VLUN-12  TO  ORDE-VLUN(12)
+          MOVE OD-VLUN-13  TO  ORDE-VLUN(13)
+          MOVE OD-VLUN-14  TO  ORDE-VLUN(14)
+          MOVE OD-VLUN-15  TO  ORDE-VLUN(15)
+          MOVE OD-VLUN-16  TO  ORDE-VLUN(16)
+          MOVE OD-VLUN-17  TO  ORDE-VLUN(17)
+          MOVE OD-VLUN-18  TO  ORDE-VLUN(18)
+          MOVE OD-VLUN-19  TO  ORDE-VLUN(19)
+          MOVE OD-VLUN-20  TO  ORDE-VLUN(20)
+          MOVE OD-VENC-1(1:4)TO  ORDE-VENC(1)(1:4)
+          MOVE OD-VENC-1(6:2)TO  ORDE-VENC(1)(5:2)
+          MOVE OD-VENC-1(9:2)TO  ORDE-VENC(1)(7:2)
+          MOVE OD-VENC-2(1:4)TO  ORDE-VENC(2)(1:4)
+          MOVE OD-VENC-2(6:2)TO  ORDE-VENC(2)(5:2)
+          MOVE OD-VENC-2(9:2)TO  ORDE-VENC(2)(7:2)
+          MOVE OD-VENC-3(1:4)TO  ORDE-VENC(3)(1:4)
+          MOVE OD-VENC-3(6:2)TO  ORDE-VENC(3)(5:2)
+          MOVE OD-VENC-3(9:2)TO  ORDE-VENC(3)(7:2)
+          MOVE OD-VENC-4(1:4)TO  ORDE-VENC(4)(1:4)
+          MOVE OD-VENC-4(6:2)TO  ORDE-VENC(4)(5:2)
+          MOVE OD-VENC-4(9:2)TO  ORDE-VENC(4)(7:2)
+          MOVE OD-VENC-5(1:4)TO  ORDE-VENC(5)(1:4)
+          MOVE OD-VENC-5(6:2)TO  ORDE-VENC(5)(5:2)
+          MOVE OD-VENC-5(9:2)TO  ORDE-VENC(5)(7:2)
+          MOVE OD-VENC-6(1:4)TO  ORDE-VENC(6)(1:4)
+          MOVE OD-VENC-6(6:2)TO  ORDE-VENC(6)(5:2)
+          MOVE OD-VENC-6(9:2)TO  ORDE-VENC(6)(7:2)
+          MOVE OD-VENC-7(1:4)TO  ORDE-VENC(7)(1:4)
+          MOVE OD-VENC-7(6:2)TO  ORDE-VENC(7)(5:2)
+          MOVE OD-VENC-7(9:2)TO  ORDE-VENC(7)(7:2)
+          MOVE OD-VENC-8(1:4)TO  ORDE-VENC(8)(1:4)
+          MOVE OD-VENC-8(6:2)TO  ORDE-VENC(8)(5:2)
+          MOVE OD-VENC-8(9:2)TO  ORDE-VENC(8)(7:2)
+          MOVE OD-VENC-9(1:4)TO  ORDE-VENC(9)(1:4)
+          MOVE OD-VENC-9(6:2)TO  ORDE-VENC(9)(5:2)
+          MOVE OD-VENC-9(9:2)TO  ORDE-VENC(9)(7:2)
+          MOVE OD-VENC-10(1:4)TO  ORDE-VENC(10)(1:4)
+          MOVE OD-VENC-10(6:2)TO  ORDE-VENC(10)(5:2)
+          MOVE OD-VENC-10(9:2)TO  ORDE-VENC(10)(7:2)
+          MOVE OD-VALO-1   TO  ORDE-VALO(1)
+          MOVE OD-VALO-2   TO  ORDE-VALO(2)
+          MOVE OD-VALO-3   TO  ORDE-VALO(3)
+          MOVE OD-VALO-4   TO  ORDE-VALO(4)
+          MOVE OD-VALO-5   TO  ORDE-VALO(5)
+          MOVE OD-VALO-6   TO  ORDE-VALO(6)
+          MOVE OD-VALO-7   TO  ORDE-VALO(7)
+          MOVE OD-VALO-8   TO  ORDE-VALO(8)
+          MOVE OD-VALO-9   TO  ORDE-VALO(9)
+          MOVE OD-VALO-10  TO  ORDE-VALO(10)
+          MOVE OD-VEND     TO  ORDE-VEND
+          MOVE OD-LIBE     TO  ORDE-LIBE
+          MOVE OD-DTLB(1:4)TO  ORDE-DTLB(1:4)
+          MOVE OD-DTLB(6:2)TO  ORDE-DTLB(5:2)
+          MOVE OD-DTLB(9:2)TO  ORDE-DTLB(7:2)
+          MOVE OD-HRLB     TO  ORDE-HRLB
+          MOVE OD-SITU     TO  ORDE-SITU
+          MOVE OD-PEDV     TO  ORDE-PEDV
+          MOVE OD-QDFA-1   TO  ORDE-QDFA(1)
+          MOVE OD-QDFA-2   TO  ORDE-QDFA(2)
+          MOVE OD-QDFA-3   TO  ORDE-QDFA(3)
+          MOVE OD-QDFA-4   TO  ORDE-QDFA(4)
+          MOVE OD-QDFA-5   TO  ORDE-QDFA(5)
+          MOVE OD-QDFA-6   TO  ORDE-QDFA(6)
+          MOVE OD-QDFA-7   TO  ORDE-QDFA(7)
+          MOVE OD-QDFA-8   TO  ORDE-QDFA(8)
+          MOVE OD-QDFA-9   TO  ORDE-QDFA(9)
+          MOVE OD-QDFA-10  TO  ORDE-QDFA(10)
+          MOVE OD-QDFA-11  TO  ORDE-QDFA(11)
+          MOVE OD-QDFA-12  TO  ORDE-QDFA(12)
+          MOVE OD-QDFA-13  TO  ORDE-QDFA(13)
+          MOVE OD-QDFA-14  TO  ORDE-QDFA(14)
+          MOVE OD-QDFA-15  TO  ORDE-QDFA(15)
+          MOVE OD-QDFA-16  TO  ORDE-QDFA(16)
+          MOVE OD-QDFA-17  TO  ORDE-QDFA(17)
+          MOVE OD-QDFA-18  TO  ORDE-QDFA(18)
+          MOVE OD-QDFA-19  TO  ORDE-QDFA(19)
+          MOVE OD-QDFA-20  TO  ORDE-QDFA(20)
+          MOVE OD-SELE-1   TO  ORDE-SELE(1)
+          MOVE OD-SELE-2   TO  ORDE-SELE(2)
+          MOVE OD-SELE-3   TO  ORDE-SELE(3)
+          MOVE OD-SELE-4   TO  ORDE-SELE(4)
+          MOVE OD-SELE-5   TO  ORDE-SELE(5)
+          MOVE OD-SELE-6   TO  ORDE-SELE(6)
+          MOVE OD-SELE-7   TO  ORDE-SELE(7)
+          MOVE OD-SELE-8   TO  ORDE-SELE(8)
+          MOVE OD-SELE-9   TO  ORDE-SELE(9)
+          MOVE OD-SELE-10  TO  ORDE-SELE(10)
+          MOVE OD-SELE-11  TO  ORDE-SELE(11)
+          MOVE OD-SELE-12  TO  ORDE-SELE(12)
+          MOVE OD-SELE-13  TO  ORDE-SELE(13)
+          MOVE OD-SELE-14  TO  ORDE-SELE(14)
+          MOVE OD-SELE-15  TO  ORDE-SELE(15)
+          MOVE OD-SELE-16  TO  ORDE-SELE(16)
+          MOVE OD-SELE-17  TO  ORDE-SELE(17)
+          MOVE OD-SELE-18  TO  ORDE-SELE(18)
+          MOVE OD-SELE-19  TO  ORDE-SELE(19)
+          MOVE OD-SELE-20  TO  ORDE-SELE(20)
+          MOVE OD-FRET     TO  ORDE-FRET
+          MOVE OD-ICFR     TO  ORDE-ICFR
+          IF OD-MOEDA = SPACES
+             MOVE "BRL"    TO  ORDE-MOEDA
+          ELSE
+             MOVE OD-MOEDA TO  ORDE-MOEDA
+          END-IF
+          MOVE OD-CAMBIO   TO  ORDE-CAMBIO
+          MOVE OD-INCL     TO  ORDE-INCL
+          MOVE OD-DTIN(1:4)TO  ORDE-DTIN(1:4)
+          MOVE OD-DTIN(6:2)TO  ORDE-DTIN(5:2)
+          MOVE OD-DTIN(9:2)TO  ORDE-DTIN(7:2)
+          MOVE OD-HRIN     TO  ORDE-HRIN
+          MOVE OD-ALTE     TO  ORDE-ALTE
+          MOVE OD-DTAL(1:4)TO  ORDE-DTAL(1:4)
+          MOVE OD-DTAL(6:2)TO  ORDE-DTAL(5:2)
+          MOVE OD-DTAL(9:2)TO  ORDE-DTAL(7:2)
+          MOVE OD-HRAL     TO  ORDE-HRAL
+          If Modo-Seletivo And WS-ORDE-EXISTE = "S"
+             Perform Restaura-Linhas-Nao-Selecionadas
+                Thru Restaura-Linhas-Nao-Selecionadas-Exit
+          End-if
+          If Modo-Simulacao
+             Add 1 To WS-QTD-GRAVADOS
+          Else
+             Write orde-Regi Invalid Key
+               Rewrite orde-Regi
+             End-Write
+             If Not Valido-ORDE
+                Display Message Box "Erro ao Atualizar 'ORDE.DAT' - Status -> " Stat-ORDE
+                Move "S" To WS-ERRO-GRAVACAO
+                Exit Perform
+             End-if
+             Add 1 To WS-QTD-GRAVADOS
+             Perform Grava-Checkpoint Thru Grava-Checkpoint-Exit
+             If Historico-Necessario
+                Initialize HISTOR-REGI
+                Move HA-NUME  To HO-NUME
+                Move HA-EMIS  To HO-EMIS-ANTIGO
+                Move WS-EMIS-COMPACTA To HO-EMIS-NOVO
+                Move HA-CLIE  To HO-CLIE-ANTIGO
+                Move OD-CLIE  To HO-CLIE-NOVO
+                Move HA-TRAN  To HO-TRAN-ANTIGO
+                Move OD-TRAN  To HO-TRAN-NOVO
+                Move HA-BRUT  To HO-BRUT-ANTIGO
+                Move OD-BRUT  To HO-BRUT-NOVO
+                Move HA-LIQU  To HO-LIQU-ANTIGO
+                Move OD-LIQU  To HO-LIQU-NOVO
+                Move HA-FRET  To HO-FRET-ANTIGO
+                Move OD-FRET  To HO-FRET-NOVO
+                Write HISTOR-REGI
+             End-if
+          End-if
+          Initialize RELATO-REGI
+          Move OD-NUME To WR-NUME
+          Move OD-EMIS To WR-EMIS
+          Move OD-CLIE To WR-CLIE
+          Move OD-TRAN To WR-TRAN
+          Move OD-BRUT To WR-BRUT
+          Move OD-LIQU To WR-LIQU
+          Move OD-FRET To WR-FRET
+          Write RELATO-REGI
+*         Only the key just fetched (and just written) is removed from
+*         IBICOARA.ORDE - an order inserted by another terminal after
+*         CORDE was opened is never touched by this run. In a
+*         simulated run nothing is deleted, so IBICOARA.ORDE is left
+*         exactly as PROG944SQL found it.
+          If Not Modo-Simulacao
+*            The row is copied into the dated archive table before
+*            it is deleted, so a problem found in ORDE.DAT later on
+*            can still be traced back to the original MySQL-side
+*            data instead of only to whatever PROG944SQL wrote here.
+             EXEC SQL
+                  INSERT INTO IBICOARA.ORDE_ARCH
+                  SELECT IBICOARA.ORDE.*, CURRENT_DATE
+                    FROM IBICOARA.ORDE
+                   WHERE OD_NUME = :OD-NUME
+             END-EXEC
+             EXEC SQL
+                  DELETE FROM IBICOARA.ORDE WHERE OD_NUME = :OD-NUME
+             END-EXEC
+          End-if
+          End-if
+          End-if
+          End-if
+          End-if
+          End-if
+          End-if
+       END-IF
+   End-Perform
+   EXEC SQL CLOSE CORDE END-EXEC
+   If Modo-Simulacao
+      EXEC SQL ROLLBACK END-EXEC
+   Else
+   If Sem-Erro-Gravacao
+      EXEC SQL COMMIT END-EXEC
+      Perform Limpa-Checkpoint Thru Limpa-Checkpoint-Exit
+   Else
+      EXEC SQL ROLLBACK END-EXEC
+      Display Message Box
+        "Um ou mais registros nao foram gravados em 'ORDE.DAT' -"NEWLINE
+        "as baixas em IBICOARA.ORDE desta execucao foram desfeitas."
+   End-if
+   End-if
+   Compute WS-QTD-REJEITADOS = WS-QTD-LIDOS - WS-QTD-GRAVADOS
+*
+   Accept WS-DATA-SISTEMA From Date YYYYMMDD
+   Accept WS-HORA-SISTEMA From Time
+   String WS-ANO-SIS Delimited By Size
+          "-"        Delimited By Size
+          WS-MES-SIS Delimited By Size
+          "-"        Delimited By Size
+          WS-DIA-SIS Delimited By Size
+          Into WS-DATA-FIM
+   End-String
+   String WS-HH-SIS  Delimited By Size
+          ":"        Delimited By Size
+          WS-MM-SIS  Delimited By Size
+          ":"        Delimited By Size
+          WS-SS-SIS  Delimited By Size
+          Into WS-HORA-FIM
+   End-String
+
+   Perform Grava-Log-Execucao Thru Grava-Log-Execucao-Exit
+*
+   Add WS-QTD-GRAVADOS   To WS-QTD-GRAVADOS-TOTAL
+   Add WS-QTD-REJEITADOS To WS-QTD-REJEITADOS-TOTAL
+*
+   Commit
+   Close ORDE.
+   Close RELATO.
+   Close TABFRET.
+   Close EXCEPOES.
+   Close HISTOR.
+   Close CLIENTE.
+   Close TRANSP.
+ Sincroniza-Unidade-Exit.
+   Exit.
+*
+ Grava-Checkpoint.
+   Open Output CHECKPT
+   If Not Valido-CHECKPT
+      Go To Grava-Checkpoint-Exit
+   End-if
+   Initialize CHECKPT-REGI
+   Move WS-DATA-INI       To CK-DATA-INI
+   Move WS-HORA-INI       To CK-HORA-INI
+   Move WS-QTD-LIDOS      To CK-QTD-LIDOS
+   Move WS-QTD-GRAVADOS   To CK-QTD-GRAVADOS
+   Move WS-QTD-REJEITADOS To CK-QTD-REJEITADOS
+   Move OD-NUME           To CK-ULTIMO-NUME
+   Write CHECKPT-REGI
+   Close CHECKPT
+ Grava-Checkpoint-Exit.
+   Exit.
+*
+ Limpa-Checkpoint.
+   Open Output CHECKPT
+   If Not Valido-CHECKPT
+      Go To Limpa-Checkpoint-Exit
+   End-if
+   Close CHECKPT
+ Limpa-Checkpoint-Exit.
+   Exit.
+*
+ Grava-Log-Execucao.
+   Open Extend LOGSYNC
+   If Not Valido-LOGSYNC
+      Open Output LOGSYNC
+   End-if
+   If Not Valido-LOGSYNC
+      Go To Grava-Log-Execucao-Exit
+   End-if
+   Initialize LOGSYNC-REGI
+   Move WS-UNIDADE-ATUAL  To LG-UNIDADE
+   Move WS-DATA-INI        To LG-DATA-INI
+   Move WS-HORA-INI        To LG-HORA-INI
+   Move WS-DATA-FIM        To LG-DATA-FIM
+   Move WS-HORA-FIM        To LG-HORA-FIM
+   Move WS-QTD-LIDOS       To LG-QTD-LIDOS
+   Move WS-QTD-GRAVADOS    To LG-QTD-GRAVADOS
+   Move WS-QTD-REJEITADOS  To LG-QTD-REJEITADOS
+   Write LOGSYNC-REGI
+   Close LOGSYNC
+ Grava-Log-Execucao-Exit.
+   Exit.
+*
+*  OD-CLIE and OD-TRAN are checked against the CLIENTE/TRANSP
+*  masters - a code that doesn't exist there is rejected even if
+*  it is a positive number. There is no vendedor master file yet,
+*  so OD-VEND still only gets the positive-number sanity check.
+ Valida-Codigos.
+   Move "N" To WS-CODIGO-INVALIDO
+   If OD-CLIE Not > Zeros
+      Move "S" To WS-CODIGO-INVALIDO
+   Else
+      Move OD-CLIE To CLI-CODIGO
+      Read CLIENTE
+         Invalid Key Move "S" To WS-CODIGO-INVALIDO
+      End-Read
+   End-if
+   If OD-VEND Not > Zeros
+      Move "S" To WS-CODIGO-INVALIDO
+   End-if
+   If OD-TRAN Not > Zeros
+      Move "S" To WS-CODIGO-INVALIDO
+   Else
+      Move OD-TRAN To TR-CODIGO
+      Read TRANSP
+         Invalid Key Move "S" To WS-CODIGO-INVALIDO
+      End-Read
+   End-if
+ Valida-Codigos-Exit.
+   Exit.
+*
+ Valida-Pesos.
+   Move "N" To WS-PESO-INVALIDO
+   Compute WS-LIQU-CALCULADO = OD-BRUT - OD-TARA
+   Compute WS-LIQU-DIFERENCA = WS-LIQU-CALCULADO - OD-LIQU
+   If WS-LIQU-DIFERENCA < 0
+      Compute WS-LIQU-DIFERENCA = WS-LIQU-DIFERENCA * -1
+   End-if
+   If WS-LIQU-DIFERENCA > WS-LIQU-TOLERANCIA
+      Move "S" To WS-PESO-INVALIDO
+   End-if
+ Valida-Pesos-Exit.
+   Exit.
+*
+ Valida-Datas.
+   Move "N" To WS-DATA-INVALIDA
+   If OD-EMIS(1:4) Not Numeric
+   Or OD-EMIS(6:2) Not Numeric
+   Or OD-EMIS(9:2) Not Numeric
+      Move "S" To WS-DATA-INVALIDA
+   Else
+      Move OD-EMIS(1:4) To WS-EMIS-ANO
+      Move OD-EMIS(6:2) To WS-EMIS-MES
+      Move OD-EMIS(9:2) To WS-EMIS-DIA
+      If WS-EMIS-MES < 1 Or WS-EMIS-MES > 12
+         Move "S" To WS-DATA-INVALIDA
+      End-if
+      If WS-EMIS-DIA < 1 Or WS-EMIS-DIA > 31
+         Move "S" To WS-DATA-INVALIDA
+      End-if
+      If WS-EMIS-ANO < 1900 Or WS-EMIS-ANO > 2100
+         Move "S" To WS-DATA-INVALIDA
+      End-if
+   End-if
+
+*  The installment due-dates and the write-off/inclusion/alteration
+*  dates are not mandatory on every order - an order with fewer than
+*  ten installments leaves OD-VENC-n spaces for the unused slots -
+*  so each is checked only when filled in.
+   Move OD-VENC-1 To WS-DATA-TESTE
+   Perform Valida-Uma-Data-Opcional Thru Valida-Uma-Data-Opcional-Exit
+   Move OD-VENC-2 To WS-DATA-TESTE
+   Perform Valida-Uma-Data-Opcional Thru Valida-Uma-Data-Opcional-Exit
+   Move OD-VENC-3 To WS-DATA-TESTE
+   Perform Valida-Uma-Data-Opcional Thru Valida-Uma-Data-Opcional-Exit
+   Move OD-VENC-4 To WS-DATA-TESTE
+   Perform Valida-Uma-Data-Opcional Thru Valida-Uma-Data-Opcional-Exit
+   Move OD-VENC-5 To WS-DATA-TESTE
+   Perform Valida-Uma-Data-Opcional Thru Valida-Uma-Data-Opcional-Exit
+   Move OD-VENC-6 To WS-DATA-TESTE
+   Perform Valida-Uma-Data-Opcional Thru Valida-Uma-Data-Opcional-Exit
+   Move OD-VENC-7 To WS-DATA-TESTE
+   Perform Valida-Uma-Data-Opcional Thru Valida-Uma-Data-Opcional-Exit
+   Move OD-VENC-8 To WS-DATA-TESTE
+   Perform Valida-Uma-Data-Opcional Thru Valida-Uma-Data-Opcional-Exit
+   Move OD-VENC-9 To WS-DATA-TESTE
+   Perform Valida-Uma-Data-Opcional Thru Valida-Uma-Data-Opcional-Exit
+   Move OD-VENC-10 To WS-DATA-TESTE
+   Perform Valida-Uma-Data-Opcional Thru Valida-Uma-Data-Opcional-Exit
+   Move OD-DTLB To WS-DATA-TESTE
+   Perform Valida-Uma-Data-Opcional Thru Valida-Uma-Data-Opcional-Exit
+   Move OD-DTIN To WS-DATA-TESTE
+   Perform Valida-Uma-Data-Opcional Thru Valida-Uma-Data-Opcional-Exit
+   Move OD-DTAL To WS-DATA-TESTE
+   Perform Valida-Uma-Data-Opcional Thru Valida-Uma-Data-Opcional-Exit
+ Valida-Datas-Exit.
+   Exit.
+*
+ Valida-Uma-Data-Opcional.
+   If WS-DATA-TESTE Not = Spaces
+      If WS-DATA-TESTE(1:4) Not Numeric
+      Or WS-DATA-TESTE(6:2) Not Numeric
+      Or WS-DATA-TESTE(9:2) Not Numeric
+         Move "S" To WS-DATA-INVALIDA
+      Else
+         Move WS-DATA-TESTE(1:4) To WS-TESTE-ANO
+         Move WS-DATA-TESTE(6:2) To WS-TESTE-MES
+         Move WS-DATA-TESTE(9:2) To WS-TESTE-DIA
+         If WS-TESTE-MES < 1 Or WS-TESTE-MES > 12
+            Move "S" To WS-DATA-INVALIDA
+         End-if
+         If WS-TESTE-DIA < 1 Or WS-TESTE-DIA > 31
+            Move "S" To WS-DATA-INVALIDA
+         End-if
+         If WS-TESTE-ANO < 1900 Or WS-TESTE-ANO > 2100
+            Move "S" To WS-DATA-INVALIDA
+         End-if
+      End-if
+   End-if.
+ Valida-Uma-Data-Opcional-Exit.
+   Exit.
+*
+ Valida-Frete.
+   Move "N" To WS-FRETE-INVALIDO
+   Move OD-TRAN To TF-TRAN
+   Read TABFRET
+      Invalid Key Move "S" To WS-FRETE-INVALIDO
+   End-Read
+   If Valido-TABFRET
+      Compute WS-FRET-ESPERADO Rounded = OD-LIQU * TF-VALOR-KG
+      Compute WS-ICFR-ESPERADO Rounded =
+              WS-FRET-ESPERADO * TF-ALIQ-ICMS / 100
+      If OD-FRET Not Equal WS-FRET-ESPERADO
+      Or OD-ICFR Not Equal WS-ICFR-ESPERADO
+         Move "S" To WS-FRETE-INVALIDO
+      End-if
+   Else
+      Move "S" To WS-FRETE-INVALIDO
+   End-if
+ Valida-Frete-Exit.
+   Exit.
+*
+*  Flags a row whose OO-NUME already exists in ORDE.DAT under a
+*  different OO-CLIE or OO-EMIS - such a row is never overwritten
+*  blindly, it gets routed to EXCEPOES instead.
+ Valida-Duplicidade.
+   Move "N" To WS-DUPLICIDADE-INVALIDA
+   Move "N" To WS-HIST-EXISTE
+   Move Spaces To WS-EMIS-COMPACTA
+   Move OD-EMIS(1:4) To WS-EMIS-COMPACTA(1:4)
+   Move OD-EMIS(6:2) To WS-EMIS-COMPACTA(5:2)
+   Move OD-EMIS(9:2) To WS-EMIS-COMPACTA(7:2)
+   Move OD-NUME To ORDE-NUME
+   Read ORDE
+      Invalid Key
+         Continue
+      Not Invalid Key
+         If ORDE-CLIE Not = OD-CLIE
+         Or ORDE-EMIS Not = WS-EMIS-COMPACTA
+            Move "S" To WS-DUPLICIDADE-INVALIDA
+         End-if
+         Move "S"       To WS-HIST-EXISTE
+         Move ORDE-NUME  To HA-NUME
+         Move ORDE-EMIS  To HA-EMIS
+         Move ORDE-CLIE  To HA-CLIE
+         Move ORDE-TRAN  To HA-TRAN
+         Move ORDE-BRUT  To HA-BRUT
+         Move ORDE-LIQU  To HA-LIQU
+         Move ORDE-FRET  To HA-FRET
+   End-Read
+ Valida-Duplicidade-Exit.
+   Exit.
+*
+*  Puts back, one product line at a time, whatever ORDE.DAT already
+*  had for any line this order did NOT flag with OD-SELE-n = "S" -
+*  called only in Modo-Seletivo, after ORDE-REGI has been rebuilt in
+*  full from the freshly-fetched OD-* fields, so a selective resync
+*  changes only the lines the operator actually marked. OD-SELE-n is
+*  a flat host variable (not a table) like every other OD- field in
+*  WS_ORDE, so each line is restored the same explicit way the
+*  fields above were moved into ORDE-REGI in the first place.
+ Restaura-Linhas-Nao-Selecionadas.
+   Move 1 To WS-SEL-IDX
+   If OD-SELE-1  Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 2 To WS-SEL-IDX
+   If OD-SELE-2  Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 3 To WS-SEL-IDX
+   If OD-SELE-3  Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 4 To WS-SEL-IDX
+   If OD-SELE-4  Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 5 To WS-SEL-IDX
+   If OD-SELE-5  Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 6 To WS-SEL-IDX
+   If OD-SELE-6  Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 7 To WS-SEL-IDX
+   If OD-SELE-7  Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 8 To WS-SEL-IDX
+   If OD-SELE-8  Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 9 To WS-SEL-IDX
+   If OD-SELE-9  Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 10 To WS-SEL-IDX
+   If OD-SELE-10 Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 11 To WS-SEL-IDX
+   If OD-SELE-11 Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 12 To WS-SEL-IDX
+   If OD-SELE-12 Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 13 To WS-SEL-IDX
+   If OD-SELE-13 Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 14 To WS-SEL-IDX
+   If OD-SELE-14 Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 15 To WS-SEL-IDX
+   If OD-SELE-15 Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 16 To WS-SEL-IDX
+   If OD-SELE-16 Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 17 To WS-SEL-IDX
+   If OD-SELE-17 Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 18 To WS-SEL-IDX
+   If OD-SELE-18 Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 19 To WS-SEL-IDX
+   If OD-SELE-19 Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+   Move 20 To WS-SEL-IDX
+   If OD-SELE-20 Not = "S" Perform Restaura-Linha-Anterior Thru Restaura-Linha-Anterior-Exit End-if
+ Restaura-Linhas-Nao-Selecionadas-Exit.
+   Exit.
+*
+*  Restores a single product line (indexed by WS-SEL-IDX) of
+*  ORDE-REGI from the WA- fields Restaura-Linhas-Nao-Selecionadas
+*  read before the record was rebuilt.
+ Restaura-Linha-Anterior.
+   Move WA-PROD(WS-SEL-IDX)  To ORDE-PROD(WS-SEL-IDX)
+   Move WA-AREA(WS-SEL-IDX)  To ORDE-AREA(WS-SEL-IDX)
+   Move WA-QUAN(WS-SEL-IDX)  To ORDE-QUAN(WS-SEL-IDX)
+   Move WA-VOLU(WS-SEL-IDX)  To ORDE-VOLU(WS-SEL-IDX)
+   Move WA-QVOL(WS-SEL-IDX)  To ORDE-QVOL(WS-SEL-IDX)
+   Move WA-QAVL(WS-SEL-IDX)  To ORDE-QAVL(WS-SEL-IDX)
+   Move WA-OBPR(WS-SEL-IDX)  To ORDE-OBPR(WS-SEL-IDX)
+   Move WA-VLUN(WS-SEL-IDX)  To ORDE-VLUN(WS-SEL-IDX)
+   Move WA-QDFA(WS-SEL-IDX)  To ORDE-QDFA(WS-SEL-IDX)
+   Move WA-SELE(WS-SEL-IDX)  To ORDE-SELE(WS-SEL-IDX)
+ Restaura-Linha-Anterior-Exit.
+   Exit.
+*
+ ERROR-EXIT.
+     EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+     Display Message Box
+       "SQL Error !"NEWLINE
+       "       SQLCODE: " SQLCODE  OF SQLCA NEWLINE
+       "       SQLSTATE: "SQLSTATE OF SQLCA NEWLINE
+       "       SQLERRMC: "SQLERRMC OF SQLCA NEWLINE
+    EXEC SQL DISCONNECT ALL END-EXEC.
+    Perform Avisa-Falha-Sync Thru Avisa-Falha-Sync-Exit.
+    Exit PROGRAM.
+*
+*  Logs the SQLCA detail of the error that sent PROG944SQL to
+*  ERROR-EXIT and shells out to MAILALRT.BAT so a failed overnight
+*  run reaches the operations list right away instead of sitting
+*  unnoticed on screen until the next morning.
+ Avisa-Falha-Sync.
+   Move Spaces To PathALERTA
+   String WS-UNIDADE-ATUAL   Delimited By Size
+          "\DADOS\PROG944.ALR" Delimited By Size
+          Into PathALERTA
+   End-String.
+   Open Extend ALERTA
+   If Not Valido-ALERTA
+      Open Output ALERTA
+   End-if
+   If Not Valido-ALERTA
+      Go To Avisa-Falha-Sync-Exit
+   End-if
+   Accept WS-DATA-SISTEMA From Date YYYYMMDD
+   Accept WS-HORA-SISTEMA From Time
+   Initialize ALERTA-REGI
+   Move WS-UNIDADE-ATUAL   To AL-UNIDADE
+   String WS-ANO-SIS Delimited By Size
+          "-"        Delimited By Size
+          WS-MES-SIS Delimited By Size
+          "-"        Delimited By Size
+          WS-DIA-SIS Delimited By Size
+          Into AL-DATA
+   End-String
+   String WS-HH-SIS  Delimited By Size
+          ":"        Delimited By Size
+          WS-MM-SIS  Delimited By Size
+          ":"        Delimited By Size
+          WS-SS-SIS  Delimited By Size
+          Into AL-HORA
+   End-String
+   Move SQLCODE  OF SQLCA To AL-SQLCODE
+   Move SQLSTATE OF SQLCA To AL-SQLSTATE
+   Move SQLERRMC OF SQLCA To AL-SQLERRMC
+   Write ALERTA-REGI
+   Close ALERTA
+   Move Spaces To WS-MAIL-CMD
+   String "..\DADOS\MAILALRT.BAT " Delimited By Size
+          PathALERTA               Delimited By Size
+          " "                      Delimited By Size
+          WS-OPS-EMAIL             Delimited By Size
+          Into WS-MAIL-CMD
+   End-String
+   Call "SYSTEM" Using WS-MAIL-CMD
+ Avisa-Falha-Sync-Exit.
+   Exit.
+*
+   Copy "..\copy\screen.cpy".
