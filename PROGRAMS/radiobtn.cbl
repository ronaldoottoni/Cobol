@@ -15,13 +15,14 @@
        77  radio-button-data                    pic 9 value 0.
        77  radio-choice-field                   pic x(10).
 
-       01  sabores.
-           03  pic x(11) value "Chocolate".
-           03  pic x(11) value "Baunilha".
-           03  pic x(11) value "Morangoo".
-
-       01  sabor redefines sabores
-           occurs 3 times                       pic x(11).
+      * Same shape/values as ORDE-SITU (COPY "..\COPY\ORDE.FD") so a
+      * choice made here drops straight into OO-SITU/ORDE-SITU.
+       77  oo-situ                              pic s9(001) comp-5
+                                                              value 0.
+           88  Situacao-Pendente                value 0.
+           88  Situacao-Liberado                value 1.
+           88  Situacao-Faturado                value 2.
+           88  Situacao-Cancelado               value 9.
 
        01  screen-control
            is special-names screen control.
@@ -35,11 +36,11 @@
            03  FRAME,
                line 2, col 10,
                size 15, csize 17,
-               lines 8, clines 9,
+               lines 10, clines 11,
                alternate heavy rimmed.
 
            03  push-button, "Sair",
-               ok-button, line 13, column 17, size 11.
+               ok-button, line 15, column 17, size 11.
 
            03  FRAME, line 5, col 28, size 15, lines 3.
 
@@ -47,26 +48,34 @@
                no-key-letter,
                line 6, col 29, size 12, CENTER.
 
-           03  radio-button, title sabor(1)
+           03  radio-button, title "Pendente"
                value radio-button-data,
-               group-value=1,
+               group-value=0,
                line 4 column 12
                no-group-tab
                notify
                exception disp-choice.
 
-           03  radio-button, title sabor(2)
+           03  radio-button, title "Liberado"
                value radio-button-data,
                column 12, line 6,
-               group-value=2
+               group-value=1
                no-group-tab
                notify
                exception disp-choice.
 
-           03  radio-button, title sabor(3)
+           03  radio-button, title "Faturado"
                value radio-button-data,
                column 12, line 8,
-               group-value=3
+               group-value=2
+               no-group-tab
+               notify
+               exception disp-choice.
+
+           03  radio-button, title "Cancelado"
+               value radio-button-data,
+               column 12, line 10,
+               group-value=9
                no-group-tab
                notify
                exception disp-choice.
@@ -79,8 +88,8 @@
 
       *    Setup a gray screen background
            display standard window,
-               title "Exemplo Radio Button - radiobtn.cbl"
-               lines 15, size 45, control font large-font
+               title "Situacao do Pedido - radiobtn.cbl"
+               lines 17, size 45, control font large-font
                background-low.
 
            display screen-1.
@@ -90,8 +99,18 @@
            stop run.
 
        disp-choice.
-           if radio-button-data >= 1 and <= 3
-               move sabor( radio-button-data ) to radio-choice-field
-           end-if
+           move radio-button-data to oo-situ
+           evaluate true
+               when Situacao-Pendente
+                   move "Pendente"  to radio-choice-field
+               when Situacao-Liberado
+                   move "Liberado"  to radio-choice-field
+               when Situacao-Faturado
+                   move "Faturado"  to radio-choice-field
+               when Situacao-Cancelado
+                   move "Cancelado" to radio-choice-field
+               when other
+                   move spaces      to radio-choice-field
+           end-evaluate
            display current-choice
            set continue-accept to true.
