@@ -0,0 +1,279 @@
+*MANUTENCAO DO CADASTRO DE CLIENTES (CLIENTE.DAT)
+ Identification Division.
+ Program-Id. PROG949.
+ Author. RONALDO OTTONI.
+ Environment Division.
+ Configuration Section.
+ Special-Names. Decimal-Point is comma.
+ Input-Output Section.
+ File-Control.
+*
+   Copy "..\COPY\CLIENTE.SL".
+*
+ Data Division.
+ File Section.
+   Copy "..\COPY\CLIENTE.FD".
+*
+ Working-Storage Section.
+*
+ Copy "..\COPY\Fonts.Def".
+ Copy "..\COPY\acugui.Def".
+ Copy "..\COPY\crtvars.Def".
+ Copy "..\COPY\WinHelp.Def".
+ Copy "..\COPY\Winprint.Def".
+ Copy "..\COPY\acucobol.Def".
+*
+ 01  Stat-CLIENTE        PIC X(002).
+     88 Valido-CLIENTE   Value "00" THRU "09".
+     88 Duplicado-CLIENTE Value "22".
+     88 Nao-Achou-CLIENTE Value "23".
+ 01  PATHCLIENTE         PIC X(060).
+*
+ 01 WS-KEY-STATUS Is Special-Names Crt Status Pic 9(004) Value 0.
+    88 Sair-Pressed         Value 0010.
+    88 Consultar-Pressed    Value 0020.
+    88 Incluir-Pressed      Value 0030.
+    88 Alterar-Pressed      Value 0040.
+    88 Limpar-Pressed       Value 0050.
+*
+ 01 WS-CODIGO-DIGITADO PIC Z(003)9.
+ 01 WS-NOME-DIGITADO   PIC X(040) VALUE SPACES.
+ 01 WS-CGCCPF-DIGITADO PIC X(018) VALUE SPACES.
+ 01 WS-ENDERECO-DIGITADO PIC X(040) VALUE SPACES.
+ 01 WS-CIDADE-DIGITADO PIC X(030) VALUE SPACES.
+ 01 WS-UF-DIGITADO     PIC X(002) VALUE SPACES.
+ 01 WS-CEP-DIGITADO    PIC X(009) VALUE SPACES.
+ 01 WS-TELEFONE-DIGITADO PIC X(015) VALUE SPACES.
+ 01 WS-SITU-DIGITADO   PIC X(001) VALUE "A".
+*
+ 01 WS-DATA-SISTEMA    PIC 9(008).
+ 01 WS-HORA-SISTEMA    PIC 9(008).
+*
+ 01 WS-ENCONTRADO      PIC X(01) VALUE "N".
+    88 Cliente-Encontrado    Value "S".
+*
+ 01 WS-MENSAGEM        PIC X(050) VALUE SPACES.
+*
+01 Handle-TELA949             Handle Of Window.
+*
+ Linkage Section.
+ Copy "..\copy\linkage.cpy".
+*
+Screen section.
+01 Tela-Manutencao Exception Procedure Trata-Excecao.
+   03 Frame, Line    1,00, Col    2,00,
+      Lines  17,00, Size   65,00 CELLS,
+      Lowered
+   .
+   03 Label "Codigo:", Line 2,00, Col 3,00.
+   03 WS-CODIGO-DIGITADO, Entry-Field,
+      Line 2,00, Col 12,00, Size 06,00,
+      Using WS-CODIGO-DIGITADO.
+   03 PB-Consultar, Push-Button, "&Consultar",
+      Line 2,00, Col 20,00, Size 18 Cells,
+      Default-Button,
+      Exception-Value = 0020.
+   03 PB-Limpar, Push-Button, "&Novo",
+      Line 2,00, Col 40,00, Size 12 Cells,
+      Exception-Value = 0050.
+*
+   03 Label "Nome..........:", Line 4,00, Col 3,00.
+   03 WS-NOME-DIGITADO, Entry-Field,
+      Line 4,00, Col 22,00, Size 40,00,
+      Using WS-NOME-DIGITADO.
+   03 Label "CGC/CPF.......:", Line 5,00, Col 3,00.
+   03 WS-CGCCPF-DIGITADO, Entry-Field,
+      Line 5,00, Col 22,00, Size 18,00,
+      Using WS-CGCCPF-DIGITADO.
+   03 Label "Endereco......:", Line 6,00, Col 3,00.
+   03 WS-ENDERECO-DIGITADO, Entry-Field,
+      Line 6,00, Col 22,00, Size 40,00,
+      Using WS-ENDERECO-DIGITADO.
+   03 Label "Cidade........:", Line 7,00, Col 3,00.
+   03 WS-CIDADE-DIGITADO, Entry-Field,
+      Line 7,00, Col 22,00, Size 30,00,
+      Using WS-CIDADE-DIGITADO.
+   03 Label "UF............:", Line 8,00, Col 3,00.
+   03 WS-UF-DIGITADO, Entry-Field,
+      Line 8,00, Col 22,00, Size 02,00,
+      Using WS-UF-DIGITADO.
+   03 Label "CEP...........:", Line 9,00, Col 3,00.
+   03 WS-CEP-DIGITADO, Entry-Field,
+      Line 9,00, Col 22,00, Size 09,00,
+      Using WS-CEP-DIGITADO.
+   03 Label "Telefone......:", Line 10,00, Col 3,00.
+   03 WS-TELEFONE-DIGITADO, Entry-Field,
+      Line 10,00, Col 22,00, Size 15,00,
+      Using WS-TELEFONE-DIGITADO.
+   03 Label "Situacao (A/I):", Line 11,00, Col 3,00.
+   03 WS-SITU-DIGITADO, Entry-Field,
+      Line 11,00, Col 22,00, Size 01,00,
+      Using WS-SITU-DIGITADO.
+*
+   03 Label From WS-MENSAGEM, Line 13,00, Col 3,00, Size 60,00.
+*
+   03 PB-Incluir, Push-Button, "&Incluir",
+      Line 15,00, Col 8,00, Size 15 Cells,
+      Exception-Value = 0030.
+   03 PB-Alterar, Push-Button, "A&lterar",
+      Line 15,00, Col 25,00, Size 15 Cells,
+      Exception-Value = 0040.
+   03 PB-Sair, Push-Button, "&Sair",
+      Line 15,00, Col 42,00, Size 15 Cells,
+      Self-Act,
+      Exception-Value = 0010.
+*
+ Procedure Division Using LK-Linkage.
+ COPY "..\COPY\10000.MOD".
+*
+ Inicio.
+   Move Spaces to PathCLIENTE.
+   String Lk-Unidade         Delimited By Size
+          "\DADOS\CLIENTE.DAT" Delimited By Size
+          Into PathCLIENTE
+   End-String.
+   Open I-O CLIENTE
+   If Not Valido-CLIENTE
+      Open Output CLIENTE
+      Close CLIENTE
+      Open I-O CLIENTE
+   End-if.
+   If Not Valido-CLIENTE
+      Display Message Box "erro CLIENTE" Stat-CLIENTE
+      Exit Program
+   End-if.
+
+   Perform Limpa-Campos Thru Limpa-Campos-Exit.
+
+   Display Standard Graphical Window,
+           Title "Manutencao de Clientes",
+           Size 67, Lines 19, Background-Low
+           Modeless,
+           Handle Handle-TELA949.
+   Display Tela-Manutencao.
+
+   Perform, With Test After, Until Sair-Pressed
+      Accept Tela-Manutencao On Exception Continue
+   End-Perform.
+
+   Close CLIENTE.
+   Close Window Handle-TELA949.
+   Exit Program.
+*
+ Trata-Excecao.
+   Evaluate True
+      When Consultar-Pressed
+         Perform Consulta-Cliente Thru Consulta-Cliente-Exit
+      When Incluir-Pressed
+         Perform Inclui-Cliente Thru Inclui-Cliente-Exit
+      When Alterar-Pressed
+         Perform Altera-Cliente Thru Altera-Cliente-Exit
+      When Limpar-Pressed
+         Perform Limpa-Campos Thru Limpa-Campos-Exit
+   End-Evaluate.
+*
+ Consulta-Cliente.
+   Move Spaces To WS-MENSAGEM
+   Move WS-CODIGO-DIGITADO To CLI-CODIGO
+   Read CLIENTE
+      Invalid Key Continue
+   End-Read
+   If Valido-CLIENTE
+      Move "S"                To WS-ENCONTRADO
+      Move CLI-NOME            To WS-NOME-DIGITADO
+      Move CLI-CGCCPF          To WS-CGCCPF-DIGITADO
+      Move CLI-ENDERECO        To WS-ENDERECO-DIGITADO
+      Move CLI-CIDADE          To WS-CIDADE-DIGITADO
+      Move CLI-UF              To WS-UF-DIGITADO
+      Move CLI-CEP             To WS-CEP-DIGITADO
+      Move CLI-TELEFONE        To WS-TELEFONE-DIGITADO
+      Move CLI-SITU            To WS-SITU-DIGITADO
+      Move "Cliente encontrado." To WS-MENSAGEM
+   Else
+      Move "N"                To WS-ENCONTRADO
+      Move "Cliente nao cadastrado - use Incluir." To WS-MENSAGEM
+   End-if
+   Display Tela-Manutencao.
+ Consulta-Cliente-Exit.
+   Exit.
+*
+*  Writes a brand-new client, keyed by the code typed in
+*  WS-CODIGO-DIGITADO. Duplicate Key means it already exists -
+*  the operator should use Alterar instead.
+ Inclui-Cliente.
+   Move Spaces To WS-MENSAGEM
+   Accept WS-DATA-SISTEMA From Date YYYYMMDD.
+   Accept WS-HORA-SISTEMA From Time.
+   Move Spaces         To CLIENTE-REGI
+   Move WS-CODIGO-DIGITADO   To CLI-CODIGO
+   Move WS-NOME-DIGITADO     To CLI-NOME
+   Move WS-CGCCPF-DIGITADO   To CLI-CGCCPF
+   Move WS-ENDERECO-DIGITADO To CLI-ENDERECO
+   Move WS-CIDADE-DIGITADO   To CLI-CIDADE
+   Move WS-UF-DIGITADO       To CLI-UF
+   Move WS-CEP-DIGITADO      To CLI-CEP
+   Move WS-TELEFONE-DIGITADO To CLI-TELEFONE
+   Move WS-SITU-DIGITADO     To CLI-SITU
+   Move WS-DATA-SISTEMA      To CLI-DTIN
+   Move WS-HORA-SISTEMA      To CLI-HRIN
+   Move WS-DATA-SISTEMA      To CLI-DTAL
+   Move WS-HORA-SISTEMA      To CLI-HRAL
+   Write CLIENTE-REGI
+      Invalid Key
+         If Duplicado-CLIENTE
+            Move "Codigo ja cadastrado - use Alterar." To WS-MENSAGEM
+         Else
+            Move "Erro ao incluir cliente." To WS-MENSAGEM
+         End-if
+      Not Invalid Key
+         Move "Cliente incluido." To WS-MENSAGEM
+   End-Write
+   Display Tela-Manutencao.
+ Inclui-Cliente-Exit.
+   Exit.
+*
+*  Rewrites a client already read (via Consultar) or already on
+*  file under WS-CODIGO-DIGITADO.
+ Altera-Cliente.
+   Move Spaces To WS-MENSAGEM
+   Move WS-CODIGO-DIGITADO To CLI-CODIGO
+   Read CLIENTE
+      Invalid Key Continue
+   End-Read
+   If Not Valido-CLIENTE
+      Move "Cliente nao cadastrado - use Incluir." To WS-MENSAGEM
+   Else
+      Accept WS-DATA-SISTEMA From Date YYYYMMDD.
+      Accept WS-HORA-SISTEMA From Time.
+      Move WS-NOME-DIGITADO     To CLI-NOME
+      Move WS-CGCCPF-DIGITADO   To CLI-CGCCPF
+      Move WS-ENDERECO-DIGITADO To CLI-ENDERECO
+      Move WS-CIDADE-DIGITADO   To CLI-CIDADE
+      Move WS-UF-DIGITADO       To CLI-UF
+      Move WS-CEP-DIGITADO      To CLI-CEP
+      Move WS-TELEFONE-DIGITADO To CLI-TELEFONE
+      Move WS-SITU-DIGITADO     To CLI-SITU
+      Move WS-DATA-SISTEMA      To CLI-DTAL
+      Move WS-HORA-SISTEMA      To CLI-HRAL
+      Rewrite CLIENTE-REGI
+         Invalid Key
+            Move "Erro ao alterar cliente." To WS-MENSAGEM
+         Not Invalid Key
+            Move "Cliente alterado." To WS-MENSAGEM
+      End-Rewrite
+   End-if
+   Display Tela-Manutencao.
+ Altera-Cliente-Exit.
+   Exit.
+*
+ Limpa-Campos.
+   Move Zeros  To WS-CODIGO-DIGITADO
+   Move Spaces To WS-NOME-DIGITADO WS-CGCCPF-DIGITADO
+                  WS-ENDERECO-DIGITADO WS-CIDADE-DIGITADO
+                  WS-UF-DIGITADO WS-CEP-DIGITADO
+                  WS-TELEFONE-DIGITADO WS-MENSAGEM
+   Move "A"    To WS-SITU-DIGITADO
+   Move "N"    To WS-ENCONTRADO
+   Display Tela-Manutencao.
+ Limpa-Campos-Exit.
+   Exit.
