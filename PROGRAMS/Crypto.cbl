@@ -0,0 +1,114 @@
+       Identification Division
+       Program-Id. CRYPTO.
+       Author. RONALDO OTTONI.
+
+       Data Division.
+       Working-Storage Section.
+
+      * Permutation table the key schedule builds LK-CHAVE into -
+      * this, not the key itself, is what generates the byte stream
+      * LK-TEXTO is combined against. A 256-byte substitution
+      * shuffled by the whole key (not just a straight repeat of it)
+      * is what keeps the stream from degrading into the old
+      * "add the same 8 bytes over and over" scheme.
+       01 WS-S                  PIC 9(03) COMP-X OCCURS 256.
+       01 WS-I                  PIC 9(03) COMP-X.
+       01 WS-J                  PIC 9(03) COMP-X.
+       01 WS-K                  PIC 9(03) COMP-X.
+       01 WS-JJ                 PIC 9(03) COMP-X.
+       01 WS-TMP                PIC 9(03) COMP-X.
+       01 WS-KEYIDX             PIC 9(03) COMP-X.
+       01 WS-TAM-CHAVE          PIC 9(03) COMP-X VALUE 16.
+       01 WS-FLUXO              PIC 9(03) COMP-X.
+       01 WS-SOMA               PIC 9(03) COMP-X.
+       01 WS-DESCARTE           PIC 9(03) COMP-X.
+       01 WS-DADO               PIC S9(05).
+       01 Counter               PIC 9(03) COMP-X Value Zeros.
+
+       Linkage Section.
+       01 LK-TEXTO              PIC X(100).
+       01 LK-TEXTO-BYTE Redefines LK-TEXTO
+                               PIC 9(02) COMP-X OCCURS 100.
+       01 LK-TAMANHO            PIC 9(03) COMP-X.
+       01 LK-OPERACAO           PIC X(001).
+           88 Operacao-Encripta Value "E".
+           88 Operacao-Decripta Value "D".
+
+      * LK-CHAVE is supplied by the caller, not compiled into this
+      * program - the same shared-secret pattern PROG944SQL/PROG946
+      * already use for DBCRED's WS-DB-CHAVE, just passed as a
+      * parameter instead of a second literal baked into both ends.
+       01 LK-CHAVE              PIC X(016).
+       01 LK-CHAVE-BYTE Redefines LK-CHAVE
+                               PIC 9(02) COMP-X OCCURS 16.
+
+       Procedure Division Using LK-TEXTO LK-TAMANHO LK-OPERACAO
+                                 LK-CHAVE.
+      *
+      *    Key-scheduling: start from the identity permutation, then
+      *    shuffle it end to end using the key bytes, cycling through
+      *    them as many times as it takes to cover all 256 entries.
+      *    This is the same construction RC4 uses to turn a short key
+      *    into a long, non-repeating-looking byte stream.
+        Perform Varying WS-I From 1 By 1 Until WS-I > 256
+           Compute WS-S(WS-I) = WS-I - 1
+        End-Perform
+
+        Move Zeros To WS-J
+        Perform Varying WS-I From 1 By 1 Until WS-I > 256
+           Compute WS-SOMA = WS-I - 1
+           Divide WS-SOMA By WS-TAM-CHAVE
+                  Giving WS-DESCARTE
+                  Remainder WS-KEYIDX
+           Add 1 To WS-KEYIDX
+           Compute WS-SOMA =
+              WS-J + WS-S(WS-I) + LK-CHAVE-BYTE(WS-KEYIDX)
+           Divide WS-SOMA By 256
+                  Giving WS-DESCARTE
+                  Remainder WS-J
+           Move WS-S(WS-I)      To WS-TMP
+           Move WS-S(WS-J + 1)  To WS-S(WS-I)
+           Move WS-TMP          To WS-S(WS-J + 1)
+        End-Perform
+
+      *    Keystream generation and combine: each plaintext/cipher
+      *    byte is paired with the next byte the shuffled table gives
+      *    up, not with a fixed position in a short repeating key, so
+      *    the same key byte never lines up with the same table entry
+      *    twice in a row the way the old additive cipher did.
+        Move Zeros To WS-K
+        Move Zeros To WS-JJ
+        Perform Varying Counter From 1 By 1 Until Counter > LK-TAMANHO
+           Compute WS-SOMA = WS-K + 1
+           Divide WS-SOMA By 256
+                  Giving WS-DESCARTE
+                  Remainder WS-K
+           Compute WS-SOMA = WS-JJ + WS-S(WS-K + 1)
+           Divide WS-SOMA By 256
+                  Giving WS-DESCARTE
+                  Remainder WS-JJ
+           Move WS-S(WS-K + 1)  To WS-TMP
+           Move WS-S(WS-JJ + 1) To WS-S(WS-K + 1)
+           Move WS-TMP          To WS-S(WS-JJ + 1)
+           Compute WS-SOMA = WS-S(WS-K + 1) + WS-S(WS-JJ + 1)
+           Divide WS-SOMA By 256
+                  Giving WS-DESCARTE
+                  Remainder WS-FLUXO
+
+           If Operacao-Encripta
+              Compute WS-DADO =
+                 LK-TEXTO-BYTE(Counter) + WS-FLUXO
+              If WS-DADO > 255
+                 Subtract 256 From WS-DADO
+              End-if
+           Else
+              Compute WS-DADO =
+                 LK-TEXTO-BYTE(Counter) - WS-FLUXO
+              If WS-DADO < 0
+                 Add 256 To WS-DADO
+              End-if
+           End-if
+           Move WS-DADO To LK-TEXTO-BYTE(Counter)
+        End-Perform
+
+        Exit Program.
