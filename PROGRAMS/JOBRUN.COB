@@ -0,0 +1,87 @@
+       PROGRAM-ID. JOBRUN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT                IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTE ASSIGN TO WS-ARQUIVO-LOTE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS STAT-LOTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOTE
+           LABEL RECORD IS OMITTED.
+       01  LOTE-REGI                   PIC  X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01  WL-EXPRESSION               PIC  X(250).
+       01  WL-OPERATION                PIC  X(001).
+       01  WL-RESULT                   PIC S9(012)V9(005).
+       01  WX-RESULT                   PIC -ZZZZZ9,9999 BLANK ZEROS.
+
+       01  WS-MODO                     PIC  X(001).
+           88  Modo-Interativo         VALUE "1".
+           88  Modo-Lote               VALUE "2".
+       01  WS-ARQUIVO-LOTE             PIC  X(060).
+       01  STAT-LOTE                   PIC  X(002).
+           88  Valido-Lote             VALUE "00" THRU "09".
+           88  Fim-Lote                VALUE "10".
+
+       PROCEDURE DIVISION.
+
+       010-START.
+           DISPLAY "JOBCALC - Calculadora de Formulas"
+           DISPLAY "1-Formula unica  2-Lote de formulas (arquivo)"
+           DISPLAY "Opcao: " WITH NO ADVANCING
+           ACCEPT WS-MODO FROM CONSOLE
+           MOVE "1"                     TO WL-OPERATION.
+
+       011-DIRECTION.
+           IF Modo-Lote
+              GO 012-BATCH-CALCULATE
+           END-IF
+
+           DISPLAY "Formula: " WITH NO ADVANCING
+           ACCEPT WL-EXPRESSION FROM CONSOLE
+
+           IF WL-OPERATION = "1"
+              CALL "JOBCALC" USING WL-EXPRESSION WL-RESULT
+           END-IF
+
+           GO 990-EXIT-PROGRAM.
+
+       012-BATCH-CALCULATE.
+           DISPLAY "Arquivo com as formulas (uma por linha): "
+                                        WITH NO ADVANCING
+           ACCEPT WS-ARQUIVO-LOTE FROM CONSOLE
+
+           OPEN INPUT LOTE
+           IF NOT Valido-Lote
+              DISPLAY "Erro ao abrir arquivo de lote: " STAT-LOTE
+              GO 990-EXIT-PROGRAM
+           END-IF
+
+           PERFORM 013-LE-PROXIMA-FORMULA
+           PERFORM UNTIL Fim-Lote
+              CALL "JOBCALC" USING LOTE-REGI WL-RESULT
+              MOVE WL-RESULT               TO WX-RESULT
+              DISPLAY LOTE-REGI " = " WX-RESULT
+              PERFORM 013-LE-PROXIMA-FORMULA
+           END-PERFORM
+
+           CLOSE LOTE
+           GO 990-EXIT-PROGRAM.
+
+       013-LE-PROXIMA-FORMULA.
+           READ LOTE
+               AT END MOVE "10"          TO STAT-LOTE
+           END-READ.
+
+       990-EXIT-PROGRAM.
+           IF NOT Modo-Lote
+              DISPLAY WL-RESULT
+           END-IF
+           EXIT PROGRAM.
