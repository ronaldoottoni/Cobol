@@ -0,0 +1,125 @@
+*EXPORTA ORDE.DAT PARA UM EXTRATO CSV (USO EXTERNO/BI)
+ Identification Division.
+ Program-Id. PROG947.
+ Author. RONALDO OTTONI.
+ Environment Division.
+ Configuration Section.
+ Special-Names. Decimal-Point is comma.
+ Input-Output Section.
+ File-Control.
+*
+   Copy "..\COPY\ORDE.SL".
+   Copy "..\COPY\CSVORDE.SL".
+*
+ Data Division.
+ File Section.
+$XFD FILE=ORDE
+   Copy "..\COPY\ORDE.FD".
+   Copy "..\COPY\CSVORDE.FD".
+*
+ Working-Storage Section.
+*
+ 01  Stat-ORDE           PIC X(002).
+     88 Valido-ORDE      Value "00" THRU "09".
+     88 Fim-ORDE         Value "10".
+ 01  PATHORDE            PIC X(060).
+*
+ 01  Stat-CSVORDE        PIC X(002).
+     88 Valido-CSVORDE   Value "00" THRU "09".
+ 01  PATHCSV             PIC X(060).
+*
+ 01  WS-CABECALHO        PIC X(104) VALUE
+     "Pedido;Emissao;Cliente;Vendedor;Transportadora;PesoBruto;PesoLiquido;Frete;Linha;Produto;Area;Quantidade".
+*
+ 01  WS-LIN-IDX          PIC 9(02) COMP-X.
+ 01  WS-QTD-LINHAS-ORDEM PIC 9(02) COMP-X.
+ 01  WS-QTD-EXPORTADAS   PIC 9(006) VALUE ZEROS.
+ 01  WS-QTD-EXPORTADAS-ED PIC Z(005)9.
+*
+ Linkage Section.
+ Copy "..\copy\linkage.cpy".
+*
+ Procedure Division Using LK-Linkage.
+*
+ Inicio.
+   Move Spaces to PathORDE.
+   String Lk-Unidade      Delimited By Size
+          "\DADOS\ORDE.DAT" Delimited By Size
+          Into PathORDE
+   End-String.
+   Open Input ORDE
+   If Not Valido-ORDE
+      Display "erro ORDE " Stat-ORDE
+      Exit Program
+   End-if.
+
+   Move Spaces to PathCSV.
+   String Lk-Unidade      Delimited By Size
+          "\DADOS\ORDE.CSV" Delimited By Size
+          Into PathCSV
+   End-String.
+   Open Output CSVORDE
+   If Not Valido-CSVORDE
+      Display "erro CSVORDE " Stat-CSVORDE
+      Close ORDE
+      Exit Program
+   End-if.
+
+   Move WS-CABECALHO To CSVORDE-REGI
+   Write CSVORDE-REGI.
+
+   Perform Le-Proxima-Ordem Thru Le-Proxima-Ordem-Exit
+   Perform Until Fim-ORDE
+      Perform Exporta-Ordem Thru Exporta-Ordem-Exit
+      Perform Le-Proxima-Ordem Thru Le-Proxima-Ordem-Exit
+   End-Perform
+
+   Close ORDE.
+   Close CSVORDE.
+
+   Move WS-QTD-EXPORTADAS To WS-QTD-EXPORTADAS-ED
+   Display WS-QTD-EXPORTADAS-ED " pedido(s) exportado(s) para 'ORDE.CSV'".
+   Exit Program.
+*
+ Le-Proxima-Ordem.
+   Read ORDE Next Record
+      At End Move "10" To Stat-ORDE
+   End-Read.
+ Le-Proxima-Ordem-Exit.
+   Exit.
+*
+*  Writes one CSV line per non-zero product line the order carries;
+*  an order with none still gets a single header-only line so it is
+*  not silently dropped from the extract.
+ Exporta-Ordem.
+   Move Zeros To WS-QTD-LINHAS-ORDEM
+   Perform Varying WS-LIN-IDX From 1 By 1 Until WS-LIN-IDX > 20
+      If ORDE-PROD(WS-LIN-IDX) > Zeros
+         Add 1 To WS-QTD-LINHAS-ORDEM
+         Move WS-LIN-IDX To CS-LINHA
+         Move ORDE-PROD(WS-LIN-IDX) To CS-PROD
+         Move ORDE-AREA(WS-LIN-IDX) To CS-AREA
+         Move ORDE-QUAN(WS-LIN-IDX) To CS-QUAN
+         Perform Grava-Linha-Csv Thru Grava-Linha-Csv-Exit
+      End-if
+   End-Perform
+   If WS-QTD-LINHAS-ORDEM = Zeros
+      Move Zeros  To CS-LINHA CS-PROD CS-AREA CS-QUAN
+      Perform Grava-Linha-Csv Thru Grava-Linha-Csv-Exit
+   End-if
+   Add 1 To WS-QTD-EXPORTADAS.
+ Exporta-Ordem-Exit.
+   Exit.
+*
+ Grava-Linha-Csv.
+   Move ORDE-NUME To CS-NUME
+   Move ORDE-EMIS To CS-EMIS
+   Move ORDE-CLIE To CS-CLIE
+   Move ORDE-VEND To CS-VEND
+   Move ORDE-TRAN To CS-TRAN
+   Move ORDE-BRUT To CS-BRUT
+   Move ORDE-LIQU To CS-LIQU
+   Move ORDE-FRET To CS-FRET
+   Write CSVORDE-REGI.
+ Grava-Linha-Csv-Exit.
+   Exit.
