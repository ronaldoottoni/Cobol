@@ -6,7 +6,9 @@
       * may freely modify and redistribute this program.
 
        remarks.
-           This program illustrates the CHECK BOX control type.
+           This program illustrates the CHECK BOX control type, reworked
+           into a freight-surcharge picker feeding PROG944SQL's
+           OO-FRET/OO-ICFR fields.
       *************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -21,9 +23,15 @@
        77  draw-line           pic x(45) value
            "__________________________________________".
 
-      * Working storage items added for calculations.
-       77 total                pic s9(9)v9(2) value 12500.
-       77 formatted-total      pic $ZZZ,ZZZ.9(2).
+      * Working storage items added for calculations. oo-fret/oo-icfr
+      * are sized the same as PROG944SQL's OO-FRET/OO-ICFR (S9(011)V99
+      * COMP-3) so this screen's totals drop straight into those fields.
+       77 oo-fret-base         pic s9(11)v99 comp-3 value 150.00.
+       77 oo-fret              pic s9(11)v99 comp-3 value zeros.
+       77 oo-icfr              pic s9(11)v99 comp-3 value zeros.
+       77 ws-icms-frete-pct    pic s9(3)v99  comp-3 value 12.00.
+       77 formatted-oo-fret    pic $ZZZ,ZZZ.9(2).
+       77 formatted-oo-icfr    pic $ZZZ,ZZZ.9(2).
 
        77  key-status
                 is SPECIAL-NAMES  CRT STATUS    pic 9(4).
@@ -36,49 +44,56 @@
                                       font large-font,  size 11.
 
       *                        Utilize SIZE 12 para definir o tamanho de cada
-      *                        um dos labels numericos. Cada Label numerico vai 
+      *                        um dos labels numericos. Cada Label numerico vai
       *                        assim um tamanho diferente com base no
       *                        tamanhjjo do titulo, se SIZE nao for especificado.
-           03  LABEL, "Preco Base",   line 3,  column 5.
-           03  LABEL, " $ 12,500.00", RIGHT,
+           03  LABEL, "Frete Base",   line 3,  column 5.
+           03  LABEL, "   $ 150.00",  RIGHT,
                                       size 12,
                       line 3,  column 31.
 
            03  LABEL, draw-line,      line + 1, column 5.
 
-           03  LABEL, "Opcoes:",     line + 1, column 5.
-           03  CHECK-BOX, "Teto Solar",  line + 2, column 8,
+           03  LABEL, "Adicionais:",  line + 1, column 5.
+           03  CHECK-BOX, "Entrega Expressa",
+                                      line + 2, column 8,
                                       NOTIFY,
                                       using option-1.
-           03  LABEL, "+400.00",  RIGHT,
+           03  LABEL, "+25.00",  RIGHT,
                                       size 12,
                       column 31.
-           03  CHECK-BOX, "Ar Condicionado",
+           03  CHECK-BOX, "Seguro de Carga",
                                       line + 2, column 8,
                                       NOTIFY,
                                       using option-2.
-           03  LABEL, "+1,100.00",  RIGHT,
+           03  LABEL, "+45.00",  RIGHT,
                                       size 12,
                       column 31.
-           03  CHECK-BOX, "Freio ABS",
+           03  CHECK-BOX, "Coleta Agendada",
                                       line + 2, column 8,
                                       NOTIFY,
                                       using option-3.
-           03  LABEL, "+650.00",  RIGHT,
+           03  LABEL, "+18.00",  RIGHT,
                                       size 12,
                       column 31.
-           03  CHECK-BOX, "Transmicao Manual",
+           03  CHECK-BOX, "Frete Sem Pedagio",
                                       line + 2,  column 8,
                                       NOTIFY,
                                       using option-4.
-           03  LABEL, "-300.00",  RIGHT,
+           03  LABEL, "-30.00",  RIGHT,
                                       size 12,
                       column 31.
 
            03  LABEL, draw-line,      line + 1, column 5.
 
-           03  LABEL, "TOTAL",        line + 2, column 5.
-           03  LABEL,                 FROM formatted-total,
+           03  LABEL, "FRETE (OO-FRET)",  line + 2, column 5.
+           03  LABEL,                 FROM formatted-oo-fret,
+                                      RIGHT
+                                      size 12,
+                      column 31.
+
+           03  LABEL, "ICMS FRETE (OO-ICFR)", line + 1, column 5.
+           03  LABEL,                 FROM formatted-oo-icfr,
                                       RIGHT
                                       size 12,
                       column 31.
@@ -91,25 +106,28 @@
 
       *    Configura o background da tela na cor cinza
            display standard window,
-               title "Exemplo de Check Box - checkbox.cbl",
+               title "Adicionais de Frete - checkbox.cbl",
                lines 23, size 50,
                background-low.
 
            perform until exit-button-pushed
-                move 12500 to total
+                move oo-fret-base to oo-fret
                 if option-1 = 1
-                   compute total = total + 400
+                   compute oo-fret = oo-fret + 25.00
                 end-if
                 if option-2 = 1
-                   compute total = total + 1100
+                   compute oo-fret = oo-fret + 45.00
                 end-if
                 if option-3 = 1
-                   compute total = total + 650
+                   compute oo-fret = oo-fret + 18.00
                 end-if
                 if option-4 = 1
-                   compute total = total - 300
+                   compute oo-fret = oo-fret - 30.00
                 end-if
-                move total to formatted-total
+                compute oo-icfr rounded =
+                        oo-fret * ws-icms-frete-pct / 100
+                move oo-fret to formatted-oo-fret
+                move oo-icfr to formatted-oo-icfr
                 display screen-1
                 accept screen-1
            end-perform.
