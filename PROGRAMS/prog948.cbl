@@ -0,0 +1,191 @@
+*RELATORIO DE PEDIDOS PARADOS (SITUACAO ABERTA HA MUITO TEMPO)
+ Identification Division.
+ Program-Id. PROG948.
+ Author. RONALDO OTTONI.
+ Environment Division.
+ Configuration Section.
+ Special-Names. Decimal-Point is comma.
+ Input-Output Section.
+ File-Control.
+*
+   Copy "..\COPY\ORDE.SL".
+   Copy "..\COPY\PARADOS.SL".
+*
+ Data Division.
+ File Section.
+$XFD FILE=ORDE
+   Copy "..\COPY\ORDE.FD".
+   Copy "..\COPY\PARADOS.FD".
+*
+ Working-Storage Section.
+*
+ 01  Stat-ORDE           PIC X(002).
+     88 Valido-ORDE      Value "00" THRU "09".
+     88 Fim-ORDE         Value "10".
+ 01  PATHORDE            PIC X(060).
+*
+ 01  Stat-PARADOS        PIC X(002).
+     88 Valido-PARADOS   Value "00" THRU "09".
+ 01  PATHPARADOS         PIC X(060).
+*
+ 01  WS-DIAS-LIMITE      PIC 9(003) VALUE 5.
+*
+ 01  WS-DATA-SISTEMA     PIC 9(008).
+ 01  WS-DATA-SISTEMA-R REDEFINES WS-DATA-SISTEMA.
+     03 WS-HOJE-ANO      PIC 9(004).
+     03 WS-HOJE-MES      PIC 9(002).
+     03 WS-HOJE-DIA      PIC 9(002).
+*
+ 01  WS-DTIN-ANO         PIC 9(004).
+ 01  WS-DTIN-MES         PIC 9(002).
+ 01  WS-DTIN-DIA         PIC 9(002).
+*
+ 01  WS-DIAS-HOJE        PIC S9(009) COMP-5.
+ 01  WS-DIAS-INCLUSAO    PIC S9(009) COMP-5.
+ 01  WS-DIAS-PARADO      PIC S9(009) COMP-5.
+*
+ 01  WS-DESCRICAO-SITU   PIC X(020).
+ 01  WS-SITU-ATUAL       PIC S9(001) VALUE ZERO.
+*
+ 01  WS-CONT-SITU        PIC 9(006) COMP-X OCCURS 10.
+ 01  WS-SITU-IDX         PIC 9(002) COMP-X.
+*
+ 01  WS-QTD-PARADOS      PIC 9(006) VALUE ZEROS.
+ 01  WS-QTD-PARADOS-ED   PIC Z(005)9.
+*
+ Linkage Section.
+ Copy "..\copy\linkage.cpy".
+*
+ Procedure Division Using LK-Linkage.
+*
+ Inicio.
+   If Lk-Dias-Parado Not = Zeros
+      Move Lk-Dias-Parado To WS-DIAS-LIMITE
+   End-if.
+
+   Accept WS-DATA-SISTEMA From Date YYYYMMDD.
+
+   Move Zeros To WS-CONT-SITU (1) WS-CONT-SITU (2) WS-CONT-SITU (3)
+                 WS-CONT-SITU (4) WS-CONT-SITU (5) WS-CONT-SITU (6)
+                 WS-CONT-SITU (7) WS-CONT-SITU (8) WS-CONT-SITU (9)
+                 WS-CONT-SITU (10).
+
+   Move Spaces to PathORDE.
+   String Lk-Unidade      Delimited By Size
+          "\DADOS\ORDE.DAT" Delimited By Size
+          Into PathORDE
+   End-String.
+   Open Input ORDE
+   If Not Valido-ORDE
+      Display "erro ORDE " Stat-ORDE
+      Exit Program
+   End-if.
+
+   Move Spaces to PathPARADOS.
+   String Lk-Unidade      Delimited By Size
+          "\DADOS\PARADOS.REL" Delimited By Size
+          Into PathPARADOS
+   End-String.
+   Open Output PARADOS
+   If Not Valido-PARADOS
+      Display "erro PARADOS " Stat-PARADOS
+      Close ORDE
+      Exit Program
+   End-if.
+
+   Move Spaces To PARADOS-REGI
+   Move "RELATORIO DE PEDIDOS PARADOS" To PARADOS-REGI
+   Write PARADOS-REGI.
+
+   Perform Le-Proxima-Ordem Thru Le-Proxima-Ordem-Exit
+   Perform Until Fim-ORDE
+      Perform Processa-Ordem Thru Processa-Ordem-Exit
+      Perform Le-Proxima-Ordem Thru Le-Proxima-Ordem-Exit
+   End-Perform
+
+   Perform Imprime-Resumo Thru Imprime-Resumo-Exit
+
+   Close ORDE.
+   Close PARADOS.
+
+   Move WS-QTD-PARADOS To WS-QTD-PARADOS-ED
+   Display WS-QTD-PARADOS-ED " pedido(s) parado(s) encontrado(s).".
+   Exit Program.
+*
+ Le-Proxima-Ordem.
+   Read ORDE Next Record
+      At End Move "10" To Stat-ORDE
+   End-Read.
+ Le-Proxima-Ordem-Exit.
+   Exit.
+*
+*  Tallies the order under its situacao code and, when the order
+*  is still open and older than WS-DIAS-LIMITE, writes it to the
+*  detail section of the report.
+ Processa-Ordem.
+   Compute WS-SITU-IDX = ORDE-SITU + 1
+   Add 1 To WS-CONT-SITU (WS-SITU-IDX)
+
+   If Situacao-Aberta
+      Move ORDE-DTIN(1:4) To WS-DTIN-ANO
+      Move ORDE-DTIN(5:2) To WS-DTIN-MES
+      Move ORDE-DTIN(7:2) To WS-DTIN-DIA
+      Compute WS-DIAS-HOJE     = WS-HOJE-ANO * 360
+                               + WS-HOJE-MES * 30 + WS-HOJE-DIA
+      Compute WS-DIAS-INCLUSAO = WS-DTIN-ANO * 360
+                               + WS-DTIN-MES * 30 + WS-DTIN-DIA
+      Compute WS-DIAS-PARADO   = WS-DIAS-HOJE - WS-DIAS-INCLUSAO
+      If WS-DIAS-PARADO > WS-DIAS-LIMITE
+         Move Spaces        To PARADOS-REGI
+         Move ORDE-NUME      To WP-D-NUME
+         Move ORDE-CLIE      To WP-D-CLIE
+         Move ORDE-DTIN      To WP-D-DTIN
+         Move ORDE-SITU      To WP-D-SITU
+         Move WS-DIAS-PARADO To WP-D-DIAS
+         Move "dia(s) em situacao aberta sem movimentacao"
+                             To WP-D-TEXTO
+         Write PARADOS-REGI
+         Add 1 To WS-QTD-PARADOS
+      End-if
+   End-if.
+ Processa-Ordem-Exit.
+   Exit.
+*
+ Imprime-Resumo.
+   Move Spaces To PARADOS-REGI
+   Write PARADOS-REGI.
+   Move Spaces To PARADOS-REGI
+   Move "RESUMO POR SITUACAO" To PARADOS-REGI
+   Write PARADOS-REGI.
+
+   Move 1 To WS-SITU-IDX
+   Perform Until WS-SITU-IDX > 10
+      If WS-CONT-SITU (WS-SITU-IDX) > Zeros
+         Compute WS-SITU-ATUAL = WS-SITU-IDX - 1
+         Perform Obtem-Descricao-Situ Thru Obtem-Descricao-Situ-Exit
+         Move Spaces         To PARADOS-REGI
+         Move WS-SITU-ATUAL    To WP-R-SITU
+         Move WS-DESCRICAO-SITU To WP-R-DESCRICAO
+         Move WS-CONT-SITU (WS-SITU-IDX) To WP-R-QTD
+         Write PARADOS-REGI
+      End-if
+      Add 1 To WS-SITU-IDX
+   End-Perform.
+ Imprime-Resumo-Exit.
+   Exit.
+*
+ Obtem-Descricao-Situ.
+   Evaluate WS-SITU-ATUAL
+      When 0
+         Move "Pendente"  To WS-DESCRICAO-SITU
+      When 1
+         Move "Liberado"  To WS-DESCRICAO-SITU
+      When 2
+         Move "Faturado"  To WS-DESCRICAO-SITU
+      When 9
+         Move "Cancelado" To WS-DESCRICAO-SITU
+      When Other
+         Move "Outra"     To WS-DESCRICAO-SITU
+   End-Evaluate.
+ Obtem-Descricao-Situ-Exit.
+   Exit.
