@@ -0,0 +1,224 @@
+*MANUTENCAO DO CADASTRO DE PRODUTOS (PRODUTO.DAT)
+ Identification Division.
+ Program-Id. PROG951.
+ Author. RONALDO OTTONI.
+ Environment Division.
+ Configuration Section.
+ Special-Names. Decimal-Point is comma.
+ Input-Output Section.
+ File-Control.
+*
+   Copy "..\COPY\PRODUTO.SL".
+*
+ Data Division.
+ File Section.
+   Copy "..\COPY\PRODUTO.FD".
+*
+ Working-Storage Section.
+*
+ Copy "..\COPY\Fonts.Def".
+ Copy "..\COPY\acugui.Def".
+ Copy "..\COPY\crtvars.Def".
+ Copy "..\COPY\WinHelp.Def".
+ Copy "..\COPY\Winprint.Def".
+ Copy "..\COPY\acucobol.Def".
+*
+ 01  Stat-PRODUTO        PIC X(002).
+     88 Valido-PRODUTO   Value "00" THRU "09".
+     88 Duplicado-PRODUTO Value "22".
+ 01  PATHPRODUTO         PIC X(060).
+*
+ 01 WS-KEY-STATUS Is Special-Names Crt Status Pic 9(004) Value 0.
+    88 Sair-Pressed         Value 0010.
+    88 Consultar-Pressed    Value 0020.
+    88 Incluir-Pressed      Value 0030.
+    88 Alterar-Pressed      Value 0040.
+    88 Limpar-Pressed       Value 0050.
+*
+ 01 WS-CODIGO-DIGITADO PIC Z(005)9.
+ 01 WS-NOME-DIGITADO   PIC X(040) VALUE SPACES.
+ 01 WS-UNIDADE-DIGITADO PIC X(006) VALUE SPACES.
+ 01 WS-SITU-DIGITADO   PIC X(001) VALUE "A".
+*
+ 01 WS-DATA-SISTEMA    PIC 9(008).
+ 01 WS-HORA-SISTEMA    PIC 9(008).
+*
+ 01 WS-MENSAGEM        PIC X(050) VALUE SPACES.
+*
+01 Handle-TELA951             Handle Of Window.
+*
+ Linkage Section.
+ Copy "..\copy\linkage.cpy".
+*
+Screen section.
+01 Tela-Manutencao Exception Procedure Trata-Excecao.
+   03 Frame, Line    1,00, Col    2,00,
+      Lines  15,00, Size   60,00 CELLS,
+      Lowered
+   .
+   03 Label "Codigo:", Line 2,00, Col 3,00.
+   03 WS-CODIGO-DIGITADO, Entry-Field,
+      Line 2,00, Col 12,00, Size 08,00,
+      Using WS-CODIGO-DIGITADO.
+   03 PB-Consultar, Push-Button, "&Consultar",
+      Line 2,00, Col 22,00, Size 18 Cells,
+      Default-Button,
+      Exception-Value = 0020.
+   03 PB-Limpar, Push-Button, "&Novo",
+      Line 2,00, Col 42,00, Size 12 Cells,
+      Exception-Value = 0050.
+*
+   03 Label "Descricao.....:", Line 4,00, Col 3,00.
+   03 WS-NOME-DIGITADO, Entry-Field,
+      Line 4,00, Col 22,00, Size 40,00,
+      Using WS-NOME-DIGITADO.
+   03 Label "Unidade Medida:", Line 5,00, Col 3,00.
+   03 WS-UNIDADE-DIGITADO, Entry-Field,
+      Line 5,00, Col 22,00, Size 06,00,
+      Using WS-UNIDADE-DIGITADO.
+   03 Label "Situacao (A/I):", Line 6,00, Col 3,00.
+   03 WS-SITU-DIGITADO, Entry-Field,
+      Line 6,00, Col 22,00, Size 01,00,
+      Using WS-SITU-DIGITADO.
+*
+   03 Label From WS-MENSAGEM, Line 11,00, Col 3,00, Size 55,00.
+*
+   03 PB-Incluir, Push-Button, "&Incluir",
+      Line 13,00, Col 8,00, Size 15 Cells,
+      Exception-Value = 0030.
+   03 PB-Alterar, Push-Button, "A&lterar",
+      Line 13,00, Col 25,00, Size 15 Cells,
+      Exception-Value = 0040.
+   03 PB-Sair, Push-Button, "&Sair",
+      Line 13,00, Col 42,00, Size 15 Cells,
+      Self-Act,
+      Exception-Value = 0010.
+*
+ Procedure Division Using LK-Linkage.
+ COPY "..\COPY\10000.MOD".
+*
+ Inicio.
+   Move Spaces to PathPRODUTO.
+   String Lk-Unidade          Delimited By Size
+          "\DADOS\PRODUTO.DAT" Delimited By Size
+          Into PathPRODUTO
+   End-String.
+   Open I-O PRODUTO
+   If Not Valido-PRODUTO
+      Open Output PRODUTO
+      Close PRODUTO
+      Open I-O PRODUTO
+   End-if.
+   If Not Valido-PRODUTO
+      Display Message Box "erro PRODUTO" Stat-PRODUTO
+      Exit Program
+   End-if.
+
+   Perform Limpa-Campos Thru Limpa-Campos-Exit.
+
+   Display Standard Graphical Window,
+           Title "Manutencao de Produtos",
+           Size 62, Lines 17, Background-Low
+           Modeless,
+           Handle Handle-TELA951.
+   Display Tela-Manutencao.
+
+   Perform, With Test After, Until Sair-Pressed
+      Accept Tela-Manutencao On Exception Continue
+   End-Perform.
+
+   Close PRODUTO.
+   Close Window Handle-TELA951.
+   Exit Program.
+*
+ Trata-Excecao.
+   Evaluate True
+      When Consultar-Pressed
+         Perform Consulta-Produto Thru Consulta-Produto-Exit
+      When Incluir-Pressed
+         Perform Inclui-Produto Thru Inclui-Produto-Exit
+      When Alterar-Pressed
+         Perform Altera-Produto Thru Altera-Produto-Exit
+      When Limpar-Pressed
+         Perform Limpa-Campos Thru Limpa-Campos-Exit
+   End-Evaluate.
+*
+ Consulta-Produto.
+   Move Spaces To WS-MENSAGEM
+   Move WS-CODIGO-DIGITADO To PD-CODIGO
+   Read PRODUTO
+      Invalid Key Continue
+   End-Read
+   If Valido-PRODUTO
+      Move PD-NOME             To WS-NOME-DIGITADO
+      Move PD-UNIDADE          To WS-UNIDADE-DIGITADO
+      Move PD-SITU             To WS-SITU-DIGITADO
+      Move "Produto encontrado." To WS-MENSAGEM
+   Else
+      Move "Produto nao cadastrado - use Incluir." To WS-MENSAGEM
+   End-if
+   Display Tela-Manutencao.
+ Consulta-Produto-Exit.
+   Exit.
+*
+ Inclui-Produto.
+   Move Spaces To WS-MENSAGEM
+   Accept WS-DATA-SISTEMA From Date YYYYMMDD.
+   Accept WS-HORA-SISTEMA From Time.
+   Move Spaces          To PRODUTO-REGI
+   Move WS-CODIGO-DIGITADO  To PD-CODIGO
+   Move WS-NOME-DIGITADO    To PD-NOME
+   Move WS-UNIDADE-DIGITADO To PD-UNIDADE
+   Move WS-SITU-DIGITADO    To PD-SITU
+   Move WS-DATA-SISTEMA     To PD-DTIN
+   Move WS-HORA-SISTEMA     To PD-HRIN
+   Move WS-DATA-SISTEMA     To PD-DTAL
+   Move WS-HORA-SISTEMA     To PD-HRAL
+   Write PRODUTO-REGI
+      Invalid Key
+         If Duplicado-PRODUTO
+            Move "Codigo ja cadastrado - use Alterar." To WS-MENSAGEM
+         Else
+            Move "Erro ao incluir produto." To WS-MENSAGEM
+         End-if
+      Not Invalid Key
+         Move "Produto incluido." To WS-MENSAGEM
+   End-Write
+   Display Tela-Manutencao.
+ Inclui-Produto-Exit.
+   Exit.
+*
+ Altera-Produto.
+   Move Spaces To WS-MENSAGEM
+   Move WS-CODIGO-DIGITADO To PD-CODIGO
+   Read PRODUTO
+      Invalid Key Continue
+   End-Read
+   If Not Valido-PRODUTO
+      Move "Produto nao cadastrado - use Incluir." To WS-MENSAGEM
+   Else
+      Accept WS-DATA-SISTEMA From Date YYYYMMDD.
+      Accept WS-HORA-SISTEMA From Time.
+      Move WS-NOME-DIGITADO    To PD-NOME
+      Move WS-UNIDADE-DIGITADO To PD-UNIDADE
+      Move WS-SITU-DIGITADO    To PD-SITU
+      Move WS-DATA-SISTEMA     To PD-DTAL
+      Move WS-HORA-SISTEMA     To PD-HRAL
+      Rewrite PRODUTO-REGI
+         Invalid Key
+            Move "Erro ao alterar produto." To WS-MENSAGEM
+         Not Invalid Key
+            Move "Produto alterado." To WS-MENSAGEM
+      End-Rewrite
+   End-if
+   Display Tela-Manutencao.
+ Altera-Produto-Exit.
+   Exit.
+*
+ Limpa-Campos.
+   Move Zeros  To WS-CODIGO-DIGITADO
+   Move Spaces To WS-NOME-DIGITADO WS-UNIDADE-DIGITADO WS-MENSAGEM
+   Move "A"    To WS-SITU-DIGITADO
+   Display Tela-Manutencao.
+ Limpa-Campos-Exit.
+   Exit.
