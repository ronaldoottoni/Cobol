@@ -0,0 +1,28 @@
+       Identification Division
+       Program-Id. CRYPTEST.
+       Author. RONALDO OTTONI.
+
+       Data Division.
+       Working-Storage Section.
+       01 WL-TEXTO              PIC X(100).
+       01 WL-TAMANHO            PIC 9(03) COMP-X Value 5.
+       01 WL-OPERACAO           PIC X(001).
+       01 WL-CHAVE              PIC X(016) Value "TESTE0KEY0000000".
+
+       Procedure Division.
+        Display "Encriptando a palavra Teste"
+
+        Move Spaces To WL-TEXTO
+        Move "Teste" To WL-TEXTO
+
+        Move "E" To WL-OPERACAO
+        Call "CRYPTO" Using WL-TEXTO WL-TAMANHO WL-OPERACAO WL-CHAVE
+
+        Display "Palavra Encriptada: " WL-TEXTO(1:WL-TAMANHO).
+
+        Move "D" To WL-OPERACAO
+        Call "CRYPTO" Using WL-TEXTO WL-TAMANHO WL-OPERACAO WL-CHAVE
+
+        Display "Palavra Decriptada: " WL-TEXTO(1:WL-TAMANHO).
+
+        Stop Run.
