@@ -0,0 +1,340 @@
+*MANUTENCAO DO CADASTRO DE TRANSPORTADORAS (TRANSP.DAT/TABFRET.DAT)
+ Identification Division.
+ Program-Id. PROG950.
+ Author. RONALDO OTTONI.
+ Environment Division.
+ Configuration Section.
+ Special-Names. Decimal-Point is comma.
+ Input-Output Section.
+ File-Control.
+*
+   Copy "..\COPY\TRANSP.SL".
+   Copy "..\COPY\TABFRET.SL".
+*
+ Data Division.
+ File Section.
+   Copy "..\COPY\TRANSP.FD".
+$XFD FILE=TABFRET
+   Copy "..\COPY\TABFRET.FD".
+*
+ Working-Storage Section.
+*
+ Copy "..\COPY\Fonts.Def".
+ Copy "..\COPY\acugui.Def".
+ Copy "..\COPY\crtvars.Def".
+ Copy "..\COPY\WinHelp.Def".
+ Copy "..\COPY\Winprint.Def".
+ Copy "..\COPY\acucobol.Def".
+*
+ 01  Stat-TRANSP         PIC X(002).
+     88 Valido-TRANSP    Value "00" THRU "09".
+     88 Duplicado-TRANSP Value "22".
+ 01  PATHTRANSP          PIC X(060).
+*
+ 01  Stat-TABFRET        PIC X(002).
+     88 Valido-TABFRET   Value "00" THRU "09".
+ 01  PATHTABFRET         PIC X(060).
+*
+ 01 WS-KEY-STATUS Is Special-Names Crt Status Pic 9(004) Value 0.
+    88 Sair-Pressed         Value 0010.
+    88 Consultar-Pressed    Value 0020.
+    88 Incluir-Pressed      Value 0030.
+    88 Alterar-Pressed      Value 0040.
+    88 Excluir-Pressed      Value 0050.
+    88 Limpar-Pressed       Value 0060.
+*
+ 01 WS-CODIGO-DIGITADO PIC Z(003)9.
+ 01 WS-NOME-DIGITADO   PIC X(040) VALUE SPACES.
+ 01 WS-ROTA-DIGITADO   PIC X(030) VALUE SPACES.
+ 01 WS-SITU-DIGITADO   PIC X(001) VALUE "A".
+ 01 WS-VALOR-KG-DIGITADO PIC 9(007)V9999 VALUE ZEROS.
+ 01 WS-ALIQ-ICMS-DIGITADO PIC 9(003)V99 VALUE ZEROS.
+*
+ 01 WS-DATA-SISTEMA    PIC 9(008).
+ 01 WS-HORA-SISTEMA    PIC 9(008).
+*
+ 01 WS-MENSAGEM        PIC X(050) VALUE SPACES.
+*
+01 Handle-TELA950             Handle Of Window.
+*
+ Linkage Section.
+ Copy "..\copy\linkage.cpy".
+*
+Screen section.
+01 Tela-Manutencao Exception Procedure Trata-Excecao.
+   03 Frame, Line    1,00, Col    2,00,
+      Lines  17,00, Size   65,00 CELLS,
+      Lowered
+   .
+   03 Label "Codigo:", Line 2,00, Col 3,00.
+   03 WS-CODIGO-DIGITADO, Entry-Field,
+      Line 2,00, Col 12,00, Size 06,00,
+      Using WS-CODIGO-DIGITADO.
+   03 PB-Consultar, Push-Button, "&Consultar",
+      Line 2,00, Col 20,00, Size 18 Cells,
+      Default-Button,
+      Exception-Value = 0020.
+   03 PB-Limpar, Push-Button, "&Novo",
+      Line 2,00, Col 40,00, Size 12 Cells,
+      Exception-Value = 0060.
+*
+   03 Label "Nome..........:", Line 4,00, Col 3,00.
+   03 WS-NOME-DIGITADO, Entry-Field,
+      Line 4,00, Col 22,00, Size 40,00,
+      Using WS-NOME-DIGITADO.
+   03 Label "Rota..........:", Line 5,00, Col 3,00.
+   03 WS-ROTA-DIGITADO, Entry-Field,
+      Line 5,00, Col 22,00, Size 30,00,
+      Using WS-ROTA-DIGITADO.
+   03 Label "Situacao (A/I):", Line 6,00, Col 3,00.
+   03 WS-SITU-DIGITADO, Entry-Field,
+      Line 6,00, Col 22,00, Size 01,00,
+      Using WS-SITU-DIGITADO.
+   03 Label "Valor por Kg..:", Line 8,00, Col 3,00.
+   03 WS-VALOR-KG-DIGITADO, Entry-Field,
+      Line 8,00, Col 22,00, Size 12,00,
+      Using WS-VALOR-KG-DIGITADO.
+   03 Label "Aliquota ICMS.:", Line 9,00, Col 3,00.
+   03 WS-ALIQ-ICMS-DIGITADO, Entry-Field,
+      Line 9,00, Col 22,00, Size 06,00,
+      Using WS-ALIQ-ICMS-DIGITADO.
+*
+   03 Label From WS-MENSAGEM, Line 13,00, Col 3,00, Size 60,00.
+*
+   03 PB-Incluir, Push-Button, "&Incluir",
+      Line 15,00, Col 3,00, Size 14 Cells,
+      Exception-Value = 0030.
+   03 PB-Alterar, Push-Button, "A&lterar",
+      Line 15,00, Col 18,00, Size 14 Cells,
+      Exception-Value = 0040.
+   03 PB-Excluir, Push-Button, "&Excluir",
+      Line 15,00, Col 33,00, Size 14 Cells,
+      Exception-Value = 0050.
+   03 PB-Sair, Push-Button, "&Sair",
+      Line 15,00, Col 48,00, Size 14 Cells,
+      Self-Act,
+      Exception-Value = 0010.
+*
+ Procedure Division Using LK-Linkage.
+ COPY "..\COPY\10000.MOD".
+*
+ Inicio.
+   Move Spaces to PathTRANSP.
+   String Lk-Unidade         Delimited By Size
+          "\DADOS\TRANSP.DAT" Delimited By Size
+          Into PathTRANSP
+   End-String.
+   Open I-O TRANSP
+   If Not Valido-TRANSP
+      Open Output TRANSP
+      Close TRANSP
+      Open I-O TRANSP
+   End-if.
+   If Not Valido-TRANSP
+      Display Message Box "erro TRANSP" Stat-TRANSP
+      Exit Program
+   End-if.
+
+   Move Spaces to PathTABFRET.
+   String Lk-Unidade          Delimited By Size
+          "\DADOS\TABFRET.DAT" Delimited By Size
+          Into PathTABFRET
+   End-String.
+   Open I-O TABFRET
+   If Not Valido-TABFRET
+      Open Output TABFRET
+      Close TABFRET
+      Open I-O TABFRET
+   End-if.
+   If Not Valido-TABFRET
+      Display Message Box "erro TABFRET" Stat-TABFRET
+      Close TRANSP
+      Exit Program
+   End-if.
+
+   Perform Limpa-Campos Thru Limpa-Campos-Exit.
+
+   Display Standard Graphical Window,
+           Title "Manutencao de Transportadoras",
+           Size 67, Lines 19, Background-Low
+           Modeless,
+           Handle Handle-TELA950.
+   Display Tela-Manutencao.
+
+   Perform, With Test After, Until Sair-Pressed
+      Accept Tela-Manutencao On Exception Continue
+   End-Perform.
+
+   Close TRANSP.
+   Close TABFRET.
+   Close Window Handle-TELA950.
+   Exit Program.
+*
+ Trata-Excecao.
+   Evaluate True
+      When Consultar-Pressed
+         Perform Consulta-Transp Thru Consulta-Transp-Exit
+      When Incluir-Pressed
+         Perform Inclui-Transp Thru Inclui-Transp-Exit
+      When Alterar-Pressed
+         Perform Altera-Transp Thru Altera-Transp-Exit
+      When Excluir-Pressed
+         Perform Exclui-Transp Thru Exclui-Transp-Exit
+      When Limpar-Pressed
+         Perform Limpa-Campos Thru Limpa-Campos-Exit
+   End-Evaluate.
+*
+ Consulta-Transp.
+   Move Spaces To WS-MENSAGEM
+   Move WS-CODIGO-DIGITADO To TR-CODIGO
+   Read TRANSP
+      Invalid Key Continue
+   End-Read
+   If Valido-TRANSP
+      Move TR-NOME             To WS-NOME-DIGITADO
+      Move TR-ROTA             To WS-ROTA-DIGITADO
+      Move TR-SITU             To WS-SITU-DIGITADO
+      Perform Le-Tarifa Thru Le-Tarifa-Exit
+      Move "Transportadora encontrada." To WS-MENSAGEM
+   Else
+      Move "Transportadora nao cadastrada - use Incluir."
+                               To WS-MENSAGEM
+   End-if
+   Display Tela-Manutencao.
+ Consulta-Transp-Exit.
+   Exit.
+*
+*  Reads the freight-rate row that goes with the transportadora
+*  just looked up (same code as TF-TRAN); a transportadora may
+*  exist without a rate row yet, so Invalid Key just clears it.
+ Le-Tarifa.
+   Move TR-CODIGO To TF-TRAN
+   Read TABFRET
+      Invalid Key Continue
+   End-Read
+   If Valido-TABFRET
+      Move TF-VALOR-KG   To WS-VALOR-KG-DIGITADO
+      Move TF-ALIQ-ICMS  To WS-ALIQ-ICMS-DIGITADO
+   Else
+      Move Zeros To WS-VALOR-KG-DIGITADO WS-ALIQ-ICMS-DIGITADO
+   End-if.
+ Le-Tarifa-Exit.
+   Exit.
+*
+*  Writes both the transportadora and its freight-rate row under
+*  the same code the operator typed.
+ Inclui-Transp.
+   Move Spaces To WS-MENSAGEM
+   Accept WS-DATA-SISTEMA From Date YYYYMMDD.
+   Accept WS-HORA-SISTEMA From Time.
+   Move Spaces         To TRANSP-REGI
+   Move WS-CODIGO-DIGITADO   To TR-CODIGO
+   Move WS-NOME-DIGITADO     To TR-NOME
+   Move WS-ROTA-DIGITADO     To TR-ROTA
+   Move WS-SITU-DIGITADO     To TR-SITU
+   Move WS-DATA-SISTEMA      To TR-DTIN
+   Move WS-HORA-SISTEMA      To TR-HRIN
+   Move WS-DATA-SISTEMA      To TR-DTAL
+   Move WS-HORA-SISTEMA      To TR-HRAL
+   Write TRANSP-REGI
+      Invalid Key
+         If Duplicado-TRANSP
+            Move "Codigo ja cadastrado - use Alterar." To WS-MENSAGEM
+         Else
+            Move "Erro ao incluir transportadora." To WS-MENSAGEM
+         End-if
+      Not Invalid Key
+         Move Spaces           To TABFRET-REGI
+         Move WS-CODIGO-DIGITADO   To TF-TRAN
+         Move WS-VALOR-KG-DIGITADO To TF-VALOR-KG
+         Move WS-ALIQ-ICMS-DIGITADO To TF-ALIQ-ICMS
+         Write TABFRET-REGI
+            Invalid Key Continue
+         End-Write
+         Move "Transportadora incluida." To WS-MENSAGEM
+   End-Write
+   Display Tela-Manutencao.
+ Inclui-Transp-Exit.
+   Exit.
+*
+ Altera-Transp.
+   Move Spaces To WS-MENSAGEM
+   Move WS-CODIGO-DIGITADO To TR-CODIGO
+   Read TRANSP
+      Invalid Key Continue
+   End-Read
+   If Not Valido-TRANSP
+      Move "Transportadora nao cadastrada - use Incluir."
+                               To WS-MENSAGEM
+   Else
+      Accept WS-DATA-SISTEMA From Date YYYYMMDD.
+      Accept WS-HORA-SISTEMA From Time.
+      Move WS-NOME-DIGITADO     To TR-NOME
+      Move WS-ROTA-DIGITADO     To TR-ROTA
+      Move WS-SITU-DIGITADO     To TR-SITU
+      Move WS-DATA-SISTEMA      To TR-DTAL
+      Move WS-HORA-SISTEMA      To TR-HRAL
+      Rewrite TRANSP-REGI
+         Invalid Key
+            Move "Erro ao alterar transportadora." To WS-MENSAGEM
+         Not Invalid Key
+            Move WS-CODIGO-DIGITADO   To TF-TRAN
+            Move WS-VALOR-KG-DIGITADO To TF-VALOR-KG
+            Move WS-ALIQ-ICMS-DIGITADO To TF-ALIQ-ICMS
+            Read TABFRET
+               Invalid Key Continue
+            End-Read
+            If Valido-TABFRET
+               Rewrite TABFRET-REGI
+                  Invalid Key Continue
+               End-Rewrite
+            Else
+               Write TABFRET-REGI
+                  Invalid Key Continue
+               End-Write
+            End-if
+            Move "Transportadora alterada." To WS-MENSAGEM
+      End-Rewrite
+   End-if
+   Display Tela-Manutencao.
+ Altera-Transp-Exit.
+   Exit.
+*
+*  Removes the transportadora and its freight-rate row together -
+*  a rate with no transportadora behind it would be dead data.
+ Exclui-Transp.
+   Move Spaces To WS-MENSAGEM
+   Move WS-CODIGO-DIGITADO To TR-CODIGO
+   Read TRANSP
+      Invalid Key Continue
+   End-Read
+   If Not Valido-TRANSP
+      Move "Transportadora nao cadastrada." To WS-MENSAGEM
+   Else
+      Delete TRANSP
+         Invalid Key Continue
+      End-Delete
+      Move TR-CODIGO To TF-TRAN
+      Read TABFRET
+         Invalid Key Continue
+      End-Read
+      If Valido-TABFRET
+         Delete TABFRET
+            Invalid Key Continue
+         End-Delete
+      End-if
+      Move "Transportadora excluida." To WS-MENSAGEM
+      Perform Limpa-Campos Thru Limpa-Campos-Exit
+   End-if
+   Display Tela-Manutencao.
+ Exclui-Transp-Exit.
+   Exit.
+*
+ Limpa-Campos.
+   Move Zeros  To WS-CODIGO-DIGITADO WS-VALOR-KG-DIGITADO
+                  WS-ALIQ-ICMS-DIGITADO
+   Move Spaces To WS-NOME-DIGITADO WS-ROTA-DIGITADO WS-MENSAGEM
+   Move "A"    To WS-SITU-DIGITADO
+   Display Tela-Manutencao.
+ Limpa-Campos-Exit.
+   Exit.
