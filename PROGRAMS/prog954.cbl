@@ -0,0 +1,816 @@
+*ESTORNA UM PEDIDO DE ORDE.DAT DE VOLTA PARA IBICOARA.ORDE (MYSQL)
+ Identification Division.
+ Program-Id. PROG954.
+ Author. RONALDO OTTONI.
+ Environment Division.
+ Configuration Section.
+ Special-Names. Decimal-Point is comma.
+ Input-Output Section.
+ File-Control.
+*
+   Copy "..\COPY\ORDE.SL".
+   Copy "..\COPY\DBCRED.SL".
+*
+ Data Division.
+ File Section.
+$XFD FILE=ORDE
+   Copy "..\COPY\ORDE.FD".
+$XFD FILE=DBCRED
+   Copy "..\COPY\DBCRED.FD".
+*
+ Working-Storage Section.
+*
+ 01  Stat-ORDE           PIC X(002).
+     88 Valido-ORDE      Value "00" THRU "09".
+ 01  PATHORDE            PIC X(060).
+*
+ 01  Stat-DBCRED         PIC X(002).
+     88 Valido-DBCRED    Value "00" THRU "09".
+ 01  PATHDBCRED          PIC X(060)
+     VALUE "..\DADOS\DBCRED.DAT".
+*  WS-DB-CHAVE must match the literal compiled into PROG944SQL -
+*  it is the key DC-SENHA-BYTE is enciphered against.
+ 01  WS-DB-CHAVE         PIC X(008) VALUE "R0N944KY".
+ 01  WS-DB-SENHA-DEC.
+     03 WS-DB-SENHA-BYTE PIC 9(02) COMP-X OCCURS 20.
+ 01  WS-DB-SENHA-ED REDEFINES WS-DB-SENHA-DEC
+                        PIC X(020).
+ 01  WS-DB-IDX           PIC 9(02) COMP-X.
+*  Scratch fields for the CRYPTO call - DC-SENHA-BYTE is deciphered
+*  by running it back through CRYPTO's RC4-style cipher keyed on
+*  WS-DB-CHAVE, the same real cipher PROG946 enciphers it with, in
+*  place of the old hand-rolled repeating subtract.
+ 01  WS-CRY-BUFFER       PIC X(100).
+ 01  WS-CRY-BUFFER-BYTE REDEFINES WS-CRY-BUFFER
+                        PIC 9(02) COMP-X OCCURS 100.
+ 01  WS-CRY-CHAVE        PIC X(016).
+ 01  WS-CRY-TAMANHO      PIC 9(03) COMP-X.
+ 01  WS-CRY-OPERACAO     PIC X(001).
+*
+ 01  WS-NUME-DIGITADO    PIC 9(006) VALUE ZEROS.
+ 01  WS-ORDE-ENCONTRADA  PIC X(01) VALUE "N".
+     88 Ordem-Encontrada Value "S".
+ 01  WS-CONFIRMA         PIC X(01) VALUE SPACE.
+     88 Confirma-Estorno Value "S" "s".
+ 01  WS-ERRO-DELETE      PIC X(01) VALUE "N".
+     88 Erro-Delete      Value "S".
+*
+ EXEC SQL INCLUDE SQLCA END-EXEC.
+ EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      01 WS_ORDE.
+         03 OD-NUME     PIC S9(006)     COMP-5.
+         03 OD-EMIS     PIC  X(010)     .
+         03 OD-CLIE     PIC S9(004)     COMP-5.
+         03 OD-PROD-1   PIC S9(006)     COMP-5.
+         03 OD-PROD-2   PIC S9(006)     COMP-5.
+         03 OD-PROD-3   PIC S9(006)     COMP-5.
+         03 OD-PROD-4   PIC S9(006)     COMP-5.
+         03 OD-PROD-5   PIC S9(006)     COMP-5.
+         03 OD-PROD-6   PIC S9(006)     COMP-5.
+         03 OD-PROD-7   PIC S9(006)     COMP-5.
+         03 OD-PROD-8   PIC S9(006)     COMP-5.
+         03 OD-PROD-9   PIC S9(006)     COMP-5.
+         03 OD-PROD-10  PIC S9(006)     COMP-5.
+         03 OD-PROD-11  PIC S9(006)     COMP-5.
+         03 OD-PROD-12  PIC S9(006)     COMP-5.
+         03 OD-PROD-13  PIC S9(006)     COMP-5.
+         03 OD-PROD-14  PIC S9(006)     COMP-5.
+         03 OD-PROD-15  PIC S9(006)     COMP-5.
+         03 OD-PROD-16  PIC S9(006)     COMP-5.
+         03 OD-PROD-17  PIC S9(006)     COMP-5.
+         03 OD-PROD-18  PIC S9(006)     COMP-5.
+         03 OD-PROD-19  PIC S9(006)     COMP-5.
+         03 OD-PROD-20  PIC S9(006)     COMP-5.
+         03 OD-AREA-1   PIC S9(004)     COMP-5.
+         03 OD-AREA-2   PIC S9(004)     COMP-5.
+         03 OD-AREA-3   PIC S9(004)     COMP-5.
+         03 OD-AREA-4   PIC S9(004)     COMP-5.
+         03 OD-AREA-5   PIC S9(004)     COMP-5.
+         03 OD-AREA-6   PIC S9(004)     COMP-5.
+         03 OD-AREA-7   PIC S9(004)     COMP-5.
+         03 OD-AREA-8   PIC S9(004)     COMP-5.
+         03 OD-AREA-9   PIC S9(004)     COMP-5.
+         03 OD-AREA-10  PIC S9(004)     COMP-5.
+         03 OD-AREA-11  PIC S9(004)     COMP-5.
+         03 OD-AREA-12  PIC S9(004)     COMP-5.
+         03 OD-AREA-13  PIC S9(004)     COMP-5.
+         03 OD-AREA-14  PIC S9(004)     COMP-5.
+         03 OD-AREA-15  PIC S9(004)     COMP-5.
+         03 OD-AREA-16  PIC S9(004)     COMP-5.
+         03 OD-AREA-17  PIC S9(004)     COMP-5.
+         03 OD-AREA-18  PIC S9(004)     COMP-5.
+         03 OD-AREA-19  PIC S9(004)     COMP-5.
+         03 OD-AREA-20  PIC S9(004)     COMP-5.
+         03 OD-QUAN-1   PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-2   PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-3   PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-4   PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-5   PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-6   PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-7   PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-8   PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-9   PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-10  PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-11  PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-12  PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-13  PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-14  PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-15  PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-16  PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-17  PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-18  PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-19  PIC S9(012)V999 COMP-3.
+         03 OD-QUAN-20  PIC S9(012)V999 COMP-3.
+         03 OD-VOLU-1   PIC S9(004)     COMP-5.
+         03 OD-VOLU-2   PIC S9(004)     COMP-5.
+         03 OD-VOLU-3   PIC S9(004)     COMP-5.
+         03 OD-VOLU-4   PIC S9(004)     COMP-5.
+         03 OD-VOLU-5   PIC S9(004)     COMP-5.
+         03 OD-VOLU-6   PIC S9(004)     COMP-5.
+         03 OD-VOLU-7   PIC S9(004)     COMP-5.
+         03 OD-VOLU-8   PIC S9(004)     COMP-5.
+         03 OD-VOLU-9   PIC S9(004)     COMP-5.
+         03 OD-VOLU-10  PIC S9(004)     COMP-5.
+         03 OD-VOLU-11  PIC S9(004)     COMP-5.
+         03 OD-VOLU-12  PIC S9(004)     COMP-5.
+         03 OD-VOLU-13  PIC S9(004)     COMP-5.
+         03 OD-VOLU-14  PIC S9(004)     COMP-5.
+         03 OD-VOLU-15  PIC S9(004)     COMP-5.
+         03 OD-VOLU-16  PIC S9(004)     COMP-5.
+         03 OD-VOLU-17  PIC S9(004)     COMP-5.
+         03 OD-VOLU-18  PIC S9(004)     COMP-5.
+         03 OD-VOLU-19  PIC S9(004)     COMP-5.
+         03 OD-VOLU-20  PIC S9(004)     COMP-5.
+         03 OD-QVOL-1   PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-2   PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-3   PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-4   PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-5   PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-6   PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-7   PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-8   PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-9   PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-10  PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-11  PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-12  PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-13  PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-14  PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-15  PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-16  PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-17  PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-18  PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-19  PIC S9(009)V999 COMP-3.
+         03 OD-QVOL-20  PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-1   PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-2   PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-3   PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-4   PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-5   PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-6   PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-7   PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-8   PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-9   PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-10  PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-11  PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-12  PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-13  PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-14  PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-15  PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-16  PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-17  PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-18  PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-19  PIC S9(009)V999 COMP-3.
+         03 OD-QAVL-20  PIC S9(009)V999 COMP-3.
+         03 OD-OBPR-1   PIC  X(030)     .
+         03 OD-OBPR-2   PIC  X(030)     .
+         03 OD-OBPR-3   PIC  X(030)     .
+         03 OD-OBPR-4   PIC  X(030)     .
+         03 OD-OBPR-5   PIC  X(030)     .
+         03 OD-OBPR-6   PIC  X(030)     .
+         03 OD-OBPR-7   PIC  X(030)     .
+         03 OD-OBPR-8   PIC  X(030)     .
+         03 OD-OBPR-9   PIC  X(030)     .
+         03 OD-OBPR-10  PIC  X(030)     .
+         03 OD-OBPR-11  PIC  X(030)     .
+         03 OD-OBPR-12  PIC  X(030)     .
+         03 OD-OBPR-13  PIC  X(030)     .
+         03 OD-OBPR-14  PIC  X(030)     .
+         03 OD-OBPR-15  PIC  X(030)     .
+         03 OD-OBPR-16  PIC  X(030)     .
+         03 OD-OBPR-17  PIC  X(030)     .
+         03 OD-OBPR-18  PIC  X(030)     .
+         03 OD-OBPR-19  PIC  X(030)     .
+         03 OD-OBPR-20  PIC  X(030)     .
+         03 OD-LOCA     PIC  X(020)     .
+         03 OD-TRAN     PIC S9(006)     COMP-5.
+         03 OD-TICK     PIC S9(006)     COMP-5.
+         03 OD-TARA     PIC S9(012)V999 COMP-3.
+         03 OD-BRUT     PIC S9(012)V999 COMP-3.
+         03 OD-LIQU     PIC S9(012)V999 COMP-3.
+         03 OD-ORVE     PIC S9(006)     COMP-5.
+         03 OD-OVEM     PIC S9(002)     COMP-5.
+         03 OD-OBSE     PIC  X(200)     .
+         03 OD-VLUN-1   PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-2   PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-3   PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-4   PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-5   PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-6   PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-7   PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-8   PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-9   PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-10  PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-11  PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-12  PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-13  PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-14  PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-15  PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-16  PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-17  PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-18  PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-19  PIC S9(005)V9999 COMP-3.
+         03 OD-VLUN-20  PIC S9(005)V9999 COMP-3.
+         03 OD-VENC-1   PIC  X(010)     .
+         03 OD-VENC-2   PIC  X(010)     .
+         03 OD-VENC-3   PIC  X(010)     .
+         03 OD-VENC-4   PIC  X(010)     .
+         03 OD-VENC-5   PIC  X(010)     .
+         03 OD-VENC-6   PIC  X(010)     .
+         03 OD-VENC-7   PIC  X(010)     .
+         03 OD-VENC-8   PIC  X(010)     .
+         03 OD-VENC-9   PIC  X(010)     .
+         03 OD-VENC-10  PIC  X(010)     .
+         03 OD-VALO-1   PIC S9(012)V99  COMP-3.
+         03 OD-VALO-2   PIC S9(012)V99  COMP-3.
+         03 OD-VALO-3   PIC S9(012)V99  COMP-3.
+         03 OD-VALO-4   PIC S9(012)V99  COMP-3.
+         03 OD-VALO-5   PIC S9(012)V99  COMP-3.
+         03 OD-VALO-6   PIC S9(012)V99  COMP-3.
+         03 OD-VALO-7   PIC S9(012)V99  COMP-3.
+         03 OD-VALO-8   PIC S9(012)V99  COMP-3.
+         03 OD-VALO-9   PIC S9(012)V99  COMP-3.
+         03 OD-VALO-10  PIC S9(012)V99  COMP-3.
+         03 OD-VEND     PIC S9(004)     COMP-5.
+         03 OD-LIBE     PIC  X(020)     .
+         03 OD-DTLB     PIC  X(010)     .
+         03 OD-HRLB     PIC  X(008)     .
+         03 OD-SITU     PIC S9(001)     COMP-5.
+         03 OD-PEDV     PIC S9(006)     COMP-5.
+         03 OD-QDFA-1   PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-2   PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-3   PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-4   PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-5   PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-6   PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-7   PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-8   PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-9   PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-10  PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-11  PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-12  PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-13  PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-14  PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-15  PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-16  PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-17  PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-18  PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-19  PIC S9(009)V999 COMP-3.
+         03 OD-QDFA-20  PIC S9(009)V999 COMP-3.
+         03 OD-SELE-1   PIC  X(001)     .
+         03 OD-SELE-2   PIC  X(001)     .
+         03 OD-SELE-3   PIC  X(001)     .
+         03 OD-SELE-4   PIC  X(001)     .
+         03 OD-SELE-5   PIC  X(001)     .
+         03 OD-SELE-6   PIC  X(001)     .
+         03 OD-SELE-7   PIC  X(001)     .
+         03 OD-SELE-8   PIC  X(001)     .
+         03 OD-SELE-9   PIC  X(001)     .
+         03 OD-SELE-10  PIC  X(001)     .
+         03 OD-SELE-11  PIC  X(001)     .
+         03 OD-SELE-12  PIC  X(001)     .
+         03 OD-SELE-13  PIC  X(001)     .
+         03 OD-SELE-14  PIC  X(001)     .
+         03 OD-SELE-15  PIC  X(001)     .
+         03 OD-SELE-16  PIC  X(001)     .
+         03 OD-SELE-17  PIC  X(001)     .
+         03 OD-SELE-18  PIC  X(001)     .
+         03 OD-SELE-19  PIC  X(001)     .
+         03 OD-SELE-20  PIC  X(001)     .
+         03 OD-FRET     PIC S9(011)V99  COMP-3.
+         03 OD-ICFR     PIC S9(011)V99  COMP-3.
+         03 OD-MOEDA    PIC  X(003)     .
+         03 OD-CAMBIO   PIC S9(004)V9999 COMP-3.
+         03 OD-INCL     PIC  X(020)     .
+         03 OD-DTIN     PIC  X(010)     .
+         03 OD-HRIN     PIC  X(008)     .
+         03 OD-ALTE     PIC  X(020)     .
+         03 OD-DTAL     PIC  X(010)     .
+         03 OD-HRAL     PIC  X(008)     .
+      01 WS-DB-USUARIO-SQL PIC X(020).
+      01 WS-DB-BASE-SQL    PIC X(030).
+      01 WS-DB-SENHA-SQL   PIC X(020).
+ EXEC SQL END DECLARE SECTION END-EXEC.
+*
+ Linkage Section.
+ Copy "..\copy\linkage.cpy".
+*
+ Procedure Division Using LK-Linkage.
+*
+ Inicio.
+   Move Spaces to PathORDE.
+   String Lk-Unidade      Delimited By Size
+          "\DADOS\ORDE.DAT" Delimited By Size
+          Into PathORDE
+   End-String.
+   Open I-O ORDE
+   If Not Valido-ORDE
+      Display "erro ORDE " Stat-ORDE
+      Exit Program
+   End-if.
+
+   Display "Numero do pedido a estornar para o MySQL...: "
+      With No Advancing
+   Accept WS-NUME-DIGITADO
+
+   Move "N" To WS-ORDE-ENCONTRADA
+   Move WS-NUME-DIGITADO To ORDE-NUME
+   Read ORDE
+      Invalid Key
+         Display "Pedido " WS-NUME-DIGITADO " nao encontrado em ORDE.DAT"
+      Not Invalid Key
+         Move "S" To WS-ORDE-ENCONTRADA
+   End-Read
+
+   If Not Ordem-Encontrada
+      Close ORDE
+      Exit Program
+   End-if
+
+   Display "Confirma o estorno do pedido " WS-NUME-DIGITADO
+           " (S/N)...: " With No Advancing
+   Accept WS-CONFIRMA
+   If Not Confirma-Estorno
+      Display "Estorno cancelado."
+      Close ORDE
+      Exit Program
+   End-if
+
+   Perform Carrega-Credenciais Thru Carrega-Credenciais-Exit
+   Perform Monta-Registro-Sql Thru Monta-Registro-Sql-Exit
+
+   EXEC SQL WHENEVER SQLERROR GOTO ERROR-EXIT END-EXEC
+
+   EXEC SQL
+        INSERT INTO IBICOARA.ORDE VALUES (
+           :OD-NUME, :OD-EMIS, :OD-CLIE,
+           :OD-PROD-1, :OD-PROD-2, :OD-PROD-3, :OD-PROD-4, :OD-PROD-5,
+           :OD-PROD-6, :OD-PROD-7, :OD-PROD-8, :OD-PROD-9, :OD-PROD-10,
+           :OD-PROD-11, :OD-PROD-12, :OD-PROD-13, :OD-PROD-14, :OD-PROD-15,
+           :OD-PROD-16, :OD-PROD-17, :OD-PROD-18, :OD-PROD-19, :OD-PROD-20,
+           :OD-AREA-1, :OD-AREA-2, :OD-AREA-3, :OD-AREA-4, :OD-AREA-5,
+           :OD-AREA-6, :OD-AREA-7, :OD-AREA-8, :OD-AREA-9, :OD-AREA-10,
+           :OD-AREA-11, :OD-AREA-12, :OD-AREA-13, :OD-AREA-14, :OD-AREA-15,
+           :OD-AREA-16, :OD-AREA-17, :OD-AREA-18, :OD-AREA-19, :OD-AREA-20,
+           :OD-QUAN-1, :OD-QUAN-2, :OD-QUAN-3, :OD-QUAN-4, :OD-QUAN-5,
+           :OD-QUAN-6, :OD-QUAN-7, :OD-QUAN-8, :OD-QUAN-9, :OD-QUAN-10,
+           :OD-QUAN-11, :OD-QUAN-12, :OD-QUAN-13, :OD-QUAN-14, :OD-QUAN-15,
+           :OD-QUAN-16, :OD-QUAN-17, :OD-QUAN-18, :OD-QUAN-19, :OD-QUAN-20,
+           :OD-VOLU-1, :OD-VOLU-2, :OD-VOLU-3, :OD-VOLU-4, :OD-VOLU-5,
+           :OD-VOLU-6, :OD-VOLU-7, :OD-VOLU-8, :OD-VOLU-9, :OD-VOLU-10,
+           :OD-VOLU-11, :OD-VOLU-12, :OD-VOLU-13, :OD-VOLU-14, :OD-VOLU-15,
+           :OD-VOLU-16, :OD-VOLU-17, :OD-VOLU-18, :OD-VOLU-19, :OD-VOLU-20,
+           :OD-QVOL-1, :OD-QVOL-2, :OD-QVOL-3, :OD-QVOL-4, :OD-QVOL-5,
+           :OD-QVOL-6, :OD-QVOL-7, :OD-QVOL-8, :OD-QVOL-9, :OD-QVOL-10,
+           :OD-QVOL-11, :OD-QVOL-12, :OD-QVOL-13, :OD-QVOL-14, :OD-QVOL-15,
+           :OD-QVOL-16, :OD-QVOL-17, :OD-QVOL-18, :OD-QVOL-19, :OD-QVOL-20,
+           :OD-QAVL-1, :OD-QAVL-2, :OD-QAVL-3, :OD-QAVL-4, :OD-QAVL-5,
+           :OD-QAVL-6, :OD-QAVL-7, :OD-QAVL-8, :OD-QAVL-9, :OD-QAVL-10,
+           :OD-QAVL-11, :OD-QAVL-12, :OD-QAVL-13, :OD-QAVL-14, :OD-QAVL-15,
+           :OD-QAVL-16, :OD-QAVL-17, :OD-QAVL-18, :OD-QAVL-19, :OD-QAVL-20,
+           :OD-OBPR-1, :OD-OBPR-2, :OD-OBPR-3, :OD-OBPR-4, :OD-OBPR-5,
+           :OD-OBPR-6, :OD-OBPR-7, :OD-OBPR-8, :OD-OBPR-9, :OD-OBPR-10,
+           :OD-OBPR-11, :OD-OBPR-12, :OD-OBPR-13, :OD-OBPR-14, :OD-OBPR-15,
+           :OD-OBPR-16, :OD-OBPR-17, :OD-OBPR-18, :OD-OBPR-19, :OD-OBPR-20,
+           :OD-LOCA, :OD-TRAN, :OD-TICK, :OD-TARA, :OD-BRUT, :OD-LIQU,
+           :OD-ORVE, :OD-OVEM, :OD-OBSE,
+           :OD-VLUN-1, :OD-VLUN-2, :OD-VLUN-3, :OD-VLUN-4, :OD-VLUN-5,
+           :OD-VLUN-6, :OD-VLUN-7, :OD-VLUN-8, :OD-VLUN-9, :OD-VLUN-10,
+           :OD-VLUN-11, :OD-VLUN-12, :OD-VLUN-13, :OD-VLUN-14, :OD-VLUN-15,
+           :OD-VLUN-16, :OD-VLUN-17, :OD-VLUN-18, :OD-VLUN-19, :OD-VLUN-20,
+           :OD-VENC-1, :OD-VENC-2, :OD-VENC-3, :OD-VENC-4, :OD-VENC-5,
+           :OD-VENC-6, :OD-VENC-7, :OD-VENC-8, :OD-VENC-9, :OD-VENC-10,
+           :OD-VALO-1, :OD-VALO-2, :OD-VALO-3, :OD-VALO-4, :OD-VALO-5,
+           :OD-VALO-6, :OD-VALO-7, :OD-VALO-8, :OD-VALO-9, :OD-VALO-10,
+           :OD-VEND, :OD-LIBE, :OD-DTLB, :OD-HRLB, :OD-SITU, :OD-PEDV,
+           :OD-QDFA-1, :OD-QDFA-2, :OD-QDFA-3, :OD-QDFA-4, :OD-QDFA-5,
+           :OD-QDFA-6, :OD-QDFA-7, :OD-QDFA-8, :OD-QDFA-9, :OD-QDFA-10,
+           :OD-QDFA-11, :OD-QDFA-12, :OD-QDFA-13, :OD-QDFA-14, :OD-QDFA-15,
+           :OD-QDFA-16, :OD-QDFA-17, :OD-QDFA-18, :OD-QDFA-19, :OD-QDFA-20,
+           :OD-SELE-1, :OD-SELE-2, :OD-SELE-3, :OD-SELE-4, :OD-SELE-5,
+           :OD-SELE-6, :OD-SELE-7, :OD-SELE-8, :OD-SELE-9, :OD-SELE-10,
+           :OD-SELE-11, :OD-SELE-12, :OD-SELE-13, :OD-SELE-14, :OD-SELE-15,
+           :OD-SELE-16, :OD-SELE-17, :OD-SELE-18, :OD-SELE-19, :OD-SELE-20,
+           :OD-FRET, :OD-ICFR, :OD-MOEDA, :OD-CAMBIO,
+           :OD-INCL, :OD-DTIN, :OD-HRIN,
+           :OD-ALTE, :OD-DTAL, :OD-HRAL
+        )
+   END-EXEC
+
+   EXEC SQL COMMIT END-EXEC
+
+*  The MySQL commit above is already irreversible, so a failed
+*  Delete here would leave the order duplicated - still in ORDE.DAT
+*  and freshly reinserted into IBICOARA.ORDE - unless it is caught
+*  before the success message is displayed, the same Stat-ORDE check
+*  PROG944SQL's own Write/Rewrite of ORDE-REGI already uses.
+   Move "N" To WS-ERRO-DELETE
+   Delete ORDE Record
+      Invalid Key
+         Move "S" To WS-ERRO-DELETE
+   End-Delete
+   Close ORDE
+   EXEC SQL DISCONNECT ALL END-EXEC.
+   If Erro-Delete
+      Display Message Box
+         "Pedido reinserido em IBICOARA.ORDE, mas a remocao de "
+         "ORDE.DAT falhou - Status -> " Stat-ORDE
+         ". Pedido duplicado - corrija ORDE.DAT manualmente."
+   Else
+      Display "Pedido " WS-NUME-DIGITADO " estornado para IBICOARA.ORDE",
+              " e removido de ORDE.DAT.".
+   End-if
+   Exit Program.
+*
+*  Reads DBCRED.DAT and deciphers DC-SENHA into WS-DB-SENHA-ED, then
+*  connects to IBICOARA's MySQL database with those credentials -
+*  same technique PROG944SQL uses, since DBCRED.DAT only ever holds
+*  the enciphered bytes.
+ Carrega-Credenciais.
+   Open Input DBCRED
+   If Not Valido-DBCRED
+      Display "erro DBCRED " Stat-DBCRED
+      Close ORDE
+      Exit Program
+   End-if
+   Read DBCRED
+      At End
+         Close DBCRED
+         Close ORDE
+         Display "DBCRED.DAT esta vazio"
+         Exit Program
+   End-Read
+   Close DBCRED
+
+   Move Spaces To WS-DB-SENHA-ED
+   Move DC-SENHA-TAM To WS-CRY-TAMANHO
+   Move Spaces       To WS-CRY-BUFFER
+   Perform Varying WS-DB-IDX From 1 By 1
+           Until WS-DB-IDX > DC-SENHA-TAM
+      Move DC-SENHA-BYTE(WS-DB-IDX) To WS-CRY-BUFFER-BYTE(WS-DB-IDX)
+   End-Perform
+   Move Spaces        To WS-CRY-CHAVE
+   Move WS-DB-CHAVE    To WS-CRY-CHAVE(1:8)
+   Move "D"            To WS-CRY-OPERACAO
+   Call "CRYPTO" Using WS-CRY-BUFFER WS-CRY-TAMANHO WS-CRY-OPERACAO
+                        WS-CRY-CHAVE
+
+   Perform Varying WS-DB-IDX From 1 By 1
+           Until WS-DB-IDX > DC-SENHA-TAM
+      Move WS-CRY-BUFFER-BYTE(WS-DB-IDX) To WS-DB-SENHA-BYTE(WS-DB-IDX)
+   End-Perform
+
+   Move DC-USUARIO     To WS-DB-USUARIO-SQL
+   Move DC-BASE        To WS-DB-BASE-SQL
+   Move WS-DB-SENHA-ED To WS-DB-SENHA-SQL
+
+   EXEC SQL WHENEVER SQLERROR GOTO ERROR-EXIT END-EXEC
+   EXEC SQL
+        CONNECT :WS-DB-USUARIO-SQL IDENTIFIED BY :WS-DB-SENHA-SQL
+        USING :WS-DB-BASE-SQL
+   END-EXEC
+ Carrega-Credenciais-Exit.
+   Exit.
+*
+*  Mirror image of PROG944SQL's OD-to-ORDE move block: every OCCURS
+*  field is flattened back out into its OD- host variable, and the
+*  dash-free YYYYMMDD dates ORDE.DAT carries are reassembled into
+*  MySQL's dashed "YYYY-MM-DD" format.
+ Monta-Registro-Sql.
+   Initialize WS_ORDE
+   MOVE ORDE-NUME     TO  OD-NUME
+   MOVE ORDE-EMIS(1:4) TO OD-EMIS(1:4)
+   MOVE "-"            TO OD-EMIS(5:1)
+   MOVE ORDE-EMIS(5:2) TO OD-EMIS(6:2)
+   MOVE "-"            TO OD-EMIS(8:1)
+   MOVE ORDE-EMIS(7:2) TO OD-EMIS(9:2)
+   MOVE ORDE-CLIE     TO  OD-CLIE
+   MOVE ORDE-PROD(1)  TO  OD-PROD-1
+   MOVE ORDE-PROD(2)  TO  OD-PROD-2
+   MOVE ORDE-PROD(3)  TO  OD-PROD-3
+   MOVE ORDE-PROD(4)  TO  OD-PROD-4
+   MOVE ORDE-PROD(5)  TO  OD-PROD-5
+   MOVE ORDE-PROD(6)  TO  OD-PROD-6
+   MOVE ORDE-PROD(7)  TO  OD-PROD-7
+   MOVE ORDE-PROD(8)  TO  OD-PROD-8
+   MOVE ORDE-PROD(9)  TO  OD-PROD-9
+   MOVE ORDE-PROD(10) TO  OD-PROD-10
+   MOVE ORDE-PROD(11) TO  OD-PROD-11
+   MOVE ORDE-PROD(12) TO  OD-PROD-12
+   MOVE ORDE-PROD(13) TO  OD-PROD-13
+   MOVE ORDE-PROD(14) TO  OD-PROD-14
+   MOVE ORDE-PROD(15) TO  OD-PROD-15
+   MOVE ORDE-PROD(16) TO  OD-PROD-16
+   MOVE ORDE-PROD(17) TO  OD-PROD-17
+   MOVE ORDE-PROD(18) TO  OD-PROD-18
+   MOVE ORDE-PROD(19) TO  OD-PROD-19
+   MOVE ORDE-PROD(20) TO  OD-PROD-20
+   MOVE ORDE-AREA(1)  TO  OD-AREA-1
+   MOVE ORDE-AREA(2)  TO  OD-AREA-2
+   MOVE ORDE-AREA(3)  TO  OD-AREA-3
+   MOVE ORDE-AREA(4)  TO  OD-AREA-4
+   MOVE ORDE-AREA(5)  TO  OD-AREA-5
+   MOVE ORDE-AREA(6)  TO  OD-AREA-6
+   MOVE ORDE-AREA(7)  TO  OD-AREA-7
+   MOVE ORDE-AREA(8)  TO  OD-AREA-8
+   MOVE ORDE-AREA(9)  TO  OD-AREA-9
+   MOVE ORDE-AREA(10) TO  OD-AREA-10
+   MOVE ORDE-AREA(11) TO  OD-AREA-11
+   MOVE ORDE-AREA(12) TO  OD-AREA-12
+   MOVE ORDE-AREA(13) TO  OD-AREA-13
+   MOVE ORDE-AREA(14) TO  OD-AREA-14
+   MOVE ORDE-AREA(15) TO  OD-AREA-15
+   MOVE ORDE-AREA(16) TO  OD-AREA-16
+   MOVE ORDE-AREA(17) TO  OD-AREA-17
+   MOVE ORDE-AREA(18) TO  OD-AREA-18
+   MOVE ORDE-AREA(19) TO  OD-AREA-19
+   MOVE ORDE-AREA(20) TO  OD-AREA-20
+   MOVE ORDE-QUAN(1)  TO  OD-QUAN-1
+   MOVE ORDE-QUAN(2)  TO  OD-QUAN-2
+   MOVE ORDE-QUAN(3)  TO  OD-QUAN-3
+   MOVE ORDE-QUAN(4)  TO  OD-QUAN-4
+   MOVE ORDE-QUAN(5)  TO  OD-QUAN-5
+   MOVE ORDE-QUAN(6)  TO  OD-QUAN-6
+   MOVE ORDE-QUAN(7)  TO  OD-QUAN-7
+   MOVE ORDE-QUAN(8)  TO  OD-QUAN-8
+   MOVE ORDE-QUAN(9)  TO  OD-QUAN-9
+   MOVE ORDE-QUAN(10) TO  OD-QUAN-10
+   MOVE ORDE-QUAN(11) TO  OD-QUAN-11
+   MOVE ORDE-QUAN(12) TO  OD-QUAN-12
+   MOVE ORDE-QUAN(13) TO  OD-QUAN-13
+   MOVE ORDE-QUAN(14) TO  OD-QUAN-14
+   MOVE ORDE-QUAN(15) TO  OD-QUAN-15
+   MOVE ORDE-QUAN(16) TO  OD-QUAN-16
+   MOVE ORDE-QUAN(17) TO  OD-QUAN-17
+   MOVE ORDE-QUAN(18) TO  OD-QUAN-18
+   MOVE ORDE-QUAN(19) TO  OD-QUAN-19
+   MOVE ORDE-QUAN(20) TO  OD-QUAN-20
+   MOVE ORDE-VOLU(1)  TO  OD-VOLU-1
+   MOVE ORDE-VOLU(2)  TO  OD-VOLU-2
+   MOVE ORDE-VOLU(3)  TO  OD-VOLU-3
+   MOVE ORDE-VOLU(4)  TO  OD-VOLU-4
+   MOVE ORDE-VOLU(5)  TO  OD-VOLU-5
+   MOVE ORDE-VOLU(6)  TO  OD-VOLU-6
+   MOVE ORDE-VOLU(7)  TO  OD-VOLU-7
+   MOVE ORDE-VOLU(8)  TO  OD-VOLU-8
+   MOVE ORDE-VOLU(9)  TO  OD-VOLU-9
+   MOVE ORDE-VOLU(10) TO  OD-VOLU-10
+   MOVE ORDE-VOLU(11) TO  OD-VOLU-11
+   MOVE ORDE-VOLU(12) TO  OD-VOLU-12
+   MOVE ORDE-VOLU(13) TO  OD-VOLU-13
+   MOVE ORDE-VOLU(14) TO  OD-VOLU-14
+   MOVE ORDE-VOLU(15) TO  OD-VOLU-15
+   MOVE ORDE-VOLU(16) TO  OD-VOLU-16
+   MOVE ORDE-VOLU(17) TO  OD-VOLU-17
+   MOVE ORDE-VOLU(18) TO  OD-VOLU-18
+   MOVE ORDE-VOLU(19) TO  OD-VOLU-19
+   MOVE ORDE-VOLU(20) TO  OD-VOLU-20
+   MOVE ORDE-QVOL(1)  TO  OD-QVOL-1
+   MOVE ORDE-QVOL(2)  TO  OD-QVOL-2
+   MOVE ORDE-QVOL(3)  TO  OD-QVOL-3
+   MOVE ORDE-QVOL(4)  TO  OD-QVOL-4
+   MOVE ORDE-QVOL(5)  TO  OD-QVOL-5
+   MOVE ORDE-QVOL(6)  TO  OD-QVOL-6
+   MOVE ORDE-QVOL(7)  TO  OD-QVOL-7
+   MOVE ORDE-QVOL(8)  TO  OD-QVOL-8
+   MOVE ORDE-QVOL(9)  TO  OD-QVOL-9
+   MOVE ORDE-QVOL(10) TO  OD-QVOL-10
+   MOVE ORDE-QVOL(11) TO  OD-QVOL-11
+   MOVE ORDE-QVOL(12) TO  OD-QVOL-12
+   MOVE ORDE-QVOL(13) TO  OD-QVOL-13
+   MOVE ORDE-QVOL(14) TO  OD-QVOL-14
+   MOVE ORDE-QVOL(15) TO  OD-QVOL-15
+   MOVE ORDE-QVOL(16) TO  OD-QVOL-16
+   MOVE ORDE-QVOL(17) TO  OD-QVOL-17
+   MOVE ORDE-QVOL(18) TO  OD-QVOL-18
+   MOVE ORDE-QVOL(19) TO  OD-QVOL-19
+   MOVE ORDE-QVOL(20) TO  OD-QVOL-20
+   MOVE ORDE-QAVL(1)  TO  OD-QAVL-1
+   MOVE ORDE-QAVL(2)  TO  OD-QAVL-2
+   MOVE ORDE-QAVL(3)  TO  OD-QAVL-3
+   MOVE ORDE-QAVL(4)  TO  OD-QAVL-4
+   MOVE ORDE-QAVL(5)  TO  OD-QAVL-5
+   MOVE ORDE-QAVL(6)  TO  OD-QAVL-6
+   MOVE ORDE-QAVL(7)  TO  OD-QAVL-7
+   MOVE ORDE-QAVL(8)  TO  OD-QAVL-8
+   MOVE ORDE-QAVL(9)  TO  OD-QAVL-9
+   MOVE ORDE-QAVL(10) TO  OD-QAVL-10
+   MOVE ORDE-QAVL(11) TO  OD-QAVL-11
+   MOVE ORDE-QAVL(12) TO  OD-QAVL-12
+   MOVE ORDE-QAVL(13) TO  OD-QAVL-13
+   MOVE ORDE-QAVL(14) TO  OD-QAVL-14
+   MOVE ORDE-QAVL(15) TO  OD-QAVL-15
+   MOVE ORDE-QAVL(16) TO  OD-QAVL-16
+   MOVE ORDE-QAVL(17) TO  OD-QAVL-17
+   MOVE ORDE-QAVL(18) TO  OD-QAVL-18
+   MOVE ORDE-QAVL(19) TO  OD-QAVL-19
+   MOVE ORDE-QAVL(20) TO  OD-QAVL-20
+   MOVE ORDE-OBPR(1)  TO  OD-OBPR-1
+   MOVE ORDE-OBPR(2)  TO  OD-OBPR-2
+   MOVE ORDE-OBPR(3)  TO  OD-OBPR-3
+   MOVE ORDE-OBPR(4)  TO  OD-OBPR-4
+   MOVE ORDE-OBPR(5)  TO  OD-OBPR-5
+   MOVE ORDE-OBPR(6)  TO  OD-OBPR-6
+   MOVE ORDE-OBPR(7)  TO  OD-OBPR-7
+   MOVE ORDE-OBPR(8)  TO  OD-OBPR-8
+   MOVE ORDE-OBPR(9)  TO  OD-OBPR-9
+   MOVE ORDE-OBPR(10) TO  OD-OBPR-10
+   MOVE ORDE-OBPR(11) TO  OD-OBPR-11
+   MOVE ORDE-OBPR(12) TO  OD-OBPR-12
+   MOVE ORDE-OBPR(13) TO  OD-OBPR-13
+   MOVE ORDE-OBPR(14) TO  OD-OBPR-14
+   MOVE ORDE-OBPR(15) TO  OD-OBPR-15
+   MOVE ORDE-OBPR(16) TO  OD-OBPR-16
+   MOVE ORDE-OBPR(17) TO  OD-OBPR-17
+   MOVE ORDE-OBPR(18) TO  OD-OBPR-18
+   MOVE ORDE-OBPR(19) TO  OD-OBPR-19
+   MOVE ORDE-OBPR(20) TO  OD-OBPR-20
+   MOVE ORDE-LOCA     TO  OD-LOCA
+   MOVE ORDE-TRAN     TO  OD-TRAN
+   MOVE ORDE-TICK     TO  OD-TICK
+   MOVE ORDE-TARA     TO  OD-TARA
+   MOVE ORDE-BRUT     TO  OD-BRUT
+   MOVE ORDE-LIQU     TO  OD-LIQU
+   MOVE ORDE-ORVE     TO  OD-ORVE
+   MOVE ORDE-OVEM     TO  OD-OVEM
+   MOVE ORDE-OBSE     TO  OD-OBSE
+   MOVE ORDE-VLUN(1)  TO  OD-VLUN-1
+   MOVE ORDE-VLUN(2)  TO  OD-VLUN-2
+   MOVE ORDE-VLUN(3)  TO  OD-VLUN-3
+   MOVE ORDE-VLUN(4)  TO  OD-VLUN-4
+   MOVE ORDE-VLUN(5)  TO  OD-VLUN-5
+   MOVE ORDE-VLUN(6)  TO  OD-VLUN-6
+   MOVE ORDE-VLUN(7)  TO  OD-VLUN-7
+   MOVE ORDE-VLUN(8)  TO  OD-VLUN-8
+   MOVE ORDE-VLUN(9)  TO  OD-VLUN-9
+   MOVE ORDE-VLUN(10) TO  OD-VLUN-10
+   MOVE ORDE-VLUN(11) TO  OD-VLUN-11
+   MOVE ORDE-VLUN(12) TO  OD-VLUN-12
+   MOVE ORDE-VLUN(13) TO  OD-VLUN-13
+   MOVE ORDE-VLUN(14) TO  OD-VLUN-14
+   MOVE ORDE-VLUN(15) TO  OD-VLUN-15
+   MOVE ORDE-VLUN(16) TO  OD-VLUN-16
+   MOVE ORDE-VLUN(17) TO  OD-VLUN-17
+   MOVE ORDE-VLUN(18) TO  OD-VLUN-18
+   MOVE ORDE-VLUN(19) TO  OD-VLUN-19
+   MOVE ORDE-VLUN(20) TO  OD-VLUN-20
+   MOVE ORDE-VENC(1)(1:4) TO OD-VENC-1(1:4)
+   MOVE "-"               TO OD-VENC-1(5:1)
+   MOVE ORDE-VENC(1)(5:2) TO OD-VENC-1(6:2)
+   MOVE "-"               TO OD-VENC-1(8:1)
+   MOVE ORDE-VENC(1)(7:2) TO OD-VENC-1(9:2)
+   MOVE ORDE-VENC(2)(1:4) TO OD-VENC-2(1:4)
+   MOVE "-"               TO OD-VENC-2(5:1)
+   MOVE ORDE-VENC(2)(5:2) TO OD-VENC-2(6:2)
+   MOVE "-"               TO OD-VENC-2(8:1)
+   MOVE ORDE-VENC(2)(7:2) TO OD-VENC-2(9:2)
+   MOVE ORDE-VENC(3)(1:4) TO OD-VENC-3(1:4)
+   MOVE "-"               TO OD-VENC-3(5:1)
+   MOVE ORDE-VENC(3)(5:2) TO OD-VENC-3(6:2)
+   MOVE "-"               TO OD-VENC-3(8:1)
+   MOVE ORDE-VENC(3)(7:2) TO OD-VENC-3(9:2)
+   MOVE ORDE-VENC(4)(1:4) TO OD-VENC-4(1:4)
+   MOVE "-"               TO OD-VENC-4(5:1)
+   MOVE ORDE-VENC(4)(5:2) TO OD-VENC-4(6:2)
+   MOVE "-"               TO OD-VENC-4(8:1)
+   MOVE ORDE-VENC(4)(7:2) TO OD-VENC-4(9:2)
+   MOVE ORDE-VENC(5)(1:4) TO OD-VENC-5(1:4)
+   MOVE "-"               TO OD-VENC-5(5:1)
+   MOVE ORDE-VENC(5)(5:2) TO OD-VENC-5(6:2)
+   MOVE "-"               TO OD-VENC-5(8:1)
+   MOVE ORDE-VENC(5)(7:2) TO OD-VENC-5(9:2)
+   MOVE ORDE-VENC(6)(1:4) TO OD-VENC-6(1:4)
+   MOVE "-"               TO OD-VENC-6(5:1)
+   MOVE ORDE-VENC(6)(5:2) TO OD-VENC-6(6:2)
+   MOVE "-"               TO OD-VENC-6(8:1)
+   MOVE ORDE-VENC(6)(7:2) TO OD-VENC-6(9:2)
+   MOVE ORDE-VENC(7)(1:4) TO OD-VENC-7(1:4)
+   MOVE "-"               TO OD-VENC-7(5:1)
+   MOVE ORDE-VENC(7)(5:2) TO OD-VENC-7(6:2)
+   MOVE "-"               TO OD-VENC-7(8:1)
+   MOVE ORDE-VENC(7)(7:2) TO OD-VENC-7(9:2)
+   MOVE ORDE-VENC(8)(1:4) TO OD-VENC-8(1:4)
+   MOVE "-"               TO OD-VENC-8(5:1)
+   MOVE ORDE-VENC(8)(5:2) TO OD-VENC-8(6:2)
+   MOVE "-"               TO OD-VENC-8(8:1)
+   MOVE ORDE-VENC(8)(7:2) TO OD-VENC-8(9:2)
+   MOVE ORDE-VENC(9)(1:4) TO OD-VENC-9(1:4)
+   MOVE "-"               TO OD-VENC-9(5:1)
+   MOVE ORDE-VENC(9)(5:2) TO OD-VENC-9(6:2)
+   MOVE "-"               TO OD-VENC-9(8:1)
+   MOVE ORDE-VENC(9)(7:2) TO OD-VENC-9(9:2)
+   MOVE ORDE-VENC(10)(1:4) TO OD-VENC-10(1:4)
+   MOVE "-"                TO OD-VENC-10(5:1)
+   MOVE ORDE-VENC(10)(5:2) TO OD-VENC-10(6:2)
+   MOVE "-"                TO OD-VENC-10(8:1)
+   MOVE ORDE-VENC(10)(7:2) TO OD-VENC-10(9:2)
+   MOVE ORDE-VALO(1)  TO  OD-VALO-1
+   MOVE ORDE-VALO(2)  TO  OD-VALO-2
+   MOVE ORDE-VALO(3)  TO  OD-VALO-3
+   MOVE ORDE-VALO(4)  TO  OD-VALO-4
+   MOVE ORDE-VALO(5)  TO  OD-VALO-5
+   MOVE ORDE-VALO(6)  TO  OD-VALO-6
+   MOVE ORDE-VALO(7)  TO  OD-VALO-7
+   MOVE ORDE-VALO(8)  TO  OD-VALO-8
+   MOVE ORDE-VALO(9)  TO  OD-VALO-9
+   MOVE ORDE-VALO(10) TO  OD-VALO-10
+   MOVE ORDE-VEND     TO  OD-VEND
+   MOVE ORDE-LIBE     TO  OD-LIBE
+   MOVE ORDE-DTLB(1:4) TO OD-DTLB(1:4)
+   MOVE "-"             TO OD-DTLB(5:1)
+   MOVE ORDE-DTLB(5:2) TO OD-DTLB(6:2)
+   MOVE "-"             TO OD-DTLB(8:1)
+   MOVE ORDE-DTLB(7:2) TO OD-DTLB(9:2)
+   MOVE ORDE-HRLB     TO  OD-HRLB
+   MOVE ORDE-SITU     TO  OD-SITU
+   MOVE ORDE-PEDV     TO  OD-PEDV
+   MOVE ORDE-QDFA(1)  TO  OD-QDFA-1
+   MOVE ORDE-QDFA(2)  TO  OD-QDFA-2
+   MOVE ORDE-QDFA(3)  TO  OD-QDFA-3
+   MOVE ORDE-QDFA(4)  TO  OD-QDFA-4
+   MOVE ORDE-QDFA(5)  TO  OD-QDFA-5
+   MOVE ORDE-QDFA(6)  TO  OD-QDFA-6
+   MOVE ORDE-QDFA(7)  TO  OD-QDFA-7
+   MOVE ORDE-QDFA(8)  TO  OD-QDFA-8
+   MOVE ORDE-QDFA(9)  TO  OD-QDFA-9
+   MOVE ORDE-QDFA(10) TO  OD-QDFA-10
+   MOVE ORDE-QDFA(11) TO  OD-QDFA-11
+   MOVE ORDE-QDFA(12) TO  OD-QDFA-12
+   MOVE ORDE-QDFA(13) TO  OD-QDFA-13
+   MOVE ORDE-QDFA(14) TO  OD-QDFA-14
+   MOVE ORDE-QDFA(15) TO  OD-QDFA-15
+   MOVE ORDE-QDFA(16) TO  OD-QDFA-16
+   MOVE ORDE-QDFA(17) TO  OD-QDFA-17
+   MOVE ORDE-QDFA(18) TO  OD-QDFA-18
+   MOVE ORDE-QDFA(19) TO  OD-QDFA-19
+   MOVE ORDE-QDFA(20) TO  OD-QDFA-20
+   MOVE ORDE-SELE(1)  TO  OD-SELE-1
+   MOVE ORDE-SELE(2)  TO  OD-SELE-2
+   MOVE ORDE-SELE(3)  TO  OD-SELE-3
+   MOVE ORDE-SELE(4)  TO  OD-SELE-4
+   MOVE ORDE-SELE(5)  TO  OD-SELE-5
+   MOVE ORDE-SELE(6)  TO  OD-SELE-6
+   MOVE ORDE-SELE(7)  TO  OD-SELE-7
+   MOVE ORDE-SELE(8)  TO  OD-SELE-8
+   MOVE ORDE-SELE(9)  TO  OD-SELE-9
+   MOVE ORDE-SELE(10) TO  OD-SELE-10
+   MOVE ORDE-SELE(11) TO  OD-SELE-11
+   MOVE ORDE-SELE(12) TO  OD-SELE-12
+   MOVE ORDE-SELE(13) TO  OD-SELE-13
+   MOVE ORDE-SELE(14) TO  OD-SELE-14
+   MOVE ORDE-SELE(15) TO  OD-SELE-15
+   MOVE ORDE-SELE(16) TO  OD-SELE-16
+   MOVE ORDE-SELE(17) TO  OD-SELE-17
+   MOVE ORDE-SELE(18) TO  OD-SELE-18
+   MOVE ORDE-SELE(19) TO  OD-SELE-19
+   MOVE ORDE-SELE(20) TO  OD-SELE-20
+   MOVE ORDE-FRET     TO  OD-FRET
+   MOVE ORDE-ICFR     TO  OD-ICFR
+   MOVE ORDE-MOEDA    TO  OD-MOEDA
+   MOVE ORDE-CAMBIO   TO  OD-CAMBIO
+   MOVE ORDE-INCL     TO  OD-INCL
+   MOVE ORDE-DTIN(1:4) TO OD-DTIN(1:4)
+   MOVE "-"             TO OD-DTIN(5:1)
+   MOVE ORDE-DTIN(5:2) TO OD-DTIN(6:2)
+   MOVE "-"             TO OD-DTIN(8:1)
+   MOVE ORDE-DTIN(7:2) TO OD-DTIN(9:2)
+   MOVE ORDE-HRIN     TO  OD-HRIN
+   MOVE ORDE-ALTE     TO  OD-ALTE
+   MOVE ORDE-DTAL(1:4) TO OD-DTAL(1:4)
+   MOVE "-"             TO OD-DTAL(5:1)
+   MOVE ORDE-DTAL(5:2) TO OD-DTAL(6:2)
+   MOVE "-"             TO OD-DTAL(8:1)
+   MOVE ORDE-DTAL(7:2) TO OD-DTAL(9:2)
+   MOVE ORDE-HRAL     TO  OD-HRAL.
+ Monta-Registro-Sql-Exit.
+   Exit.
+*
+ ERROR-EXIT.
+     EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+     Display "SQL Error ! SQLCODE: " SQLCODE OF SQLCA
+     Display "            SQLSTATE: " SQLSTATE OF SQLCA
+     Display "            SQLERRMC: " SQLERRMC OF SQLCA
+     EXEC SQL ROLLBACK END-EXEC.
+     EXEC SQL DISCONNECT ALL END-EXEC.
+     Display "Estorno nao efetuado - ORDE.DAT permanece inalterado."
+     Close ORDE
+     Exit PROGRAM.
