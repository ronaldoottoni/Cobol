@@ -0,0 +1,176 @@
+*RELATORIO DE RECONCILIACAO DE SALDO DISPONIVEL (ORDE.DAT)
+ Identification Division.
+ Program-Id. PROG955.
+ Author. RONALDO OTTONI.
+ Environment Division.
+ Configuration Section.
+ Special-Names. Decimal-Point is comma.
+ Input-Output Section.
+ File-Control.
+*
+   Copy "..\COPY\ORDE.SL".
+   Copy "..\COPY\SALDOS.SL".
+*
+ Data Division.
+ File Section.
+$XFD FILE=ORDE
+   Copy "..\COPY\ORDE.FD".
+   Copy "..\COPY\SALDOS.FD".
+*
+ Working-Storage Section.
+*
+ 01  Stat-ORDE           PIC X(002).
+     88 Valido-ORDE      Value "00" THRU "09".
+     88 Fim-ORDE         Value "10".
+ 01  PATHORDE            PIC X(060).
+*
+ 01  Stat-SALDOS         PIC X(002).
+     88 Valido-SALDOS    Value "00" THRU "09".
+ 01  PATHSALDOS          PIC X(060).
+*
+ 01  WS-LIN-IDX          PIC 9(002) COMP-X.
+ 01  WS-SALDO-CALC       PIC S9(009)V999 COMP-3.
+ 01  WS-LINHA-DIVERGENTE PIC X(001) VALUE "N".
+     88 Linha-Divergente Value "S".
+*
+ 01  WS-QTD-DIVERGENTES  PIC 9(006) VALUE ZEROS.
+ 01  WS-QTD-DIVERGENTES-ED PIC Z(005)9.
+ 01  WS-QTD-NEGATIVAS    PIC 9(006) VALUE ZEROS.
+*
+ Linkage Section.
+ Copy "..\copy\linkage.cpy".
+*
+ Procedure Division Using LK-Linkage.
+*
+ Inicio.
+   Move Spaces to PathORDE.
+   String Lk-Unidade      Delimited By Size
+          "\DADOS\ORDE.DAT" Delimited By Size
+          Into PathORDE
+   End-String.
+   Open Input ORDE
+   If Not Valido-ORDE
+      Display "erro ORDE " Stat-ORDE
+      Exit Program
+   End-if.
+
+   Move Spaces to PathSALDOS.
+   String Lk-Unidade      Delimited By Size
+          "\DADOS\SALDOS.REL" Delimited By Size
+          Into PathSALDOS
+   End-String.
+   Open Output SALDOS
+   If Not Valido-SALDOS
+      Display "erro SALDOS " Stat-SALDOS
+      Close ORDE
+      Exit Program
+   End-if.
+
+   Move Spaces To SALDOS-REGI
+   Move "RELATORIO DE RECONCILIACAO DE SALDO DISPONIVEL"
+                        To SALDOS-REGI
+   Write SALDOS-REGI.
+   Move Spaces To SALDOS-REGI
+   Write SALDOS-REGI.
+
+   Perform Le-Proxima-Ordem Thru Le-Proxima-Ordem-Exit
+   Perform Until Fim-ORDE
+      Perform Processa-Ordem Thru Processa-Ordem-Exit
+      Perform Le-Proxima-Ordem Thru Le-Proxima-Ordem-Exit
+   End-Perform
+
+   Perform Imprime-Resumo Thru Imprime-Resumo-Exit
+
+   Close ORDE.
+   Close SALDOS.
+
+   Move WS-QTD-DIVERGENTES To WS-QTD-DIVERGENTES-ED
+   Display WS-QTD-DIVERGENTES-ED
+           " linha(s) de pedido com saldo disponivel divergente.".
+   Exit Program.
+*
+ Le-Proxima-Ordem.
+   Read ORDE Next Record
+      At End Move "10" To Stat-ORDE
+   End-Read.
+ Le-Proxima-Ordem-Exit.
+   Exit.
+*
+*  Walks the order's 20 product lines and, for every line actually
+*  in use (ORDE-PROD(n) > 0), recomputes what ORDE-QAVL(n) should
+*  be from ORDE-QUAN(n) minus what has already shipped in
+*  ORDE-QVOL(n). A line is written to the report whenever the
+*  balance on file disagrees with that recomputed figure, whether
+*  because it drifted or because it went negative.
+ Processa-Ordem.
+   Perform Varying WS-LIN-IDX From 1 By 1 Until WS-LIN-IDX > 20
+      If ORDE-PROD(WS-LIN-IDX) > Zeros
+         Perform Verifica-Linha Thru Verifica-Linha-Exit
+      End-if
+   End-Perform.
+ Processa-Ordem-Exit.
+   Exit.
+*
+ Verifica-Linha.
+   Compute WS-SALDO-CALC =
+           ORDE-QUAN(WS-LIN-IDX) - ORDE-QVOL(WS-LIN-IDX)
+   Move "N" To WS-LINHA-DIVERGENTE
+
+*  A balance that disagrees with the recomputed figure is flagged,
+*  but so is one that agrees and is negative - a correctly-recorded
+*  over-shipment is not a sync error, it is exactly the condition
+*  this report exists to surface, so it cannot be left nested under
+*  the disagreement check or it would never be written.
+   If ORDE-QAVL(WS-LIN-IDX) Not = WS-SALDO-CALC
+      Or ORDE-QAVL(WS-LIN-IDX) < Zeros
+      Move "S" To WS-LINHA-DIVERGENTE
+   End-if
+
+   If Linha-Divergente
+      Move Spaces               To SALDOS-REGI
+      Move ORDE-NUME             To WL-D-NUME
+      Move ORDE-CLIE             To WL-D-CLIE
+      Move ORDE-PROD(WS-LIN-IDX) To WL-D-PROD
+      Move ORDE-QUAN(WS-LIN-IDX) To WL-D-QUAN
+      Move ORDE-QVOL(WS-LIN-IDX) To WL-D-QVOL
+      Move ORDE-QAVL(WS-LIN-IDX) To WL-D-QAVL
+      Move WS-SALDO-CALC         To WL-D-SALDO-CALC
+      If ORDE-QAVL(WS-LIN-IDX) < Zeros
+         Move "SALDO DISPONIVEL NEGATIVO" To WL-D-TEXTO
+         Add 1 To WS-QTD-NEGATIVAS
+      Else
+         Move "SALDO NAO CONFERE COM QUAN-QVOL" To WL-D-TEXTO
+      End-if
+      Write SALDOS-REGI
+      Add 1 To WS-QTD-DIVERGENTES
+   End-if.
+ Verifica-Linha-Exit.
+   Exit.
+*
+ Imprime-Resumo.
+   Move Spaces To SALDOS-REGI
+   Write SALDOS-REGI.
+   Move Spaces To SALDOS-REGI
+   Move "RESUMO" To SALDOS-REGI
+   Write SALDOS-REGI.
+
+   Move WS-QTD-DIVERGENTES To WS-QTD-DIVERGENTES-ED
+   Move Spaces             To SALDOS-REGI
+   String WS-QTD-DIVERGENTES-ED   Delimited By Size
+          " linha(s) de pedido com saldo divergente"
+                                  Delimited By Size
+          Into SALDOS-REGI
+   End-String
+   Write SALDOS-REGI.
+
+   Move WS-QTD-NEGATIVAS   To WS-QTD-DIVERGENTES-ED
+   Move Spaces             To SALDOS-REGI
+   String "das quais " Delimited By Size
+          WS-QTD-DIVERGENTES-ED  Delimited By Size
+          " com saldo disponivel negativo"
+                                  Delimited By Size
+          Into SALDOS-REGI
+   End-String
+   Write SALDOS-REGI.
+ Imprime-Resumo-Exit.
+   Exit.
