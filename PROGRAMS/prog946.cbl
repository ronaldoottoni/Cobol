@@ -0,0 +1,91 @@
+*GRAVA AS CREDENCIAIS DE CONEXAO COM O MYSQL EM DBCRED.DAT
+ Identification Division.
+ Program-Id. PROG946.
+ Author. RONALDO OTTONI.
+ Environment Division.
+ Configuration Section.
+ Special-Names. Decimal-Point is comma.
+ Input-Output Section.
+ File-Control.
+*
+   Copy "..\COPY\DBCRED.SL".
+*
+ Data Division.
+ File Section.
+$XFD FILE=DBCRED
+   Copy "..\COPY\DBCRED.FD".
+*
+ Working-Storage Section.
+*
+ 01  Stat-DBCRED         PIC X(002).
+     88 Valido-DBCRED    Value "00" THRU "09".
+ 01  PATHDBCRED          PIC X(060)
+     VALUE "..\DADOS\DBCRED.DAT".
+*
+*  WS-DB-CHAVE must match the literal compiled into PROG944SQL -
+*  it is the key the enciphered DC-SENHA-BYTE bytes are checked
+*  against at connect time.
+ 01  WS-DB-CHAVE         PIC X(008) VALUE "R0N944KY".
+ 01  WS-SENHA-CLARA      PIC X(020).
+ 01  WS-DB-IDX           PIC 9(02) COMP-X.
+*  Scratch fields for the CRYPTO call - DC-SENHA-BYTE is produced by
+*  running the plain password through CRYPTO's RC4-style cipher
+*  keyed on WS-DB-CHAVE, rather than the old hand-rolled repeating
+*  add, so decrypt-side callers can share the one real cipher
+*  implementation instead of each re-deriving the same bytes inline.
+ 01  WS-CRY-BUFFER       PIC X(100).
+ 01  WS-CRY-BUFFER-BYTE REDEFINES WS-CRY-BUFFER
+                        PIC 9(02) COMP-X OCCURS 100.
+ 01  WS-CRY-CHAVE        PIC X(016).
+ 01  WS-CRY-TAMANHO      PIC 9(03) COMP-X.
+ 01  WS-CRY-OPERACAO     PIC X(001).
+*
+ Procedure Division.
+*
+ Inicio.
+   Move Spaces To DBCRED-REGI
+   Move Spaces To WS-SENHA-CLARA
+
+   Display "Base de dados (host/database)....: " With No Advancing
+   Accept DC-BASE
+   Display "Usuario...........................: " With No Advancing
+   Accept DC-USUARIO
+   Display "Senha (nao sera exibida em claro)..: " With No Advancing
+   Accept WS-SENHA-CLARA
+
+   Move Zeros To DC-SENHA-TAM
+   Perform Varying WS-DB-IDX From 1 By 1 Until WS-DB-IDX > 20
+      If WS-SENHA-CLARA(WS-DB-IDX:1) Not = Space
+         Move WS-DB-IDX To DC-SENHA-TAM
+      End-if
+   End-Perform
+   If DC-SENHA-TAM = Zeros
+      Display "Senha em branco - nada gravado."
+      Stop Run
+   End-if
+
+   Move DC-SENHA-TAM To WS-CRY-TAMANHO
+   Move Spaces       To WS-CRY-BUFFER
+   Move WS-SENHA-CLARA(1:DC-SENHA-TAM)
+                      To WS-CRY-BUFFER(1:DC-SENHA-TAM)
+   Move Spaces        To WS-CRY-CHAVE
+   Move WS-DB-CHAVE    To WS-CRY-CHAVE(1:8)
+   Move "E"            To WS-CRY-OPERACAO
+   Call "CRYPTO" Using WS-CRY-BUFFER WS-CRY-TAMANHO WS-CRY-OPERACAO
+                        WS-CRY-CHAVE
+
+   Perform Varying WS-DB-IDX From 1 By 1
+           Until WS-DB-IDX > DC-SENHA-TAM
+      Move WS-CRY-BUFFER-BYTE(WS-DB-IDX) To DC-SENHA-BYTE(WS-DB-IDX)
+   End-Perform
+
+   Open Output DBCRED
+   If Not Valido-DBCRED
+      Display "erro DBCRED " Stat-DBCRED
+      Stop Run
+   End-if
+   Write DBCRED-REGI
+   Close DBCRED
+
+   Display "DBCRED.DAT gravado com a senha encriptada.".
+   Stop Run.
